@@ -0,0 +1,58 @@
+//LGRSKJB1 JOB (ACCTNO),'RISK BATCH RATING',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* RUNS RISKPROG (LGARSK01) AS A SCHEDULED BATCH JOB.            *
+//* LGARSK01 CHECKPOINTS ITSELF TO RESTFILE EVERY                 *
+//* WS-CHECKPOINT-INTERVAL RECORDS AND WILL RESUME FROM THE LAST  *
+//* CHECKPOINT WHENEVER RESTFILE ALREADY HAS A RECORD ON IT, SO   *
+//* A RERUN OF THIS STEP AFTER AN ABEND PICKS UP PAST THE LAST    *
+//* POLICY IT CHECKPOINTED RATHER THAN REPROCESSING THE WHOLE     *
+//* INPUT FILE.  USE THE JCL RESTART/CHECKPOINT FACILITY BELOW TO *
+//* RERUN FROM THIS STEP.                                         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LGARSK01,RESTART=STEP010
+//STEPLIB  DD   DSN=PROD.LGRISK.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.LGRISK.INPUT,DISP=SHR
+//*--------------------------------------------------------------*
+//* OUTFILE/ERRFILE/SUSPFILE carry DISP=(MOD,CATLG,CATLG), the    *
+//* same restart-safe disposition as RESTFILE below, so a rerun   *
+//* after an abend finds each dataset already catalogued and      *
+//* LGARSK01 can OPEN EXTEND onto the rows the aborted run already *
+//* wrote instead of a fresh OPEN OUTPUT truncating them.          *
+//*--------------------------------------------------------------*
+//OUTFILE  DD   DSN=PROD.LGRISK.OUTPUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//ERRFILE  DD   DSN=PROD.LGRISK.ERRORS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SUSPFILE DD   DSN=PROD.LGRISK.SUSPENSE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* RESTFILE IS THE CHECKPOINT FILE LGARSK01 READS ON STARTUP TO *
+//* DECIDE WHETHER TO RESTART, AND REWRITES EVERY CHECKPOINT     *
+//* INTERVAL.  DISP=(MOD,CATLG,CATLG) SO IT SURVIVES BETWEEN      *
+//* JOB STEPS ACROSS AN ABEND/RERUN - IT IS NOT DELETED ON A      *
+//* NORMAL END-OF-JOB, ONLY CLEARED BY STEP020 BELOW ONCE THE RUN *
+//* COMPLETES CLEAN.                                              *
+//*--------------------------------------------------------------*
+//RESTFILE DD   DSN=PROD.LGRISK.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REPTFILE DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* ONCE STEP010 ENDS CLEAN (RC 0-4), CLEAR THE RESTART FILE SO   *
+//* THE NEXT SCHEDULED RUN STARTS FRESH RATHER THAN SKIPPING TO   *
+//* THE LAST POLICY OF THIS COMPLETED RUN.                        *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEFBR14,COND=(4,LT,STEP010)
+//RESTFILE DD   DSN=PROD.LGRISK.RESTART,
+//             DISP=(MOD,DELETE,DELETE)
