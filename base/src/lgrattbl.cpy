@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    LGRATTBL                                                    *
+      *    Record layout for the shared rate-table VSAM file           *
+      *    'LGRATES'.  LGCOMCAL, LGSCMTRX and LGPCALC1 each browse      *
+      *    this file once per transaction to pick up property, postal  *
+      *    and peril rating factors, so underwriting can change a      *
+      *    factor by updating a record instead of recompiling three    *
+      *    programs that used to keep their own hardcoded copies.      *
+      *    Categories T/S/L/U/W extend the same file to other control  *
+      *    values (risk thresholds, security settings, underwriting    *
+      *    limits, customer-group rating, peril-weighting matrix) that *
+      *    used to be compiled-in literals, so the same browse-and-    *
+      *    overlay pattern updates all of them without adding a        *
+      *    separate file per concern.                                  *
+      ******************************************************************
+       01  LGRATES-RECORD.
+           03  RT-KEY.
+               05  RT-CATEGORY          PIC X(1).
+                   88  RT-CAT-PROPERTY       VALUE 'P'.
+                   88  RT-CAT-GEOGRAPHY      VALUE 'G'.
+                   88  RT-CAT-PERIL          VALUE 'R'.
+                   88  RT-CAT-THRESHOLD      VALUE 'T'.
+                   88  RT-CAT-SECURITY       VALUE 'S'.
+                   88  RT-CAT-LIMIT          VALUE 'L'.
+                   88  RT-CAT-CUSTGROUP      VALUE 'U'.
+                   88  RT-CAT-WEIGHT         VALUE 'W'.
+               05  RT-CODE              PIC X(12).
+           03  RT-FACTOR                PIC 9(7)V99.
+           03  RT-TEXT-VALUE            PIC X(20).
