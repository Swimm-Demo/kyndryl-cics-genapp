@@ -0,0 +1,166 @@
+      ******************************************************************
+      *    XMAP / XMAPP4                                               *
+      *    BMS symbolic map for the commercial policy maintenance      *
+      *    screen driven by LGTESTP4.  XMAPP4O redefines XMAPP4I so     *
+      *    the O-suffixed names address the same storage RECEIVE MAP   *
+      *    populated into the I-suffixed names.                        *
+      ******************************************************************
+       01  XMAPP4I.
+           02 FILLER                   PIC X(12).
+           02 ENP4CNOL                 PIC S9(4) COMP.
+           02 ENP4CNOF                 PIC X.
+           02 ENP4CNOA REDEFINES ENP4CNOF
+                                        PIC X.
+           02 ENP4CNOI                 PIC X(10).
+           02 ENP4PNOL                 PIC S9(4) COMP.
+           02 ENP4PNOF                 PIC X.
+           02 ENP4PNOA REDEFINES ENP4PNOF
+                                        PIC X.
+           02 ENP4PNOI                 PIC X(10).
+           02 ENP4FPEL                 PIC S9(4) COMP.
+           02 ENP4FPEF                 PIC X.
+           02 ENP4FPEA REDEFINES ENP4FPEF
+                                        PIC X.
+           02 ENP4FPEI                 PIC 9(4).
+           02 ENP4FPRL                 PIC S9(4) COMP.
+           02 ENP4FPRF                 PIC X.
+           02 ENP4FPRA REDEFINES ENP4FPRF
+                                        PIC X.
+           02 ENP4FPRI                 PIC 9(8).
+           02 ENP4CPEL                 PIC S9(4) COMP.
+           02 ENP4CPEF                 PIC X.
+           02 ENP4CPEA REDEFINES ENP4CPEF
+                                        PIC X.
+           02 ENP4CPEI                 PIC 9(4).
+           02 ENP4CPRL                 PIC S9(4) COMP.
+           02 ENP4CPRF                 PIC X.
+           02 ENP4CPRA REDEFINES ENP4CPRF
+                                        PIC X.
+           02 ENP4CPRI                 PIC 9(8).
+           02 ENP4XPEL                 PIC S9(4) COMP.
+           02 ENP4XPEF                 PIC X.
+           02 ENP4XPEA REDEFINES ENP4XPEF
+                                        PIC X.
+           02 ENP4XPEI                 PIC 9(4).
+           02 ENP4XPRL                 PIC S9(4) COMP.
+           02 ENP4XPRF                 PIC X.
+           02 ENP4XPRA REDEFINES ENP4XPRF
+                                        PIC X.
+           02 ENP4XPRI                 PIC 9(8).
+           02 ENP4WPEL                 PIC S9(4) COMP.
+           02 ENP4WPEF                 PIC X.
+           02 ENP4WPEA REDEFINES ENP4WPEF
+                                        PIC X.
+           02 ENP4WPEI                 PIC 9(4).
+           02 ENP4WPRL                 PIC S9(4) COMP.
+           02 ENP4WPRF                 PIC X.
+           02 ENP4WPRA REDEFINES ENP4WPRF
+                                        PIC X.
+           02 ENP4WPRI                 PIC 9(8).
+           02 ENP4STAL                 PIC S9(4) COMP.
+           02 ENP4STAF                 PIC X.
+           02 ENP4STAA REDEFINES ENP4STAF
+                                        PIC X.
+           02 ENP4STAI                 PIC 9.
+           02 ENP4OPTL                 PIC S9(4) COMP.
+           02 ENP4OPTF                 PIC X.
+           02 ENP4OPTA REDEFINES ENP4OPTF
+                                        PIC X.
+           02 ENP4OPTI                 PIC X(1).
+           02 ENP4HPCL                 PIC S9(4) COMP.
+           02 ENP4HPCF                 PIC X.
+           02 ENP4HPCA REDEFINES ENP4HPCF
+                                        PIC X.
+           02 ENP4HPCI                 PIC X(8).
+           02 ENP4IDAL                 PIC S9(4) COMP.
+           02 ENP4IDAF                 PIC X.
+           02 ENP4IDAA REDEFINES ENP4IDAF
+                                        PIC X.
+           02 ENP4IDAI                 PIC X(10).
+           02 ENP4EDAL                 PIC S9(4) COMP.
+           02 ENP4EDAF                 PIC X.
+           02 ENP4EDAA REDEFINES ENP4EDAF
+                                        PIC X.
+           02 ENP4EDAI                 PIC X(10).
+           02 ENP4ADDL                 PIC S9(4) COMP.
+           02 ENP4ADDF                 PIC X.
+           02 ENP4ADDA REDEFINES ENP4ADDF
+                                        PIC X.
+           02 ENP4ADDI                 PIC X(40).
+           02 ENP4LATL                 PIC S9(4) COMP.
+           02 ENP4LATF                 PIC X.
+           02 ENP4LATA REDEFINES ENP4LATF
+                                        PIC X.
+           02 ENP4LATI                 PIC X(11).
+           02 ENP4LONL                 PIC S9(4) COMP.
+           02 ENP4LONF                 PIC X.
+           02 ENP4LONA REDEFINES ENP4LONF
+                                        PIC X.
+           02 ENP4LONI                 PIC X(11).
+           02 ENP4CUSL                 PIC S9(4) COMP.
+           02 ENP4CUSF                 PIC X.
+           02 ENP4CUSA REDEFINES ENP4CUSF
+                                        PIC X.
+           02 ENP4CUSI                 PIC X(20).
+           02 ENP4PTYL                 PIC S9(4) COMP.
+           02 ENP4PTYF                 PIC X.
+           02 ENP4PTYA REDEFINES ENP4PTYF
+                                        PIC X.
+           02 ENP4PTYI                 PIC X(15).
+           02 ENP4REJL                 PIC S9(4) COMP.
+           02 ENP4REJF                 PIC X.
+           02 ENP4REJA REDEFINES ENP4REJF
+                                        PIC X.
+           02 ENP4REJI                 PIC X(30).
+           02 ERP4FLDL                 PIC S9(4) COMP.
+           02 ERP4FLDF                 PIC X.
+           02 ERP4FLDA REDEFINES ERP4FLDF
+                                        PIC X.
+           02 ERP4FLDI                 PIC X(40).
+
+       01  XMAPP4O REDEFINES XMAPP4I.
+           02 FILLER                   PIC X(12).
+           02 FILLER                   PIC X(3).
+           02 ENP4CNOO                 PIC X(10).
+           02 FILLER                   PIC X(3).
+           02 ENP4PNOO                 PIC X(10).
+           02 FILLER                   PIC X(3).
+           02 ENP4FPEO                 PIC 9(4).
+           02 FILLER                   PIC X(3).
+           02 ENP4FPRO                 PIC 9(8).
+           02 FILLER                   PIC X(3).
+           02 ENP4CPEO                 PIC 9(4).
+           02 FILLER                   PIC X(3).
+           02 ENP4CPRO                 PIC 9(8).
+           02 FILLER                   PIC X(3).
+           02 ENP4XPEO                 PIC 9(4).
+           02 FILLER                   PIC X(3).
+           02 ENP4XPRO                 PIC 9(8).
+           02 FILLER                   PIC X(3).
+           02 ENP4WPEO                 PIC 9(4).
+           02 FILLER                   PIC X(3).
+           02 ENP4WPRO                 PIC 9(8).
+           02 FILLER                   PIC X(3).
+           02 ENP4STAO                 PIC 9.
+           02 FILLER                   PIC X(3).
+           02 ENP4OPTO                 PIC X(1).
+           02 FILLER                   PIC X(3).
+           02 ENP4HPCO                 PIC X(8).
+           02 FILLER                   PIC X(3).
+           02 ENP4IDAO                 PIC X(10).
+           02 FILLER                   PIC X(3).
+           02 ENP4EDAO                 PIC X(10).
+           02 FILLER                   PIC X(3).
+           02 ENP4ADDO                 PIC X(40).
+           02 FILLER                   PIC X(3).
+           02 ENP4LATO                 PIC X(11).
+           02 FILLER                   PIC X(3).
+           02 ENP4LONO                 PIC X(11).
+           02 FILLER                   PIC X(3).
+           02 ENP4CUSO                 PIC X(20).
+           02 FILLER                   PIC X(3).
+           02 ENP4PTYO                 PIC X(15).
+           02 FILLER                   PIC X(3).
+           02 ENP4REJO                 PIC X(30).
+           02 FILLER                   PIC X(3).
+           02 ERP4FLDO                 PIC X(40).
