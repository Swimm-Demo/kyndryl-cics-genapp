@@ -144,6 +144,54 @@
                  GO TO D-EXEC
 
              WHEN '2'
+      *        Reject the add up front if any mandatory field is
+      *        missing, the same spaces/low-values style of presence
+      *        check option '1' already uses for its key fields.
+                 IF (
+                     ENP4CNOO = Spaces      OR
+                     ENP4CNOO = Low-Values
+                                                   )
+                                                    OR
+                    (
+                     ENP4ADDO = Spaces      OR
+                     ENP4ADDO = Low-Values
+                                                   )
+                                                    OR
+                    (
+                     ENP4HPCO = Spaces      OR
+                     ENP4HPCO = Low-Values
+                                                   )
+                                                    OR
+                    (
+                     ENP4CUSO = Spaces      OR
+                     ENP4CUSO = Low-Values
+                                                   )
+                                                    OR
+                    (
+                     ENP4PTYO = Spaces      OR
+                     ENP4PTYO = Low-Values
+                                                   )
+                                                    OR
+                    (
+                     ENP4IDAO = Spaces      OR
+                     ENP4IDAO = Low-Values
+                                                   )
+                                                    OR
+                    (
+                     ENP4EDAO = Spaces      OR
+                     ENP4EDAO = Low-Values
+                                                   )
+                    Move 'Please complete all mandatory fields'
+                      To  ERP4FLDO
+                    Move -1 To ENP4OPTL
+                    EXEC CICS SEND MAP ('XMAPP4')
+                              FROM(XMAPP4O)
+                              MAPSET ('XMAP')
+                              CURSOR
+                    END-EXEC
+                    GO TO D-EXEC
+                 END-IF
+
                  Move '01ACOM'             To  CA-REQUEST-ID
                  Move ENP4CNOO             To  CA-CUSTOMER-NUM
                  Move ENP4IDAO             To  CA-ISSUE-DATE
@@ -185,9 +233,45 @@
                  GO TO D-EXEC
 
              WHEN '3'
-                 Move '01DCOM'   To CA-REQUEST-ID
+      *        First ENTER on a delete only stages it - the actual
+      *        delete only fires once the user confirms via option 'X'
+      *        below, so a customer/policy number isn't removed on a
+      *        single mis-keyed ENTER.
                  Move ENP4CNOO   To CA-CUSTOMER-NUM
                  Move ENP4PNOO   To CA-POLICY-NUM
+                 Move ENP4CNOO   To CA-DEL-PENDING-CUSTNUM
+                 Move ENP4PNOO   To CA-DEL-PENDING-POLNUM
+                 Move 'Y'        To CA-DEL-CONFIRM-PENDING
+                 Move 'Confirm delete - ENTER=Yes CLEAR=No'
+                   To  ERP4FLDO
+                 Move 'X'        To ENP4OPTI
+                 EXEC CICS SEND MAP ('XMAPP4')
+                           FROM(XMAPP4O)
+                           MAPSET ('XMAP')
+                 END-EXEC
+                 GO TO D-EXEC
+
+             WHEN 'X'
+      *        Confirm the record staged by option '3' is still the one
+      *        on screen - a navigation to a different policy between
+      *        the stage and this confirmation must not delete it.
+                 IF CA-DEL-CONFIRM-PENDING NOT = 'Y'
+                 OR CA-CUSTOMER-NUM NOT = CA-DEL-PENDING-CUSTNUM
+                 OR CA-POLICY-NUM  NOT = CA-DEL-PENDING-POLNUM
+                    Move 'N'        To CA-DEL-CONFIRM-PENDING
+                    Move 'Please enter a valid option'
+                      To  ERP4FLDO
+                    Move -1 To ENP4OPTL
+                    EXEC CICS SEND MAP ('XMAPP4')
+                              FROM(XMAPP4O)
+                              MAPSET ('XMAP')
+                              CURSOR
+                    END-EXEC
+                    GO TO D-EXEC
+                 END-IF
+
+                 Move 'N'        To CA-DEL-CONFIRM-PENDING
+                 Move '01DCOM'   To CA-REQUEST-ID
                  EXEC CICS LINK PROGRAM('LGDPOL01')
                            COMMAREA(COMM-AREA)
                            LENGTH(32500)
@@ -223,6 +307,39 @@
                  END-EXEC
                  GO TO D-EXEC
 
+             WHEN '4'
+      *        Steps through this customer's commercial policies one
+      *        at a time via LGAPVS01's KSDSPOLX audit browse, using
+      *        CA-BROWSE-LASTPOL to resume where the previous ENTER
+      *        left off - repeated ENTER presses page forward.
+                 Move ENP4CNOO   To CA-CUSTOMER-NUM
+                 Move '01NCOM'   To CA-REQUEST-ID
+                 EXEC CICS LINK PROGRAM('LGAPVS01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32500)
+                 END-EXEC
+
+                 IF CA-BROWSE-EOF = 'Y'
+                    Move 'No more commercial policies for this customer'
+                      To  ERP4FLDO
+                 ELSE
+                    Move CA-POLICY-NUM   To ENP4PNOI
+                    Move CA-B-PST        To ENP4HPCI
+                    Move CA-B-Customer   To ENP4CUSI
+                    Move CA-B-CA-B-FPR   To ENP4FPRI
+                    Move CA-B-CPR        To ENP4CPRI
+                    Move CA-B-FLPR       To ENP4XPRI
+                    Move CA-B-WPR        To ENP4WPRI
+                    Move 'Commercial policy browse - ENTER=next'
+                      To  ERP4FLDO
+                 END-IF
+                 Move ' '        To ENP4OPTI
+                 EXEC CICS SEND MAP ('XMAPP4')
+                           FROM(XMAPP4O)
+                           MAPSET ('XMAP')
+                 END-EXEC
+                 GO TO D-EXEC
+
              WHEN OTHER
 
                  Move 'Please enter a valid option'
@@ -261,6 +378,9 @@
 
        C-CLR.
 
+           Move 'N' To CA-DEL-CONFIRM-PENDING.
+           Move Spaces To CA-BROWSE-LASTPOL.
+           Move Spaces To CA-BROWSE-LASTCUST.
            Initialize XMAPP4I.
            EXEC CICS SEND MAP ('XMAPP4')
                      MAPSET ('XMAP')
