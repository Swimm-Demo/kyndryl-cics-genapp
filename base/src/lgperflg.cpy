@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    LGPERFLG                                                    *
+      *    Record layout for a single response-time instrumentation    *
+      *    line, handed to LGSTSQ the same way LGAPOL01's W3-MESSAGE    *
+      *    and LGCOMCAL's TRANSACTION-DATA are - one record per LINK    *
+      *    boundary on the LGAPOL01/LGAPDB01/LGCOMCAL chain, so an      *
+      *    unusually slow hop can be found without a CICS trace.       *
+      ******************************************************************
+       01  PERF-LOG-RECORD.
+           03  PL-PROGRAM              PIC X(8).
+           03  PL-HOP                  PIC X(8).
+           03  PL-TRANSID              PIC X(4).
+           03  PL-TASKNUM              PIC 9(7).
+           03  PL-ELAPSED-TIME         PIC S9(8) COMP.
+           03  PL-DATE                 PIC X(8).
+           03  PL-TIME                 PIC X(6).
