@@ -26,11 +26,15 @@
                        09  CID-CRIME-FLAG   PIC X.
                        09  CID-FLOOD-FLAG   PIC X.
                        09  CID-WEATHER-FLAG PIC X.
+                       09  CID-TERROR-FLAG  PIC X.
+                       09  CID-CYBER-FLAG   PIC X.
                    07  CID-PERIL-FACTORS.
                        09  CID-FIRE-FACTOR     PIC 9(4).
                        09  CID-CRIME-FACTOR    PIC 9(4).
                        09  CID-FLOOD-FACTOR    PIC 9(4).
                        09  CID-WEATHER-FACTOR  PIC 9(4).
+                       09  CID-TERROR-FACTOR   PIC 9(4).
+                       09  CID-CYBER-FACTOR    PIC 9(4).
            03  CID-WEIGHT-FACTORS.
                05  CID-W-ASSET          PIC V999 VALUE 0.333.
                05  CID-W-LOCATION       PIC V999 VALUE 0.333.
@@ -38,7 +42,8 @@
            03  CID-MATRIX-ELEMENTS.
                05  CID-ME-TYPE          PIC X.
                05  CID-ME-VERSION       PIC 9(3).
-               05  CID-ME-WEIGHTS       OCCURS 5 TIMES INDEXED BY CID-IDX.
+               05  CID-ME-WEIGHTS       OCCURS 6 TIMES
+                                         INDEXED BY CID-IDX.
                    07  CID-ME-CODE      PIC XX.
                    07  CID-ME-VALUE     PIC S9(3)V99.
            03  CID-ANALYTICS-DATA.
@@ -51,12 +56,16 @@
                05  CID-FINAL-SCORE      PIC 9(3).
                05  CID-STATUS           PIC 9.
                05  CID-REASON           PIC X(50).
+               05  CID-TAMPER-FLAG      PIC X.
+               05  CID-AUTH-FAIL-FLAG   PIC X.
                05  CID-PRICING-DATA.
                    07  CID-BASE-PREMIUM PIC 9(6)V99.
                    07  CID-FIRE-PREMIUM PIC 9(6)V99.
                    07  CID-CRIME-PREMIUM PIC 9(6)V99.
                    07  CID-FLOOD-PREMIUM PIC 9(6)V99.
                    07  CID-WEATHER-PREMIUM PIC 9(6)V99.
+                   07  CID-TERROR-PREMIUM PIC 9(6)V99.
+                   07  CID-CYBER-PREMIUM PIC 9(6)V99.
                    07  CID-DISCOUNT-PCT PIC V99.
                    07  CID-TOTAL-PREMIUM PIC 9(8)V99.
                    
@@ -98,12 +107,20 @@
                    07  RMS-PERF-CRIME   PIC V99.
                    07  RMS-PERF-FLOOD   PIC V99.
                    07  RMS-PERF-WEATHER PIC V99.
+                   07  RMS-PERF-TERROR  PIC V99.
+                   07  RMS-PERF-CYBER   PIC V99.
                05  RMS-PERF-DECODED.
                    07  RMS-PERF-F-VAL   PIC V99 VALUE 0.80.
                    07  RMS-PERF-C-VAL   PIC V99 VALUE 0.60.
                    07  RMS-PERF-FL-VAL  PIC V99 VALUE 1.20.
                    07  RMS-PERF-W-VAL   PIC V99 VALUE 0.90.
+                   07  RMS-PERF-TR-VAL  PIC V99 VALUE 0.70.
+                   07  RMS-PERF-CY-VAL  PIC V99 VALUE 1.10.
            03  RMS-DISCOUNT-FACTOR      PIC V99 VALUE 0.90.
+           03  RMS-DISCOUNT-3-PERIL     PIC V99 VALUE 0.93.
+           03  RMS-DISCOUNT-2-PERIL     PIC V99 VALUE 0.97.
+           03  RMS-DISCOUNT-5-PERIL     PIC V99 VALUE 0.87.
+           03  RMS-DISCOUNT-6-PERIL     PIC V99 VALUE 0.85.
            
       ******************************************************************
       * Transaction Processing Data Structures
@@ -123,4 +140,4 @@
                05  TD-PROC-SOURCE       PIC X(8).
                05  TD-PROC-TARGET       PIC X(8).
                05  TD-PROC-STATUS       PIC 9.
-               05  TD-PROC-RESULT       PIC X(100). 
\ No newline at end of file
+               05  TD-PROC-RESULT       PIC X(100). 
