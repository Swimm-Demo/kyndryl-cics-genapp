@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGBRKCM1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BROKER-EXTRACT-FILE ASSIGN TO BROKEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT COMMISSION-REPORT-FILE ASSIGN TO COMMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * BROKEXT carries one row per policy, unloaded from the live
+      * table the same way LGCATAC1 consumes a COMMEXT extract rather
+      * than reading DB2 directly in batch - CA-BROKERID/CA-PAYMENT
+      * are the fields this report accumulates.
+       FD  BROKER-EXTRACT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BROKER-EXTRACT-RECORD.
+           05 BX-POLICY-NUM         PIC X(10).
+           05 BX-BROKERID           PIC 9(9).
+           05 BX-BROKERSREF         PIC X(15).
+           05 BX-PAYMENT            PIC 9(7)V99.
+           05 FILLER                PIC X(39).
+
+       FD  COMMISSION-REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  COMMISSION-REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-EXTRACT-STATUS     PIC X(2).
+           05 WS-REPORT-STATUS      PIC X(2).
+
+       01  WS-EOF                   PIC X VALUE 'N'.
+
+      * One accumulation bucket per distinct broker.
+       01  WS-BROKER-TABLE.
+           03 WS-BROKER-ENTRY OCCURS 500 TIMES
+                               INDEXED BY WS-BROKER-IDX.
+              05 WS-BK-BROKERID     PIC 9(9).
+              05 WS-BK-POLICY-CNT   PIC 9(5)   VALUE 0.
+              05 WS-BK-PREMIUM      PIC 9(9)V99 VALUE 0.
+              05 WS-BK-COMMISSION   PIC 9(9)V99 VALUE 0.
+
+       01  WS-BROKER-USED           PIC 9(4) VALUE 0.
+       01  WS-WORK-SUB              PIC S9(4) COMP VALUE 0.
+       01  WS-FOUND                 PIC X VALUE 'N'.
+
+      * Commission rate rises with a broker's written premium volume,
+      * the same tiered-banding shape used throughout this system's
+      * rating logic (e.g. RISKPROG's LOW/MEDIUM/HIGH risk bands).
+       01  WS-COMMISSION-RATE       PIC V999.
+       01  WS-RATE-TIER-1           PIC V999 VALUE 0.100.
+       01  WS-RATE-TIER-2           PIC V999 VALUE 0.120.
+       01  WS-RATE-TIER-3           PIC V999 VALUE 0.150.
+       01  WS-TIER-1-LIMIT          PIC 9(9)V99 VALUE 10000.00.
+       01  WS-TIER-2-LIMIT          PIC 9(9)V99 VALUE 50000.00.
+
+       01  WS-REPORT-BROKERID       PIC Z(8)9.
+       01  WS-REPORT-POLICY-CNT     PIC ZZ,ZZ9.
+       01  WS-REPORT-PREMIUM        PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-REPORT-COMMISSION     PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-TOTAL-PREMIUM         PIC 9(11)V99 VALUE 0.
+       01  WS-TOTAL-COMMISSION      PIC 9(11)V99 VALUE 0.
+       01  WS-REPORT-TOTAL-PREMIUM  PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-REPORT-TOTAL-COMMISSION PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS UNTIL WS-EOF = 'Y'
+           PERFORM 3000-CLOSE
+           GOBACK.
+
+       1000-INIT.
+           OPEN INPUT  BROKER-EXTRACT-FILE
+                OUTPUT COMMISSION-REPORT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'BROKEXT OPEN ERROR: ' WS-EXTRACT-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       2000-PROCESS.
+           READ BROKER-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-EOF
+               GO TO 2000-EXIT
+           END-READ
+           PERFORM 2100-ACCUMULATE-BROKER
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-ACCUMULATE-BROKER.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-WORK-SUB FROM 1 BY 1
+             UNTIL WS-WORK-SUB > WS-BROKER-USED OR WS-FOUND = 'Y'
+               IF WS-BK-BROKERID(WS-WORK-SUB) = BX-BROKERID
+                  MOVE 'Y' TO WS-FOUND
+                  PERFORM 2200-ADD-TO-BROKER
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 'N' AND WS-BROKER-USED < 500
+               ADD 1 TO WS-BROKER-USED
+               MOVE WS-BROKER-USED TO WS-WORK-SUB
+               MOVE BX-BROKERID TO WS-BK-BROKERID(WS-WORK-SUB)
+               PERFORM 2200-ADD-TO-BROKER
+           END-IF.
+
+       2200-ADD-TO-BROKER.
+           ADD 1 TO WS-BK-POLICY-CNT(WS-WORK-SUB)
+           ADD BX-PAYMENT TO WS-BK-PREMIUM(WS-WORK-SUB).
+
+       3000-CLOSE.
+           PERFORM 3050-CALCULATE-COMMISSIONS
+           PERFORM 3100-WRITE-COMMISSION-REPORT
+           CLOSE BROKER-EXTRACT-FILE
+                 COMMISSION-REPORT-FILE.
+
+       3050-CALCULATE-COMMISSIONS.
+           PERFORM VARYING WS-WORK-SUB FROM 1 BY 1
+             UNTIL WS-WORK-SUB > WS-BROKER-USED
+               EVALUATE TRUE
+                  WHEN WS-BK-PREMIUM(WS-WORK-SUB) < WS-TIER-1-LIMIT
+                     MOVE WS-RATE-TIER-1 TO WS-COMMISSION-RATE
+                  WHEN WS-BK-PREMIUM(WS-WORK-SUB) < WS-TIER-2-LIMIT
+                     MOVE WS-RATE-TIER-2 TO WS-COMMISSION-RATE
+                  WHEN OTHER
+                     MOVE WS-RATE-TIER-3 TO WS-COMMISSION-RATE
+               END-EVALUATE
+               COMPUTE WS-BK-COMMISSION(WS-WORK-SUB) ROUNDED =
+                  WS-BK-PREMIUM(WS-WORK-SUB) * WS-COMMISSION-RATE
+               ADD WS-BK-PREMIUM(WS-WORK-SUB) TO WS-TOTAL-PREMIUM
+               ADD WS-BK-COMMISSION(WS-WORK-SUB) TO WS-TOTAL-COMMISSION
+           END-PERFORM.
+
+       3100-WRITE-COMMISSION-REPORT.
+           MOVE 'BROKER COMMISSION STATEMENT'
+               TO COMMISSION-REPORT-RECORD
+           WRITE COMMISSION-REPORT-RECORD
+
+           MOVE SPACES TO COMMISSION-REPORT-RECORD
+           WRITE COMMISSION-REPORT-RECORD
+
+           STRING 'BROKERID   POLICIES      PREMIUM      COMMISSION'
+               DELIMITED BY SIZE INTO COMMISSION-REPORT-RECORD
+           WRITE COMMISSION-REPORT-RECORD
+
+           PERFORM VARYING WS-WORK-SUB FROM 1 BY 1
+             UNTIL WS-WORK-SUB > WS-BROKER-USED
+               PERFORM 3200-WRITE-BROKER-LINE
+           END-PERFORM
+
+           PERFORM 3300-WRITE-TOTALS-LINE.
+
+       3200-WRITE-BROKER-LINE.
+           MOVE SPACES TO COMMISSION-REPORT-RECORD
+           MOVE WS-BK-BROKERID(WS-WORK-SUB)   TO WS-REPORT-BROKERID
+           MOVE WS-BK-POLICY-CNT(WS-WORK-SUB) TO WS-REPORT-POLICY-CNT
+           MOVE WS-BK-PREMIUM(WS-WORK-SUB)    TO WS-REPORT-PREMIUM
+           MOVE WS-BK-COMMISSION(WS-WORK-SUB) TO WS-REPORT-COMMISSION
+           STRING WS-REPORT-BROKERID '  '
+                  WS-REPORT-POLICY-CNT '  '
+                  WS-REPORT-PREMIUM '  '
+                  WS-REPORT-COMMISSION
+               DELIMITED BY SIZE INTO COMMISSION-REPORT-RECORD
+           WRITE COMMISSION-REPORT-RECORD.
+
+       3300-WRITE-TOTALS-LINE.
+           MOVE SPACES TO COMMISSION-REPORT-RECORD
+           WRITE COMMISSION-REPORT-RECORD
+
+           MOVE WS-TOTAL-PREMIUM TO WS-REPORT-TOTAL-PREMIUM
+           MOVE WS-TOTAL-COMMISSION TO WS-REPORT-TOTAL-COMMISSION
+           STRING 'TOTALS          '
+                  WS-REPORT-TOTAL-PREMIUM '  '
+                  WS-REPORT-TOTAL-COMMISSION
+               DELIMITED BY SIZE INTO COMMISSION-REPORT-RECORD
+           WRITE COMMISSION-REPORT-RECORD.
