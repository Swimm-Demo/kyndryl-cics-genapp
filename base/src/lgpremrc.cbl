@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGPREMRC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREM-EXTRACT-FILE ASSIGN TO PREMEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT PREM-REPORT-FILE ASSIGN TO PREMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * PREMEXT carries one row per COMMERCIAL policy, unloaded from
+      * the live tables the same way LGCATAC1 consumes a COMMEXT
+      * extract rather than reading DB2 directly in batch - one side
+      * is POLICY.PAYMENT (the premium actually billed), the other is
+      * the six peril premiums LGAPDB01 stored on the COMMERCIAL row
+      * when the policy was added or last amended.
+       FD  PREM-EXTRACT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  PREM-EXTRACT-RECORD.
+           05 PX-POLICY-NUM         PIC X(10).
+           05 PX-STORED-PAYMENT     PIC 9(7)V99.
+           05 PX-FIRE-PREMIUM       PIC 9(6)V99.
+           05 PX-CRIME-PREMIUM      PIC 9(6)V99.
+           05 PX-FLOOD-PREMIUM      PIC 9(6)V99.
+           05 PX-WEATHER-PREMIUM    PIC 9(6)V99.
+           05 PX-TERROR-PREMIUM     PIC 9(6)V99.
+           05 PX-CYBER-PREMIUM      PIC 9(6)V99.
+           05 FILLER                PIC X(33).
+
+       FD  PREM-REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PREM-REPORT-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-EXTRACT-STATUS     PIC X(2).
+           05 WS-REPORT-STATUS      PIC X(2).
+
+       01  WS-EXTRACT-EOF           PIC X VALUE 'N'.
+
+      * WS-CALC-TOTAL is the sum of the six stored peril premiums,
+      * the same additive formula LGCOMCAL uses to derive
+      * CID-TOTAL-PREMIUM from CID-FIRE-PREMIUM through
+      * CID-CYBER-PREMIUM (each peril premium is already net of any
+      * discount, so nothing further is applied here).  WS-VARIANCE
+      * is that total less the premium actually stored on POLICY -
+      * anything outside WS-TOLERANCE is reported as a mismatch
+      * rather than relying on exact-equality, since ROUNDED
+      * COMPUTEs upstream can legitimately differ by a penny.
+       01  WS-CALC-TOTAL            PIC S9(8)V99 VALUE 0.
+       01  WS-VARIANCE              PIC S9(8)V99 VALUE 0.
+       01  WS-ABS-VARIANCE          PIC S9(8)V99 VALUE 0.
+       01  WS-TOLERANCE             PIC 9V99 VALUE 0.01.
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-TOT-READ           PIC 9(7) VALUE 0.
+           05 WS-TOT-MATCHED        PIC 9(7) VALUE 0.
+           05 WS-TOT-MISMATCH       PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-COUNT          PIC ZZZ,ZZ9.
+       01  WS-REPORT-STORED         PIC ZZ,ZZZ,ZZ9.99.
+       01  WS-REPORT-CALC           PIC ZZ,ZZZ,ZZ9.99.
+       01  WS-REPORT-VARIANCE       PIC -Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS-POLICIES UNTIL WS-EXTRACT-EOF = 'Y'
+           PERFORM 3000-CLOSE
+           GOBACK.
+
+       1000-INIT.
+           OPEN INPUT  PREM-EXTRACT-FILE
+                OUTPUT PREM-REPORT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'PREMEXT OPEN ERROR: ' WS-EXTRACT-STATUS
+               MOVE 'Y' TO WS-EXTRACT-EOF
+           END-IF.
+
+       2000-PROCESS-POLICIES.
+           READ PREM-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-EXTRACT-EOF
+               GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO WS-TOT-READ
+           PERFORM 2100-RECONCILE-PREMIUM
+           .
+       2000-EXIT.
+           EXIT.
+
+      * Recomputes the total premium from the six stored peril
+      * premiums and compares it to the premium stored on POLICY -
+      * a difference beyond WS-TOLERANCE means the two tables have
+      * drifted apart, most likely an amendment that updated one
+      * table's premium without the other.
+       2100-RECONCILE-PREMIUM.
+           COMPUTE WS-CALC-TOTAL =
+              PX-FIRE-PREMIUM + PX-CRIME-PREMIUM + PX-FLOOD-PREMIUM +
+              PX-WEATHER-PREMIUM + PX-TERROR-PREMIUM + PX-CYBER-PREMIUM
+
+           COMPUTE WS-VARIANCE = PX-STORED-PAYMENT - WS-CALC-TOTAL
+
+           MOVE WS-VARIANCE TO WS-ABS-VARIANCE
+           IF WS-ABS-VARIANCE < 0
+              MULTIPLY -1 BY WS-ABS-VARIANCE
+           END-IF
+
+           IF WS-ABS-VARIANCE > WS-TOLERANCE
+              ADD 1 TO WS-TOT-MISMATCH
+              PERFORM 2150-WRITE-MISMATCH-LINE
+           ELSE
+              ADD 1 TO WS-TOT-MATCHED
+           END-IF.
+
+       2150-WRITE-MISMATCH-LINE.
+           MOVE PX-STORED-PAYMENT TO WS-REPORT-STORED
+           MOVE WS-CALC-TOTAL     TO WS-REPORT-CALC
+           MOVE WS-VARIANCE       TO WS-REPORT-VARIANCE
+           MOVE SPACES TO PREM-REPORT-RECORD
+           STRING 'PREMIUM MISMATCH: ' PX-POLICY-NUM
+                  '  POLICY=' WS-REPORT-STORED
+                  '  COMMERCIAL=' WS-REPORT-CALC
+                  '  VARIANCE=' WS-REPORT-VARIANCE
+               DELIMITED BY SIZE INTO PREM-REPORT-RECORD
+           WRITE PREM-REPORT-RECORD.
+
+       3000-CLOSE.
+           PERFORM 3200-WRITE-TOTALS
+           CLOSE PREM-EXTRACT-FILE
+                 PREM-REPORT-FILE.
+
+       3200-WRITE-TOTALS.
+           MOVE SPACES TO PREM-REPORT-RECORD
+           WRITE PREM-REPORT-RECORD
+
+           MOVE 'COMMERCIAL PREMIUM RECONCILIATION - CONTROL TOTALS'
+               TO PREM-REPORT-RECORD
+           WRITE PREM-REPORT-RECORD
+
+           MOVE WS-TOT-READ TO WS-REPORT-COUNT
+           STRING 'POLICIES READ.......: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO PREM-REPORT-RECORD
+           WRITE PREM-REPORT-RECORD
+
+           MOVE WS-TOT-MATCHED TO WS-REPORT-COUNT
+           STRING 'PREMIUMS MATCHED....: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO PREM-REPORT-RECORD
+           WRITE PREM-REPORT-RECORD
+
+           MOVE WS-TOT-MISMATCH TO WS-REPORT-COUNT
+           STRING 'PREMIUMS MISMATCHED.: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO PREM-REPORT-RECORD
+           WRITE PREM-REPORT-RECORD.
