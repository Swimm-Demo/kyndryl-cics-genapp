@@ -21,7 +21,7 @@
            03 WS-CALEN                 PIC S9(4) COMP.
 
        01  WS-SEC-MATRIX.
-           03 WS-SM-AUTH-KEY           PIC X(16) 
+           03 WS-SM-AUTH-KEY           PIC X(16)
                                         VALUE 'MTXAUTH72419853'.
            03 WS-SM-ACCESS-FLAGS.
               05 WS-SM-FLAG-1          PIC X VALUE 'Y'.
@@ -33,49 +33,63 @@
               05 WS-SM-YEAR            PIC 9(4).
               05 WS-SM-MONTH           PIC 9(2).
               05 WS-SM-DAY             PIC 9(2).
-              
+
+       01  ABS-TIME                    PIC S9(8) COMP VALUE +0.
+       01  WS-SM-DATE-CYMD             PIC 9(8) VALUE 0.
+       01  WS-SM-DATE-CYMD-R REDEFINES WS-SM-DATE-CYMD.
+           03 WS-SM-DATE-CC            PIC 99.
+           03 WS-SM-DATE-YY            PIC 99.
+           03 WS-SM-DATE-MM            PIC 99.
+           03 WS-SM-DATE-DD            PIC 99.
+
        01  WS-MATRIX-DIMS.
            03 WS-MD-ROWS               PIC 9(2) VALUE 12.
            03 WS-MD-COLS               PIC 9(2) VALUE 12.
            03 WS-MD-PLANES             PIC 9(2) VALUE 3.
            
        01  WS-MATRIX-TABLES.
+      * Slots beyond the five compiled-in defaults start out blank
+      * (WS-MT-PROP-NAME = SPACES) and are filled in at runtime by
+      * APPLY-RATE-OVERRIDE the first time LGRATES carries an
+      * RT-CAT-PROPERTY code that does not already match an entry -
+      * underwriting can add a new property type without a recompile.
            03 WS-MT-PROP.
-              05 FILLER                PIC X(20) VALUE 'WAREHOUSE   000500'.
-              05 FILLER                PIC X(20) VALUE 'FACTORY     000750'.
-              05 FILLER                PIC X(20) VALUE 'OFFICE      000250'.
-              05 FILLER                PIC X(20) VALUE 'RETAIL      000400'.
-              05 FILLER                PIC X(20) VALUE 'MIXEDUSE    000450'.
+              05 FILLER PIC X(20) VALUE 'WAREHOUSE   000500'.
+              05 FILLER PIC X(20) VALUE 'FACTORY     000750'.
+              05 FILLER PIC X(20) VALUE 'OFFICE      000250'.
+              05 FILLER PIC X(20) VALUE 'RETAIL      000400'.
+              05 FILLER PIC X(20) VALUE 'MIXEDUSE    000450'.
+              05 FILLER PIC X(20) VALUE SPACES.
+              05 FILLER PIC X(20) VALUE SPACES.
+              05 FILLER PIC X(20) VALUE SPACES.
+              05 FILLER PIC X(20) VALUE SPACES.
+              05 FILLER PIC X(20) VALUE SPACES.
            03 WS-MT-PROP-TABLE REDEFINES WS-MT-PROP.
-              05 WS-MT-PROP-ENTRY OCCURS 5 TIMES.
+              05 WS-MT-PROP-ENTRY OCCURS 10 TIMES.
                  07 WS-MT-PROP-NAME    PIC X(12).
                  07 WS-MT-PROP-VALUE   PIC 9(6).
-                 
+
+      * Same idea for postal-prefix entries - four compiled-in
+      * defaults plus four blank slots a new RT-CAT-GEOGRAPHY code
+      * can claim.
            03 WS-MT-POSTALCODES.
               05 FILLER                PIC X(8) VALUE 'FL000030'.
               05 FILLER                PIC X(8) VALUE 'CR000030'.
               05 FILLER                PIC X(8) VALUE 'NY000020'.
               05 FILLER                PIC X(8) VALUE 'CA000025'.
+              05 FILLER                PIC X(8) VALUE SPACES.
+              05 FILLER                PIC X(8) VALUE SPACES.
+              05 FILLER                PIC X(8) VALUE SPACES.
+              05 FILLER                PIC X(8) VALUE SPACES.
            03 WS-MT-PC-TABLE REDEFINES WS-MT-POSTALCODES.
-              05 WS-MT-PC-ENTRY OCCURS 4 TIMES.
+              05 WS-MT-PC-ENTRY OCCURS 8 TIMES.
                  07 WS-MT-PC-CODE      PIC XX.
                  07 WS-MT-PC-VALUE     PIC 9(6).
-                 
-       01  WS-CRYPTO-MATRIX.
-           03 WS-CM-KEY                PIC X(24) 
-                                       VALUE 'MX72A5R8BQ19E3F7D2Y6CP4S0'.
-           03 WS-CM-OFFSET             PIC 9(4) VALUE 1289.
-           03 WS-CM-METHOD             PIC X(8) VALUE 'AES256CB'.
-           03 WS-CM-FACTORS.
-              05 WS-CM-F1              PIC S9(4) COMP VALUE +7.
-              05 WS-CM-F2              PIC S9(4) COMP VALUE +3.
-              05 WS-CM-F3              PIC S9(4) COMP VALUE +5.
-              05 WS-CM-F4              PIC S9(4) COMP VALUE +9.
-           03 WS-CM-WORK-AREAS.
-              05 WS-CM-W1              PIC X(16) VALUE SPACES.
-              05 WS-CM-W2              PIC X(16) VALUE SPACES.
-              05 WS-CM-W3              PIC X(16) VALUE SPACES.
-              
+
+           COPY LGCRYPTK.
+
+       01  WS-CM-CHECKSUM               PIC 9(9) VALUE 0.
+
        01  WS-PROCESS-VARS.
            03 WS-PV-SUB-1              PIC S9(4) COMP VALUE 0.
            03 WS-PV-SUB-2              PIC S9(4) COMP VALUE 0.
@@ -84,6 +98,15 @@
            03 WS-PV-FOUND              PIC X VALUE 'N'.
            03 WS-PV-TEMP1              PIC S9(8) COMP VALUE 0.
            03 WS-PV-TEMP2              PIC S9(8) COMP VALUE 0.
+
+       01  WS-RT-RESP                  PIC S9(8) COMP.
+       01  WS-RT-EOF                   PIC X VALUE 'N'.
+
+       01  WS-STATUS-THRESHOLDS.
+           03 WS-TH-LEVEL-1            PIC 999 VALUE 150.
+           03 WS-TH-LEVEL-2            PIC 999 VALUE 200.
+
+       COPY LGRATTBL.
       
       ******************************************************************
       *    L I N K A G E     S E C T I O N
@@ -98,7 +121,8 @@
            03 CA-MATRIX-RESULT         PIC S9(5) COMP.
            03 CA-FLAGS                 PIC X(8).
            03 CA-RESULT-DESC           PIC X(50).
-           
+           03 CA-CHECKSUM              PIC 9(9).
+
       ******************************************************************
       *    P R O C E D U R E S
       ******************************************************************
@@ -112,7 +136,20 @@
            MOVE EIBTRNID TO WS-TRANSID.
            MOVE EIBTRMID TO WS-TERMID.
            MOVE EIBTASKN TO WS-TASKNUM.
-           
+
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     YYYYMMDD(WS-SM-DATE-CYMD)
+           END-EXEC
+
+           STRING WS-SM-DATE-CC WS-SM-DATE-YY
+               DELIMITED BY SIZE INTO WS-SM-YEAR.
+           MOVE WS-SM-DATE-MM TO WS-SM-MONTH.
+           MOVE WS-SM-DATE-DD TO WS-SM-DAY.
+
+           PERFORM LOAD-RATE-TABLE.
+
            EVALUATE CA-FUNCTION-CODE
                WHEN 'P'
                    PERFORM PROCESS-PROPERTY-MATRIX
@@ -131,15 +168,149 @@
        MAINLINE-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-           
+
+      *----------------------------------------------------------------*
+      * Overlay the shared 'LGRATES' rate-table file onto the         *
+      * compiled-in WS-MT-PROP/WS-MT-POSTALCODES defaults, once per    *
+      * transaction, so underwriting can change a factor without a    *
+      * recompile of this matrix.                                     *
+      *----------------------------------------------------------------*
+       LOAD-RATE-TABLE.
+           MOVE 'N' TO WS-RT-EOF.
+           MOVE LOW-VALUES TO RT-KEY.
+
+           EXEC CICS STARTBR FILE('LGRATES')
+                     RIDFLD(RT-KEY)
+                     GTEQ
+                     RESP(WS-RT-RESP)
+           END-EXEC.
+
+           IF WS-RT-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-RT-EOF = 'Y'
+                 EXEC CICS READNEXT FILE('LGRATES')
+                           INTO(LGRATES-RECORD)
+                           RIDFLD(RT-KEY)
+                           RESP(WS-RT-RESP)
+                 END-EXEC
+                 IF WS-RT-RESP = DFHRESP(NORMAL)
+                    PERFORM APPLY-RATE-OVERRIDE
+                 ELSE
+                    MOVE 'Y' TO WS-RT-EOF
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE('LGRATES') END-EXEC
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       APPLY-RATE-OVERRIDE.
+           EVALUATE TRUE
+              WHEN RT-CAT-PROPERTY
+                 PERFORM OVERRIDE-PROPERTY-ENTRY
+              WHEN RT-CAT-GEOGRAPHY
+                 PERFORM OVERRIDE-GEOGRAPHY-ENTRY
+              WHEN RT-CAT-THRESHOLD
+                 EVALUATE RT-CODE
+                    WHEN 'LEVEL1'
+                       MOVE RT-FACTOR TO WS-TH-LEVEL-1
+                    WHEN 'LEVEL2'
+                       MOVE RT-FACTOR TO WS-TH-LEVEL-2
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              WHEN RT-CAT-SECURITY
+                 EVALUATE RT-CODE
+                    WHEN 'AUTHKEY'
+                       MOVE RT-TEXT-VALUE(1:16) TO WS-SM-AUTH-KEY
+                    WHEN 'AUTHLEVEL'
+                       MOVE RT-FACTOR TO WS-SM-AUTH-LEVEL
+                    WHEN 'FLAG1'
+                       MOVE RT-TEXT-VALUE(1:1) TO WS-SM-FLAG-1
+                    WHEN 'FLAG2'
+                       MOVE RT-TEXT-VALUE(1:1) TO WS-SM-FLAG-2
+                    WHEN 'FLAG3'
+                       MOVE RT-TEXT-VALUE(1:1) TO WS-SM-FLAG-3
+                    WHEN 'FLAG4'
+                       MOVE RT-TEXT-VALUE(1:1) TO WS-SM-FLAG-4
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Update the named property entry if it already exists;          *
+      * otherwise claim the first blank slot so a property type not    *
+      * compiled into WS-MT-PROP can still be rated without a          *
+      * recompile of this matrix.                                      *
+      *----------------------------------------------------------------*
+       OVERRIDE-PROPERTY-ENTRY.
+           MOVE 'N' TO WS-PV-FOUND.
+           PERFORM VARYING WS-PV-SUB-1 FROM 1 BY 1
+             UNTIL WS-PV-SUB-1 > 10
+              IF WS-MT-PROP-NAME(WS-PV-SUB-1) = RT-CODE
+                 MOVE RT-FACTOR TO WS-MT-PROP-VALUE(WS-PV-SUB-1)
+                 MOVE 'Y' TO WS-PV-FOUND
+              END-IF
+           END-PERFORM.
+
+           IF WS-PV-FOUND = 'N'
+              PERFORM VARYING WS-PV-SUB-1 FROM 1 BY 1
+                UNTIL WS-PV-SUB-1 > 10 OR WS-PV-FOUND = 'Y'
+                 IF WS-MT-PROP-NAME(WS-PV-SUB-1) = SPACES
+                    MOVE RT-CODE TO WS-MT-PROP-NAME(WS-PV-SUB-1)
+                    MOVE RT-FACTOR TO WS-MT-PROP-VALUE(WS-PV-SUB-1)
+                    MOVE 'Y' TO WS-PV-FOUND
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Same idea as OVERRIDE-PROPERTY-ENTRY, for the postal-prefix    *
+      * table.                                                          *
+      *----------------------------------------------------------------*
+       OVERRIDE-GEOGRAPHY-ENTRY.
+           MOVE 'N' TO WS-PV-FOUND.
+           PERFORM VARYING WS-PV-SUB-1 FROM 1 BY 1
+             UNTIL WS-PV-SUB-1 > 8
+              IF WS-MT-PC-CODE(WS-PV-SUB-1) = RT-CODE(1:2)
+                 MOVE RT-FACTOR TO WS-MT-PC-VALUE(WS-PV-SUB-1)
+                 MOVE 'Y' TO WS-PV-FOUND
+              END-IF
+           END-PERFORM.
+
+           IF WS-PV-FOUND = 'N'
+              PERFORM VARYING WS-PV-SUB-1 FROM 1 BY 1
+                UNTIL WS-PV-SUB-1 > 8 OR WS-PV-FOUND = 'Y'
+                 IF WS-MT-PC-CODE(WS-PV-SUB-1) = SPACES
+                    MOVE RT-CODE(1:2) TO WS-MT-PC-CODE(WS-PV-SUB-1)
+                    MOVE RT-FACTOR TO WS-MT-PC-VALUE(WS-PV-SUB-1)
+                    MOVE 'Y' TO WS-PV-FOUND
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        PROCESS-PROPERTY-MATRIX.
            MOVE 'N' TO WS-PV-FOUND.
            MOVE 0 TO CA-MATRIX-RESULT.
            
            PERFORM VARYING WS-PV-SUB-1 FROM 1 BY 1
-             UNTIL WS-PV-SUB-1 > 5 OR WS-PV-FOUND = 'Y'
-               IF CA-PROPERTY-TYPE = WS-MT-PROP-NAME(WS-PV-SUB-1)
+             UNTIL WS-PV-SUB-1 > 10 OR WS-PV-FOUND = 'Y'
+               IF WS-MT-PROP-NAME(WS-PV-SUB-1) NOT = SPACES
+                  AND CA-PROPERTY-TYPE = WS-MT-PROP-NAME(WS-PV-SUB-1)
                   MOVE 'Y' TO WS-PV-FOUND
                   MOVE WS-MT-PROP-VALUE(WS-PV-SUB-1) TO WS-PV-TEMP1
                   DIVIDE 10 INTO WS-PV-TEMP1 GIVING WS-PV-TEMP2
@@ -160,8 +331,9 @@
            MOVE 0 TO CA-MATRIX-RESULT.
            
            PERFORM VARYING WS-PV-SUB-1 FROM 1 BY 1
-             UNTIL WS-PV-SUB-1 > 4 OR WS-PV-FOUND = 'Y'
-               IF CA-POSTAL-CODE(1:2) = WS-MT-PC-CODE(WS-PV-SUB-1)
+             UNTIL WS-PV-SUB-1 > 8 OR WS-PV-FOUND = 'Y'
+               IF WS-MT-PC-CODE(WS-PV-SUB-1) NOT = SPACES
+                  AND CA-POSTAL-CODE(1:2) = WS-MT-PC-CODE(WS-PV-SUB-1)
                   MOVE 'Y' TO WS-PV-FOUND
                   MOVE WS-MT-PC-VALUE(WS-PV-SUB-1) TO WS-PV-TEMP1
                   DIVIDE 10 INTO WS-PV-TEMP1 GIVING WS-PV-TEMP2
@@ -182,12 +354,12 @@
            
            MOVE 0 TO WS-PV-TEMP1.
            
-           IF CA-RISK-SCORE > 200
+           IF CA-RISK-SCORE > WS-TH-LEVEL-2
               MOVE 2 TO WS-PV-TEMP1
-              MOVE 'High Risk Score - Manual Review Required' 
+              MOVE 'High Risk Score - Manual Review Required'
                TO CA-RESULT-DESC
            ELSE
-              IF CA-RISK-SCORE > 150
+              IF CA-RISK-SCORE > WS-TH-LEVEL-1
                  MOVE 1 TO WS-PV-TEMP1
                  MOVE 'Medium Risk - Pending Review'
                   TO CA-RESULT-DESC
@@ -202,22 +374,53 @@
            EXIT.
       *----------------------------------------------------------------*
            
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      * Recompute the checksum the caller should have derived from    *
+      * CA-RISK-SCORE/CA-PROPERTY-TYPE/CA-POSTAL-CODE using the same   *
+      * shared WS-CRYPTO-MATRIX constants, and compare it against the  *
+      * one the caller sent in CA-CHECKSUM.  A mismatch means the       *
+      * commarea was altered - or forged - somewhere between the       *
+      * caller computing it and this LINK, so CA-FLAGS comes back      *
+      * 'TAMPER  ' instead of 'VALID   ' and CA-MATRIX-RESULT is -1.   *
       *----------------------------------------------------------------*
        PROCESS-CRYPTO-MATRIX.
-           MOVE SPACES TO WS-CM-W1.
-           MOVE SPACES TO WS-CM-W2.
-           MOVE SPACES TO WS-CM-W3.
-           
-           COMPUTE WS-PV-TEMP1 = CA-RISK-SCORE + 0.
-           
+           PERFORM DERIVE-CRYPTO-CHECKSUM.
+
+           IF WS-CM-CHECKSUM = CA-CHECKSUM
+              MOVE 'VALID   ' TO CA-FLAGS
+              MOVE 0 TO CA-MATRIX-RESULT
+           ELSE
+              MOVE 'TAMPER  ' TO CA-FLAGS
+              MOVE -1 TO CA-MATRIX-RESULT
+              MOVE 'Integrity check failed - commarea mismatch'
+                TO CA-RESULT-DESC
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       DERIVE-CRYPTO-CHECKSUM.
+           MOVE 0 TO WS-PV-TEMP1.
+
            PERFORM VARYING WS-PV-SUB-1 FROM 1 BY 1
-             UNTIL WS-PV-SUB-1 > 5
-               COMPUTE WS-PV-TEMP2 = WS-PV-TEMP1 / WS-CM-F1 * WS-CM-F1
-               MOVE WS-PV-TEMP2 TO WS-PV-TEMP1
+             UNTIL WS-PV-SUB-1 > LENGTH OF CA-PROPERTY-TYPE
+               COMPUTE WS-PV-TEMP1 = WS-PV-TEMP1 +
+                  FUNCTION ORD(CA-PROPERTY-TYPE(WS-PV-SUB-1:1))
            END-PERFORM.
-           
-           MOVE CA-RISK-SCORE TO CA-MATRIX-RESULT.
-           
+
+           PERFORM VARYING WS-PV-SUB-1 FROM 1 BY 1
+             UNTIL WS-PV-SUB-1 > LENGTH OF CA-POSTAL-CODE
+               COMPUTE WS-PV-TEMP1 = WS-PV-TEMP1 +
+                  FUNCTION ORD(CA-POSTAL-CODE(WS-PV-SUB-1:1))
+           END-PERFORM.
+
+           COMPUTE WS-CM-CHECKSUM =
+              ((CA-RISK-SCORE * WS-CM-F1) +
+               (WS-PV-TEMP1   * WS-CM-F2) +
+                WS-CM-OFFSET) * WS-CM-F3.
+
            EXIT.
       *----------------------------------------------------------------*
            
