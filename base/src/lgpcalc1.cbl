@@ -86,7 +86,24 @@
            03 WS-RT-TEMP1              PIC S9(8) COMP VALUE 0.
            03 WS-RT-TEMP2              PIC S9(8) COMP VALUE 0.
            03 WS-RT-MULTIPLIER         PIC V99 VALUE 1.00.
-           
+
+       01  WS-RATE-FILE-VARS.
+           03 WS-RF-RESP               PIC S9(8) COMP.
+           03 WS-RF-EOF                PIC X VALUE 'N'.
+
+       01  WS-STATUS-THRESHOLDS.
+           03 WS-TH-LEVEL-1            PIC 999 VALUE 150.
+           03 WS-TH-LEVEL-2            PIC 999 VALUE 200.
+
+      * Guardrail for RT-CAT-PERIL overrides coming off LGRATES - keeps
+      * a bad rate-table entry from pushing a peril factor out past a
+      * sane range and silently skewing every premium that uses it.
+       01  WS-PF-BOUNDS.
+           03 WS-PF-MIN-FACTOR         PIC V99 VALUE 0.10.
+           03 WS-PF-MAX-FACTOR         PIC V99 VALUE 0.99.
+
+           COPY LGRATTBL.
+
       ******************************************************************
       *    L I N K A G E     S E C T I O N
       ******************************************************************
@@ -123,7 +140,9 @@
            MOVE EIBTRNID TO WS-TRANSID.
            MOVE EIBTRMID TO WS-TERMID.
            MOVE EIBTASKN TO WS-TASKNUM.
-           
+
+           PERFORM LOAD-RATE-TABLE.
+
            EVALUATE CA-ACTION
               WHEN 'R'
                  PERFORM RISK-CALCULATION
@@ -144,7 +163,122 @@
        MAINLINE-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-           
+
+      *----------------------------------------------------------------*
+       LOAD-RATE-TABLE.
+           MOVE 'N' TO WS-RF-EOF.
+           MOVE LOW-VALUES TO RT-KEY.
+           EXEC CICS STARTBR FILE('LGRATES')
+                     RIDFLD(RT-KEY)
+                     GTEQ
+                     RESP(WS-RF-RESP)
+           END-EXEC.
+           IF WS-RF-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-RF-EOF = 'Y'
+                 EXEC CICS READNEXT FILE('LGRATES')
+                           INTO(LGRATES-RECORD)
+                           RIDFLD(RT-KEY)
+                           RESP(WS-RF-RESP)
+                 END-EXEC
+                 IF WS-RF-RESP = DFHRESP(NORMAL)
+                    PERFORM APPLY-RATE-OVERRIDE
+                 ELSE
+                    MOVE 'Y' TO WS-RF-EOF
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE('LGRATES') END-EXEC
+           END-IF.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       APPLY-RATE-OVERRIDE.
+           EVALUATE TRUE
+              WHEN RT-CAT-PROPERTY
+                 COMPUTE WS-RT-TEMP1 = RT-FACTOR
+                 EVALUATE RT-CODE
+                    WHEN 'WAREHOUSE'
+                       MOVE WS-RT-TEMP1 TO WS-EM-ADJUST-1
+                    WHEN 'FACTORY'
+                       MOVE WS-RT-TEMP1 TO WS-EM-ADJUST-2
+                    WHEN 'OFFICE'
+                       MOVE WS-RT-TEMP1 TO WS-EM-ADJUST-3
+                    WHEN 'RETAIL'
+                       MOVE WS-RT-TEMP1 TO WS-EM-ADJUST-4
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              WHEN RT-CAT-GEOGRAPHY
+                 IF RT-CODE(1:2) = 'FL' OR RT-CODE(1:2) = 'CR'
+                    COMPUTE WS-EM-POST-ADJUSTMENT = RT-FACTOR
+                 END-IF
+              WHEN RT-CAT-PERIL
+                 EVALUATE RT-CODE
+                    WHEN 'FIRE'
+                       MOVE RT-FACTOR TO WS-PF-FIRE
+                    WHEN 'CRIME'
+                       MOVE RT-FACTOR TO WS-PF-CRIME
+                    WHEN 'FLOOD'
+                       MOVE RT-FACTOR TO WS-PF-FLOOD
+                    WHEN 'WEATHER'
+                       MOVE RT-FACTOR TO WS-PF-WEATHER
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+                 PERFORM BOUND-PERIL-FACTORS
+              WHEN RT-CAT-THRESHOLD
+                 EVALUATE RT-CODE
+                    WHEN 'LEVEL1'
+                       MOVE RT-FACTOR TO WS-TH-LEVEL-1
+                    WHEN 'LEVEL2'
+                       MOVE RT-FACTOR TO WS-TH-LEVEL-2
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Clamps all four peril factors to WS-PF-MIN-FACTOR/WS-PF-MAX-    *
+      * FACTOR after a RT-CAT-PERIL override has been applied, so an    *
+      * out-of-range LGRATES entry is pulled back into range rather     *
+      * than flowing straight into PREMIUM-CALCULATION unchecked.       *
+      *----------------------------------------------------------------*
+       BOUND-PERIL-FACTORS.
+           IF WS-PF-FIRE < WS-PF-MIN-FACTOR
+              MOVE WS-PF-MIN-FACTOR TO WS-PF-FIRE
+           END-IF
+           IF WS-PF-FIRE > WS-PF-MAX-FACTOR
+              MOVE WS-PF-MAX-FACTOR TO WS-PF-FIRE
+           END-IF
+
+           IF WS-PF-CRIME < WS-PF-MIN-FACTOR
+              MOVE WS-PF-MIN-FACTOR TO WS-PF-CRIME
+           END-IF
+           IF WS-PF-CRIME > WS-PF-MAX-FACTOR
+              MOVE WS-PF-MAX-FACTOR TO WS-PF-CRIME
+           END-IF
+
+           IF WS-PF-FLOOD < WS-PF-MIN-FACTOR
+              MOVE WS-PF-MIN-FACTOR TO WS-PF-FLOOD
+           END-IF
+           IF WS-PF-FLOOD > WS-PF-MAX-FACTOR
+              MOVE WS-PF-MAX-FACTOR TO WS-PF-FLOOD
+           END-IF
+
+           IF WS-PF-WEATHER < WS-PF-MIN-FACTOR
+              MOVE WS-PF-MIN-FACTOR TO WS-PF-WEATHER
+           END-IF
+           IF WS-PF-WEATHER > WS-PF-MAX-FACTOR
+              MOVE WS-PF-MAX-FACTOR TO WS-PF-WEATHER
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        RISK-CALCULATION.
            MOVE 0 TO WS-CA-PROP-ADJ.
@@ -186,12 +320,12 @@
            MOVE 0 TO WS-CA-STATUS.
            MOVE SPACES TO WS-CA-REASON.
            
-           IF CA-D-RISK-SCORE > 200
+           IF CA-D-RISK-SCORE > WS-TH-LEVEL-2
               MOVE 2 TO WS-CA-STATUS
-              MOVE 'High Risk Score - Manual Review Required' 
+              MOVE 'High Risk Score - Manual Review Required'
                 TO WS-CA-REASON
            ELSE
-              IF CA-D-RISK-SCORE > 150
+              IF CA-D-RISK-SCORE > WS-TH-LEVEL-1
                  MOVE 1 TO WS-CA-STATUS
                  MOVE 'Medium Risk - Pending Review'
                    TO WS-CA-REASON
