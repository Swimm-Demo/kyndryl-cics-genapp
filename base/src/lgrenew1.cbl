@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGRENEW1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-EXPIRY-EXTRACT ASSIGN TO POLEXPX
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT RENEWAL-OFFER-FILE ASSIGN TO RENOFFR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OFFER-STATUS.
+           SELECT RENEWAL-REPORT-FILE ASSIGN TO RENRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * POLEXPX carries one row per in-force policy, unloaded from the
+      * live table the same way LGCATAC1 consumes its COMMEXT extract
+      * rather than reading DB2 directly in batch.
+       FD  POLICY-EXPIRY-EXTRACT
+           RECORDING MODE IS F
+           RECORD CONTAINS 60 CHARACTERS.
+       01  POLICY-EXPIRY-RECORD.
+           05 PE-POLICY-NUM         PIC X(10).
+           05 PE-CUSTOMER-NUM       PIC X(10).
+           05 PE-PROPERTY-TYPE      PIC X(15).
+           05 PE-EXPIRY-DATE        PIC 9(8).
+           05 PE-CURRENT-PREMIUM    PIC 9(8)V99.
+           05 FILLER                PIC X(7).
+
+      * RENOFFR is handed to the renewal-notice/mailing process - one
+      * record per policy due for renewal within the offer window.
+       FD  RENEWAL-OFFER-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 60 CHARACTERS.
+       01  RENEWAL-OFFER-RECORD.
+           05 RO-POLICY-NUM         PIC X(10).
+           05 RO-CUSTOMER-NUM       PIC X(10).
+           05 RO-EXPIRY-DATE        PIC 9(8).
+           05 RO-CURRENT-PREMIUM    PIC 9(8)V99.
+           05 RO-RENEWAL-PREMIUM    PIC 9(8)V99.
+           05 RO-OFFER-DATE         PIC 9(8).
+           05 FILLER                PIC X(5).
+
+       FD  RENEWAL-REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RENEWAL-REPORT-RECORD    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-EXTRACT-STATUS     PIC X(2).
+           05 WS-OFFER-STATUS       PIC X(2).
+           05 WS-REPORT-STATUS      PIC X(2).
+
+       01  WS-EOF                   PIC X VALUE 'N'.
+
+      * Policies that fall within this many days of expiry, but have
+      * not yet expired, receive a renewal offer.
+       01  WS-RENEWAL-WINDOW-DAYS   PIC 9(3)   VALUE 030.
+
+      * Renewal premiums are uplifted a flat percentage over the
+      * expiring premium, the same additive-trend idea LGCOMCAL uses
+      * to index premiums forward from its base rating year.
+       01  WS-RENEWAL-UPLIFT        PIC V999   VALUE 0.030.
+
+       01  WS-RUN-DATE               PIC 9(8).
+       01  WS-RUN-DATE-LILIAN        PIC 9(9).
+       01  WS-EXPIRY-DATE-LILIAN     PIC 9(9).
+       01  WS-DAYS-TO-EXPIRY         PIC S9(5) COMP.
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-TOT-READ            PIC 9(7) VALUE 0.
+           05 WS-TOT-OFFERED         PIC 9(7) VALUE 0.
+           05 WS-TOT-EXPIRED         PIC 9(7) VALUE 0.
+           05 WS-TOT-NOT-DUE         PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-COUNT           PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS UNTIL WS-EOF = 'Y'
+           PERFORM 3000-CLOSE
+           GOBACK.
+
+       1000-INIT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-RUN-DATE-LILIAN =
+              FUNCTION INTEGER-OF-DATE(WS-RUN-DATE).
+
+           OPEN INPUT  POLICY-EXPIRY-EXTRACT
+                OUTPUT RENEWAL-OFFER-FILE
+                OUTPUT RENEWAL-REPORT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'POLEXPX OPEN ERROR: ' WS-EXTRACT-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       2000-PROCESS.
+           READ POLICY-EXPIRY-EXTRACT
+               AT END MOVE 'Y' TO WS-EOF
+               GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO WS-TOT-READ
+           PERFORM 2100-EVALUATE-RENEWAL
+           .
+       2000-EXIT.
+           EXIT.
+
+      * A policy already past its expiry date is left for the lapse/
+      * cancellation process rather than offered a renewal here; one
+      * that falls inside the offer window gets a renewal record.
+       2100-EVALUATE-RENEWAL.
+           COMPUTE WS-EXPIRY-DATE-LILIAN =
+              FUNCTION INTEGER-OF-DATE(PE-EXPIRY-DATE)
+           COMPUTE WS-DAYS-TO-EXPIRY =
+              WS-EXPIRY-DATE-LILIAN - WS-RUN-DATE-LILIAN
+
+           IF WS-DAYS-TO-EXPIRY < 0
+              ADD 1 TO WS-TOT-EXPIRED
+           ELSE
+              IF WS-DAYS-TO-EXPIRY <= WS-RENEWAL-WINDOW-DAYS
+                 PERFORM 2200-WRITE-RENEWAL-OFFER
+              ELSE
+                 ADD 1 TO WS-TOT-NOT-DUE
+              END-IF
+           END-IF.
+
+       2200-WRITE-RENEWAL-OFFER.
+           MOVE SPACES          TO RENEWAL-OFFER-RECORD
+           MOVE PE-POLICY-NUM   TO RO-POLICY-NUM
+           MOVE PE-CUSTOMER-NUM TO RO-CUSTOMER-NUM
+           MOVE PE-EXPIRY-DATE  TO RO-EXPIRY-DATE
+           MOVE PE-CURRENT-PREMIUM TO RO-CURRENT-PREMIUM
+           COMPUTE RO-RENEWAL-PREMIUM ROUNDED =
+              PE-CURRENT-PREMIUM * (1 + WS-RENEWAL-UPLIFT)
+           MOVE WS-RUN-DATE     TO RO-OFFER-DATE
+           WRITE RENEWAL-OFFER-RECORD
+           ADD 1 TO WS-TOT-OFFERED.
+
+       3000-CLOSE.
+           PERFORM 3100-WRITE-RENEWAL-REPORT
+           CLOSE POLICY-EXPIRY-EXTRACT
+                 RENEWAL-OFFER-FILE
+                 RENEWAL-REPORT-FILE.
+
+       3100-WRITE-RENEWAL-REPORT.
+           MOVE 'POLICY RENEWAL OFFER RUN - CONTROL REPORT'
+               TO RENEWAL-REPORT-RECORD
+           WRITE RENEWAL-REPORT-RECORD
+
+           MOVE SPACES TO RENEWAL-REPORT-RECORD
+           WRITE RENEWAL-REPORT-RECORD
+
+           MOVE WS-TOT-READ TO WS-REPORT-COUNT
+           STRING 'POLICIES READ.......: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO RENEWAL-REPORT-RECORD
+           WRITE RENEWAL-REPORT-RECORD
+
+           MOVE WS-TOT-OFFERED TO WS-REPORT-COUNT
+           STRING 'RENEWAL OFFERS SENT.: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO RENEWAL-REPORT-RECORD
+           WRITE RENEWAL-REPORT-RECORD
+
+           MOVE WS-TOT-EXPIRED TO WS-REPORT-COUNT
+           STRING 'ALREADY EXPIRED.....: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO RENEWAL-REPORT-RECORD
+           WRITE RENEWAL-REPORT-RECORD
+
+           MOVE WS-TOT-NOT-DUE TO WS-REPORT-COUNT
+           STRING 'NOT YET DUE.........: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO RENEWAL-REPORT-RECORD
+           WRITE RENEWAL-REPORT-RECORD.
