@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. RISKPROG.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -12,6 +12,15 @@ IDENTIFICATION DIVISION.
            SELECT ERROR-FILE ASSIGN TO ERRFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-ERROR-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT CONTROL-REPORT-FILE ASSIGN TO REPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -46,11 +55,73 @@ IDENTIFICATION DIVISION.
            05 ERR-POLICY-NUM        PIC X(10).
            05 ERR-MESSAGE           PIC X(90).
 
+      *----------------------------------------------------------------*
+      * Suspense/resubmission file - carries the rejected input record *
+      * forward in its original layout (not just the error message),  *
+      * so it can be corrected and fed back in as a new INPUT-FILE      *
+      * without anyone having to retype the original data.             *
+      *----------------------------------------------------------------*
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 400 CHARACTERS.
+       01  SUSPENSE-RECORD.
+           05 SUS-POLICY-NUM        PIC X(10).
+           05 SUS-PROPERTY-TYPE     PIC X(15).
+           05 SUS-ADDRESS           PIC X(255).
+           05 SUS-ZIPCODE           PIC X(8).
+           05 SUS-FIRE-PERIL        PIC 9(2).
+           05 SUS-CRIME-PERIL       PIC 9(2).
+           05 SUS-FLOOD-PERIL       PIC 9(2).
+           05 SUS-WEATHER-PERIL     PIC 9(2).
+           05 SUS-CLAIM-COUNT       PIC 9(3).
+           05 SUS-TOTAL-CLAIMS      PIC 9(9).
+           05 SUS-REJECT-REASON     PIC X(90).
+           05 FILLER                PIC X(02).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RESTART-RECORD.
+           05 RST-LAST-POLICY-NUM   PIC X(10).
+           05 RST-RECORD-COUNT      PIC 9(9).
+           05 RST-TOT-WRITTEN       PIC 9(9).
+           05 RST-TOT-REJECTED      PIC 9(9).
+           05 RST-TOT-SUSPENSE      PIC 9(9).
+           05 RST-TOT-LOW           PIC 9(9).
+           05 RST-TOT-MEDIUM        PIC 9(9).
+           05 RST-TOT-HIGH          PIC 9(9).
+           05 FILLER                PIC X(07).
+
+       FD  CONTROL-REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-REPORT-RECORD    PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05 WS-INPUT-STATUS       PIC X(2).
            05 WS-OUTPUT-STATUS      PIC X(2).
            05 WS-ERROR-STATUS       PIC X(2).
+           05 WS-SUSPENSE-STATUS    PIC X(2).
+           05 WS-RESTART-STATUS     PIC X(2).
+           05 WS-REPORT-STATUS      PIC X(2).
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-TOT-READ           PIC 9(9) VALUE 0.
+           05 WS-TOT-WRITTEN        PIC 9(9) VALUE 0.
+           05 WS-TOT-REJECTED       PIC 9(9) VALUE 0.
+           05 WS-TOT-SUSPENSE       PIC 9(9) VALUE 0.
+           05 WS-TOT-LOW            PIC 9(9) VALUE 0.
+           05 WS-TOT-MEDIUM         PIC 9(9) VALUE 0.
+           05 WS-TOT-HIGH           PIC 9(9) VALUE 0.
+
+       01  WS-REPORT-LINE-NUM       PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-CHECKPOINT-DATA.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+           05 WS-RECORD-COUNT        PIC 9(9) VALUE 0.
+           05 WS-RESTART-MODE        PIC X VALUE 'N'.
+           05 WS-SKIP-TO-POLICY      PIC X(10) VALUE SPACES.
 
        01  WS-RISK-CALCS.
            05 WS-BASE-RISK          PIC 9(3)V99.
@@ -60,6 +131,8 @@ IDENTIFICATION DIVISION.
 
        01  WS-EOF                   PIC X VALUE 'N'.
 
+       01  WS-PERIL-CODE-MAX        PIC 9(2) VALUE 10.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT
@@ -67,43 +140,191 @@ IDENTIFICATION DIVISION.
            PERFORM 3000-CLOSE
            GOBACK.
 
+      *----------------------------------------------------------------*
+      * 1100-CHECK-RESTART has to run before OUTPUT-FILE/ERROR-FILE/   *
+      * SUSPENSE-FILE are opened, not after, so WS-RESTART-MODE is     *
+      * already known by the time those OPENs choose EXTEND (keep the *
+      * prior run's rows) over OUTPUT (start the file fresh) - opening *
+      * them OUTPUT unconditionally would truncate every record the   *
+      * aborted run had already written, leaving the control report's *
+      * restored totals describing rows that are no longer on disk.   *
+      *----------------------------------------------------------------*
        1000-INIT.
+           PERFORM 1100-CHECK-RESTART
            OPEN INPUT  INPUT-FILE
-                OUTPUT OUTPUT-FILE
-                OUTPUT ERROR-FILE
            IF WS-INPUT-STATUS NOT = '00'
                DISPLAY 'INPUT FILE OPEN ERROR: ' WS-INPUT-STATUS
                MOVE 'Y' TO WS-EOF
+           END-IF
+           IF WS-RESTART-MODE = 'Y'
+               OPEN EXTEND OUTPUT-FILE
+                           ERROR-FILE
+                           SUSPENSE-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+                           ERROR-FILE
+                           SUSPENSE-FILE
            END-IF.
 
+       1100-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE
+           READ RESTART-FILE
+               AT END MOVE 'N' TO WS-RESTART-MODE
+           NOT AT END
+               MOVE 'Y' TO WS-RESTART-MODE
+               MOVE RST-LAST-POLICY-NUM TO WS-SKIP-TO-POLICY
+               MOVE RST-RECORD-COUNT TO WS-RECORD-COUNT
+               MOVE RST-TOT-WRITTEN TO WS-TOT-WRITTEN
+               MOVE RST-TOT-REJECTED TO WS-TOT-REJECTED
+               MOVE RST-TOT-SUSPENSE TO WS-TOT-SUSPENSE
+               MOVE RST-TOT-LOW TO WS-TOT-LOW
+               MOVE RST-TOT-MEDIUM TO WS-TOT-MEDIUM
+               MOVE RST-TOT-HIGH TO WS-TOT-HIGH
+               DISPLAY 'RESTARTING AFTER POLICY: ' WS-SKIP-TO-POLICY
+           END-READ
+           CLOSE RESTART-FILE.
+
        2000-PROCESS.
            READ INPUT-FILE
                AT END MOVE 'Y' TO WS-EOF
                GO TO 2000-EXIT
            END-READ
+           ADD 1 TO WS-TOT-READ
 
            IF WS-INPUT-STATUS NOT = '00'
                MOVE IN-POLICY-NUM TO ERR-POLICY-NUM
                MOVE 'ERROR READING RECORD' TO ERR-MESSAGE
                WRITE ERROR-RECORD
+               PERFORM 2500-WRITE-SUSPENSE-RECORD
+               ADD 1 TO WS-TOT-REJECTED
+               GO TO 2000-EXIT
+           END-IF
+
+           IF WS-RESTART-MODE = 'Y'
+               IF IN-POLICY-NUM = WS-SKIP-TO-POLICY
+                   MOVE 'N' TO WS-RESTART-MODE
+               END-IF
                GO TO 2000-EXIT
            END-IF
 
            PERFORM 2100-VALIDATE-DATA
            PERFORM 2200-CALCULATE-RISK
            PERFORM 2300-WRITE-OUTPUT
+           PERFORM 2400-CHECKPOINT
 
            .
        2000-EXIT.
            EXIT.
 
+       2400-CHECKPOINT.
+           ADD 1 TO WS-RECORD-COUNT
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               OPEN OUTPUT RESTART-FILE
+               MOVE IN-POLICY-NUM TO RST-LAST-POLICY-NUM
+               MOVE WS-RECORD-COUNT TO RST-RECORD-COUNT
+               MOVE WS-TOT-WRITTEN TO RST-TOT-WRITTEN
+               MOVE WS-TOT-REJECTED TO RST-TOT-REJECTED
+               MOVE WS-TOT-SUSPENSE TO RST-TOT-SUSPENSE
+               MOVE WS-TOT-LOW TO RST-TOT-LOW
+               MOVE WS-TOT-MEDIUM TO RST-TOT-MEDIUM
+               MOVE WS-TOT-HIGH TO RST-TOT-HIGH
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
        2100-VALIDATE-DATA.
            IF IN-POLICY-NUM = SPACES
                MOVE 'INVALID POLICY NUMBER' TO ERR-MESSAGE
                WRITE ERROR-RECORD
+               PERFORM 2500-WRITE-SUSPENSE-RECORD
+               ADD 1 TO WS-TOT-REJECTED
+               GO TO 2000-EXIT
+           END-IF
+
+           EVALUATE IN-PROPERTY-TYPE
+               WHEN 'OFFICE'
+               WHEN 'RETAIL'
+               WHEN 'WAREHOUSE'
+               WHEN 'INDUSTRIAL'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'UNRECOGNIZED PROPERTY TYPE' TO ERR-MESSAGE
+                   WRITE ERROR-RECORD
+                   PERFORM 2500-WRITE-SUSPENSE-RECORD
+                   ADD 1 TO WS-TOT-REJECTED
+                   GO TO 2000-EXIT
+           END-EVALUATE
+
+           IF IN-FIRE-PERIL > WS-PERIL-CODE-MAX
+               MOVE 'FIRE PERIL CODE OUT OF RANGE' TO ERR-MESSAGE
+               WRITE ERROR-RECORD
+               PERFORM 2500-WRITE-SUSPENSE-RECORD
+               ADD 1 TO WS-TOT-REJECTED
+               GO TO 2000-EXIT
+           END-IF
+
+           IF IN-CRIME-PERIL > WS-PERIL-CODE-MAX
+               MOVE 'CRIME PERIL CODE OUT OF RANGE' TO ERR-MESSAGE
+               WRITE ERROR-RECORD
+               PERFORM 2500-WRITE-SUSPENSE-RECORD
+               ADD 1 TO WS-TOT-REJECTED
+               GO TO 2000-EXIT
+           END-IF
+
+           IF IN-FLOOD-PERIL > WS-PERIL-CODE-MAX
+               MOVE 'FLOOD PERIL CODE OUT OF RANGE' TO ERR-MESSAGE
+               WRITE ERROR-RECORD
+               PERFORM 2500-WRITE-SUSPENSE-RECORD
+               ADD 1 TO WS-TOT-REJECTED
+               GO TO 2000-EXIT
+           END-IF
+
+           IF IN-WEATHER-PERIL > WS-PERIL-CODE-MAX
+               MOVE 'WEATHER PERIL CODE OUT OF RANGE' TO ERR-MESSAGE
+               WRITE ERROR-RECORD
+               PERFORM 2500-WRITE-SUSPENSE-RECORD
+               ADD 1 TO WS-TOT-REJECTED
+               GO TO 2000-EXIT
+           END-IF
+
+           IF IN-CLAIM-COUNT = 0 AND IN-TOTAL-CLAIMS NOT = 0
+               MOVE 'CLAIMS TOTAL DOES NOT RECONCILE' TO ERR-MESSAGE
+               WRITE ERROR-RECORD
+               PERFORM 2500-WRITE-SUSPENSE-RECORD
+               ADD 1 TO WS-TOT-REJECTED
+               GO TO 2000-EXIT
+           END-IF
+
+           IF IN-CLAIM-COUNT NOT = 0 AND IN-TOTAL-CLAIMS = 0
+               MOVE 'CLAIMS TOTAL DOES NOT RECONCILE' TO ERR-MESSAGE
+               WRITE ERROR-RECORD
+               PERFORM 2500-WRITE-SUSPENSE-RECORD
+               ADD 1 TO WS-TOT-REJECTED
                GO TO 2000-EXIT
            END-IF.
 
+      *----------------------------------------------------------------*
+      * Carries a rejected record forward onto the suspense file in    *
+      * its original layout plus the reason it was rejected, instead   *
+      * of ERR-MESSAGE going to ERROR-FILE as the only record of it -  *
+      * SUSPENSE-FILE is what a corrected record gets resubmitted from *
+      * on a later run, so a rejection is no longer a dead end.        *
+      *----------------------------------------------------------------*
+       2500-WRITE-SUSPENSE-RECORD.
+           MOVE IN-POLICY-NUM      TO SUS-POLICY-NUM
+           MOVE IN-PROPERTY-TYPE   TO SUS-PROPERTY-TYPE
+           MOVE IN-ADDRESS         TO SUS-ADDRESS
+           MOVE IN-ZIPCODE         TO SUS-ZIPCODE
+           MOVE IN-FIRE-PERIL      TO SUS-FIRE-PERIL
+           MOVE IN-CRIME-PERIL     TO SUS-CRIME-PERIL
+           MOVE IN-FLOOD-PERIL     TO SUS-FLOOD-PERIL
+           MOVE IN-WEATHER-PERIL   TO SUS-WEATHER-PERIL
+           MOVE IN-CLAIM-COUNT     TO SUS-CLAIM-COUNT
+           MOVE IN-TOTAL-CLAIMS    TO SUS-TOTAL-CLAIMS
+           MOVE ERR-MESSAGE        TO SUS-REJECT-REASON
+           WRITE SUSPENSE-RECORD
+           ADD 1 TO WS-TOT-SUSPENSE.
+
        2200-CALCULATE-RISK.
       * Calculate base risk from property type
            EVALUATE IN-PROPERTY-TYPE
@@ -151,14 +372,71 @@ IDENTIFICATION DIVISION.
            EVALUATE TRUE
                WHEN WS-FINAL-RISK < 3.00
                    MOVE 'LOW      ' TO OUT-RISK-CATEGORY
+                   ADD 1 TO WS-TOT-LOW
                WHEN WS-FINAL-RISK < 6.00
                    MOVE 'MEDIUM   ' TO OUT-RISK-CATEGORY
+                   ADD 1 TO WS-TOT-MEDIUM
                WHEN OTHER
                    MOVE 'HIGH     ' TO OUT-RISK-CATEGORY
+                   ADD 1 TO WS-TOT-HIGH
            END-EVALUATE
-           WRITE OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-TOT-WRITTEN.
 
        3000-CLOSE.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
+           PERFORM 3100-WRITE-CONTROL-REPORT
            CLOSE INPUT-FILE
                  OUTPUT-FILE
-                 ERROR-FILE.
\ No newline at end of file
+                 ERROR-FILE
+                 SUSPENSE-FILE.
+
+       3100-WRITE-CONTROL-REPORT.
+           OPEN OUTPUT CONTROL-REPORT-FILE
+           MOVE 'RISKPROG CONTROL/BALANCING REPORT' TO
+               CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE WS-TOT-READ TO WS-REPORT-LINE-NUM
+           STRING 'RECORDS READ........: ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE WS-TOT-WRITTEN TO WS-REPORT-LINE-NUM
+           STRING 'RECORDS WRITTEN.....: ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE WS-TOT-REJECTED TO WS-REPORT-LINE-NUM
+           STRING 'RECORDS REJECTED....: ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE WS-TOT-SUSPENSE TO WS-REPORT-LINE-NUM
+           STRING 'RECORDS SUSPENDED...: ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE WS-TOT-LOW TO WS-REPORT-LINE-NUM
+           STRING 'RISK CATEGORY LOW...: ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE WS-TOT-MEDIUM TO WS-REPORT-LINE-NUM
+           STRING 'RISK CATEGORY MEDIUM: ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE WS-TOT-HIGH TO WS-REPORT-LINE-NUM
+           STRING 'RISK CATEGORY HIGH..: ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           CLOSE CONTROL-REPORT-FILE.
\ No newline at end of file
