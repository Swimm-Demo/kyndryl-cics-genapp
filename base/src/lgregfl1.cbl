@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGREGFL1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMM-FILING-EXTRACT ASSIGN TO CMFILEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT STATE-FILING-FILE ASSIGN TO STFILEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILING-STATUS.
+           SELECT FILING-REPORT-FILE ASSIGN TO FILGRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * CMFILEXT carries one row per COMMERCIAL policy written in the
+      * filing period, unloaded from the live table the same way
+      * LGCATAC1 consumes its COMMEXT extract rather than reading
+      * DB2 directly in batch.
+       FD  COMM-FILING-EXTRACT
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  COMM-FILING-RECORD.
+           05 CF-POLICY-NUM         PIC X(10).
+           05 CF-STATE-CODE         PIC X(2).
+           05 CF-PROPERTY-TYPE      PIC X(15).
+           05 CF-FIRE-PREMIUM       PIC 9(8).
+           05 CF-CRIME-PREMIUM      PIC 9(8).
+           05 CF-FLOOD-PREMIUM      PIC 9(8).
+           05 CF-WEATHER-PREMIUM    PIC 9(8).
+           05 CF-TOTAL-PREMIUM      PIC 9(8).
+           05 CF-ISSUE-DATE         PIC X(10).
+           05 FILLER                PIC X(15).
+
+      * STFILEXT is the per-policy record handed to the regulator -
+      * the filing extract fields reformatted onto a fixed 80-byte
+      * record, one line per commercial policy written.
+       FD  STATE-FILING-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  STATE-FILING-RECORD.
+           05 SF-STATE-CODE         PIC X(2).
+           05 FILLER                PIC X(1).
+           05 SF-POLICY-NUM         PIC X(10).
+           05 FILLER                PIC X(1).
+           05 SF-PROPERTY-TYPE      PIC X(15).
+           05 FILLER                PIC X(1).
+           05 SF-TOTAL-PREMIUM      PIC Z,ZZZ,ZZ9.
+           05 FILLER                PIC X(1).
+           05 SF-ISSUE-DATE         PIC X(10).
+           05 FILLER                PIC X(29).
+
+       FD  FILING-REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FILING-REPORT-RECORD     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-EXTRACT-STATUS     PIC X(2).
+           05 WS-FILING-STATUS      PIC X(2).
+           05 WS-REPORT-STATUS      PIC X(2).
+
+       01  WS-EOF                   PIC X VALUE 'N'.
+
+      * One accumulation bucket per state, totalled by peril so the
+      * control report reconciles to what was filed for each state.
+       01  WS-STATE-TABLE.
+           03 WS-STATE-ENTRY OCCURS 60 TIMES
+                              INDEXED BY WS-STATE-IDX.
+              05 WS-ST-CODE          PIC X(2).
+              05 WS-ST-POLICY-CNT    PIC 9(7) VALUE 0.
+              05 WS-ST-FIRE-PREM     PIC 9(11) VALUE 0.
+              05 WS-ST-CRIME-PREM    PIC 9(11) VALUE 0.
+              05 WS-ST-FLOOD-PREM    PIC 9(11) VALUE 0.
+              05 WS-ST-WEATHER-PREM  PIC 9(11) VALUE 0.
+              05 WS-ST-TOTAL-PREM    PIC 9(11) VALUE 0.
+
+       01  WS-STATE-USED             PIC 9(4) VALUE 0.
+       01  WS-WORK-SUB               PIC S9(4) COMP VALUE 0.
+       01  WS-FOUND                  PIC X VALUE 'N'.
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-TOT-READ            PIC 9(9) VALUE 0.
+           05 WS-TOT-FILED           PIC 9(9) VALUE 0.
+
+       01  WS-REPORT-LINE-NUM        PIC ZZZ,ZZZ,ZZ9.
+       01  WS-REPORT-AMOUNT          PIC Z,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS UNTIL WS-EOF = 'Y'
+           PERFORM 3000-CLOSE
+           GOBACK.
+
+       1000-INIT.
+           OPEN INPUT  COMM-FILING-EXTRACT
+                OUTPUT STATE-FILING-FILE
+                OUTPUT FILING-REPORT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'CMFILEXT OPEN ERROR: ' WS-EXTRACT-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       2000-PROCESS.
+           READ COMM-FILING-EXTRACT
+               AT END MOVE 'Y' TO WS-EOF
+               GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO WS-TOT-READ
+           PERFORM 2100-WRITE-FILING-RECORD
+           PERFORM 2200-ACCUMULATE-STATE
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-WRITE-FILING-RECORD.
+           MOVE SPACES             TO STATE-FILING-RECORD
+           MOVE CF-STATE-CODE      TO SF-STATE-CODE
+           MOVE CF-POLICY-NUM      TO SF-POLICY-NUM
+           MOVE CF-PROPERTY-TYPE   TO SF-PROPERTY-TYPE
+           MOVE CF-TOTAL-PREMIUM   TO SF-TOTAL-PREMIUM
+           MOVE CF-ISSUE-DATE      TO SF-ISSUE-DATE
+           WRITE STATE-FILING-RECORD
+           ADD 1 TO WS-TOT-FILED.
+
+       2200-ACCUMULATE-STATE.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-WORK-SUB FROM 1 BY 1
+             UNTIL WS-WORK-SUB > WS-STATE-USED OR WS-FOUND = 'Y'
+               IF WS-ST-CODE(WS-WORK-SUB) = CF-STATE-CODE
+                  MOVE 'Y' TO WS-FOUND
+                  PERFORM 2300-ADD-TO-STATE
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 'N' AND WS-STATE-USED < 60
+               ADD 1 TO WS-STATE-USED
+               MOVE WS-STATE-USED TO WS-WORK-SUB
+               MOVE CF-STATE-CODE TO WS-ST-CODE(WS-WORK-SUB)
+               PERFORM 2300-ADD-TO-STATE
+           END-IF.
+
+       2300-ADD-TO-STATE.
+           ADD 1                 TO WS-ST-POLICY-CNT(WS-WORK-SUB)
+           ADD CF-FIRE-PREMIUM    TO WS-ST-FIRE-PREM(WS-WORK-SUB)
+           ADD CF-CRIME-PREMIUM   TO WS-ST-CRIME-PREM(WS-WORK-SUB)
+           ADD CF-FLOOD-PREMIUM   TO WS-ST-FLOOD-PREM(WS-WORK-SUB)
+           ADD CF-WEATHER-PREMIUM TO WS-ST-WEATHER-PREM(WS-WORK-SUB)
+           ADD CF-TOTAL-PREMIUM   TO WS-ST-TOTAL-PREM(WS-WORK-SUB).
+
+       3000-CLOSE.
+           PERFORM 3100-WRITE-FILING-REPORT
+           CLOSE COMM-FILING-EXTRACT
+                 STATE-FILING-FILE
+                 FILING-REPORT-FILE.
+
+       3100-WRITE-FILING-REPORT.
+           MOVE 'REGULATORY/STATE FILING EXTRACT - CONTROL REPORT'
+               TO FILING-REPORT-RECORD
+           WRITE FILING-REPORT-RECORD
+
+           MOVE SPACES TO FILING-REPORT-RECORD
+           WRITE FILING-REPORT-RECORD
+
+           MOVE WS-TOT-READ TO WS-REPORT-LINE-NUM
+           STRING 'POLICIES READ.......: ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO FILING-REPORT-RECORD
+           WRITE FILING-REPORT-RECORD
+
+           MOVE WS-TOT-FILED TO WS-REPORT-LINE-NUM
+           STRING 'POLICIES FILED......: ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO FILING-REPORT-RECORD
+           WRITE FILING-REPORT-RECORD
+
+           MOVE SPACES TO FILING-REPORT-RECORD
+           WRITE FILING-REPORT-RECORD
+
+           STRING 'ST  POLICIES  FIRE-PREM  CRIME-PREM  FLOOD-PREM'
+               DELIMITED BY SIZE INTO FILING-REPORT-RECORD
+           WRITE FILING-REPORT-RECORD
+
+           PERFORM VARYING WS-WORK-SUB FROM 1 BY 1
+             UNTIL WS-WORK-SUB > WS-STATE-USED
+               PERFORM 3200-WRITE-STATE-LINE
+           END-PERFORM.
+
+       3200-WRITE-STATE-LINE.
+           MOVE SPACES TO FILING-REPORT-RECORD
+           MOVE WS-ST-TOTAL-PREM(WS-WORK-SUB) TO WS-REPORT-AMOUNT
+           STRING WS-ST-CODE(WS-WORK-SUB) '  '
+                  WS-ST-POLICY-CNT(WS-WORK-SUB) '  '
+                  WS-ST-FIRE-PREM(WS-WORK-SUB) '  '
+                  WS-ST-CRIME-PREM(WS-WORK-SUB) '  '
+                  WS-ST-FLOOD-PREM(WS-WORK-SUB) '  '
+                  WS-REPORT-AMOUNT
+               DELIMITED BY SIZE INTO FILING-REPORT-RECORD
+           WRITE FILING-REPORT-RECORD.
