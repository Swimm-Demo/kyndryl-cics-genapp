@@ -12,6 +12,24 @@
        01  V1-CODE                   PIC XX Value spaces.
        01  V1-SYS                    PIC X(4) Value spaces.
        01  V1-COMM                   PIC S9(4) COMP.
+      ******************************
+      * Alternate-index browse of KSDSPOLY (path KSDSPOLX, keyed on
+      * customer number only) - used by the accumulation/audit lookup
+      * request instead of the usual customer+policy primary key, so
+      * every record held for a customer can be browsed together
+      * regardless of which policy or policy type wrote it.
+       01  WS-AIX-EOF                PIC X     Value 'N'.
+       01  WS-AIX-KEY.
+         03  WS-AIX-CUST               Pic X(10).
+         03  WS-AIX-POL                Pic X(10).
+       01  WS-ACCUM-COUNT             PIC 9(4) Value 0.
+       01  WS-ACCUM-TOTAL-RISK        PIC 9(6) Value 0.
+      * Alternate-index browse of KSDSPOLY (path KSDSPOLQ, keyed on
+      * commercial postcode - V2-C-PCD) - used by the catastrophe/
+      * accumulation postcode lookup so every commercial policy written
+      * against a given postcode can be pulled without a DB2 scan.
+       01  WS-PCD-AIX-EOF             PIC X     Value 'N'.
+       01  WS-PCD-AIX-KEY             PIC X(8).
       ******************************
        01  V2-RECORD.
          03  V2-KEY.
@@ -96,13 +114,52 @@
            Move CA-Policy-Num      To V2-POL
            Move CA-Customer-Num    To V2-CUST
 
+           IF CA-Request-ID(3:1) = 'B'
+             PERFORM P200-BROWSE-ACCUM
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           IF CA-Request-ID(3:1) = 'P'
+             PERFORM P400-BROWSE-POSTCODE
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           IF CA-Request-ID(3:1) = 'N'
+             PERFORM P300-BROWSE-NEXT
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      *    What-if quote (CA-REQUEST-ID '03QCOM') - the risk score and
+      *    premiums were computed and returned to the caller same as a
+      *    real add, but nothing was bound so no index record is kept.
+           IF CA-Request-ID(3:1) = 'Q'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      *    Declarations-page request (CA-REQUEST-ID action char 'D') -
+      *    a read of data already on file, nothing new to index.
+           IF CA-Request-ID(3:1) = 'D'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      *    Cancellation (CA-REQUEST-ID action char 'C') - unlike an
+      *    amend, no front end repopulates CA-B-DETAIL before this LINK,
+      *    so the commercial branch of the Evaluate V2-REQ below cannot
+      *    be trusted to hold current postcode/customer/risk-score/
+      *    premium values.  LGAPDB01's P700-CANCEL-COMM already updates
+      *    the COMMERCIAL row's own Status column directly, so there is
+      *    nothing new for this audit index to pick up here.
+           IF CA-Request-ID(3:1) = 'C'
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
            Evaluate V2-REQ
 
              When 'C'
                Move CA-B-PST     To V2-C-PCD
                Move CA-B-ST       To V2-C-Z9
                Move CA-B-Customer     To V2-C-CUST
-               Move WS-RISK-SCORE     To V2-C-VAL
+               Move CA-B-RiskScore    To V2-C-VAL
                Move CA-B-CA-B-FPR  To V2-C-P1VAL
                Move CA-B-CPR To V2-C-P2VAL
                Move CA-B-FLPR To V2-C-P3VAL
@@ -152,6 +209,190 @@
        P100-EXIT.
            EXIT.
            GOBACK.
+      *---------------------------------------------------------------*
+      *    Accumulation/audit browse - CA-REQUEST-ID action char 'B'. *
+      *    Positions on the KSDSPOLX alternate index (customer number *
+      *    only) and reads forward while the customer number matches, *
+      *    returning a record count and a running commercial risk-    *
+      *    score total to the caller via CA-ACCUM-COUNT/               *
+      *    CA-ACCUM-TOTAL-RISK.  Other policy types carry no risk      *
+      *    score in V2-DATA so only commercial records contribute to  *
+      *    the total; every type is still counted.                    *
+      *---------------------------------------------------------------*
+       P200-BROWSE-ACCUM.
+           MOVE 0   TO WS-ACCUM-COUNT.
+           MOVE 0   TO WS-ACCUM-TOTAL-RISK.
+           MOVE 'N' TO WS-AIX-EOF.
+           MOVE CA-CUSTOMER-NUM TO WS-AIX-CUST.
+           MOVE LOW-VALUES      TO WS-AIX-POL.
+
+           EXEC CICS STARTBR FILE('KSDSPOLX')
+                     RIDFLD(WS-AIX-KEY)
+                     KEYLENGTH(10)
+                     GTEQ
+                     RESP(V1-RCD1)
+           END-EXEC.
+
+           IF V1-RCD1 = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-AIX-EOF = 'Y'
+                 EXEC CICS READNEXT FILE('KSDSPOLX')
+                           INTO(V2-RECORD)
+                           RIDFLD(WS-AIX-KEY)
+                           KEYLENGTH(10)
+                           RESP(V1-RCD1)
+                 END-EXEC
+                 IF V1-RCD1 = DFHRESP(NORMAL)
+                    AND V2-CUST = CA-CUSTOMER-NUM
+                    ADD 1 TO WS-ACCUM-COUNT
+                    IF V2-REQ = 'C'
+                       ADD V2-C-VAL TO WS-ACCUM-TOTAL-RISK
+                    END-IF
+                 ELSE
+                    MOVE 'Y' TO WS-AIX-EOF
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE('KSDSPOLX') END-EXEC
+           END-IF.
+
+           MOVE WS-ACCUM-COUNT      TO CA-ACCUM-COUNT.
+           MOVE WS-ACCUM-TOTAL-RISK TO CA-ACCUM-TOTAL-RISK.
+           EXIT.
+      *---------------------------------------------------------------*
+      *    Single-record forward browse - CA-REQUEST-ID action char    *
+      *    'N'.  Used by LGTESTP4's customer commercial-policy list    *
+      *    option to step through KSDSPOLX one record at a time,       *
+      *    skipping any non-commercial record for the same customer,   *
+      *    resuming from CA-BROWSE-LASTPOL (low-values means "start    *
+      *    from the first record").  Returns the found record's        *
+      *    fields in the CA-B-DETAIL group and sets CA-BROWSE-EOF to   *
+      *    'Y' once there is nothing further for this customer.        *
+      *---------------------------------------------------------------*
+       P300-BROWSE-NEXT.
+           MOVE CA-CUSTOMER-NUM TO WS-AIX-CUST.
+           MOVE 'N'             TO WS-AIX-EOF.
+           MOVE 'N'             TO CA-BROWSE-EOF.
+
+      *    CA-BROWSE-LASTPOL only means something for the customer the
+      *    browse was last resumed against - if the caller switched to
+      *    a different customer without clearing the browse state,
+      *    treat this as a fresh browse rather than GTEQ-ing into the
+      *    new customer's index range on the old customer's policy
+      *    number.
+           IF CA-CUSTOMER-NUM NOT = CA-BROWSE-LASTCUST
+              MOVE SPACES TO CA-BROWSE-LASTPOL
+           END-IF.
+
+           IF CA-BROWSE-LASTPOL = SPACES OR CA-BROWSE-LASTPOL = LOW-VALUES
+              MOVE LOW-VALUES TO WS-AIX-POL
+           ELSE
+              MOVE CA-BROWSE-LASTPOL TO WS-AIX-POL
+           END-IF.
+
+           EXEC CICS STARTBR FILE('KSDSPOLX')
+                     RIDFLD(WS-AIX-KEY)
+                     KEYLENGTH(20)
+                     GTEQ
+                     RESP(V1-RCD1)
+           END-EXEC.
+
+           IF V1-RCD1 = DFHRESP(NORMAL)
+              AND CA-BROWSE-LASTPOL NOT = SPACES
+              AND CA-BROWSE-LASTPOL NOT = LOW-VALUES
+      *       Re-positioned exactly on the record already shown last
+      *       time - skip past it before looking for the next one.
+              EXEC CICS READNEXT FILE('KSDSPOLX')
+                        INTO(V2-RECORD)
+                        RIDFLD(WS-AIX-KEY)
+                        KEYLENGTH(20)
+                        RESP(V1-RCD1)
+              END-EXEC
+           END-IF.
+
+           IF V1-RCD1 = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-AIX-EOF = 'Y'
+                 EXEC CICS READNEXT FILE('KSDSPOLX')
+                           INTO(V2-RECORD)
+                           RIDFLD(WS-AIX-KEY)
+                           KEYLENGTH(20)
+                           RESP(V1-RCD1)
+                 END-EXEC
+                 IF V1-RCD1 NOT = DFHRESP(NORMAL)
+                    OR V2-CUST NOT = CA-CUSTOMER-NUM
+                    MOVE 'Y' TO WS-AIX-EOF
+                    MOVE 'Y' TO CA-BROWSE-EOF
+                 ELSE
+                    IF V2-REQ = 'C'
+                       MOVE 'Y' TO WS-AIX-EOF
+                    END-IF
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE('KSDSPOLX') END-EXEC
+           ELSE
+              MOVE 'Y' TO CA-BROWSE-EOF
+           END-IF.
+
+           IF CA-BROWSE-EOF = 'N'
+              MOVE V2-POL       TO CA-POLICY-NUM
+              MOVE V2-C-PCD     TO CA-B-PST
+              MOVE V2-C-CUST    TO CA-B-Customer
+              MOVE V2-C-VAL     TO CA-B-RiskScore
+              MOVE V2-C-P1VAL   TO CA-B-CA-B-FPR
+              MOVE V2-C-P2VAL   TO CA-B-CPR
+              MOVE V2-C-P3VAL   TO CA-B-FLPR
+              MOVE V2-C-P4VAL   TO CA-B-WPR
+              MOVE V2-POL       TO CA-BROWSE-LASTPOL
+              MOVE CA-CUSTOMER-NUM TO CA-BROWSE-LASTCUST
+           ELSE
+              MOVE SPACES       TO CA-BROWSE-LASTPOL
+              MOVE SPACES       TO CA-BROWSE-LASTCUST
+           END-IF.
+           EXIT.
+      *---------------------------------------------------------------*
+      *    Postcode accumulation browse - CA-REQUEST-ID action char    *
+      *    'P'.  Positions on the KSDSPOLQ alternate index (commercial *
+      *    postcode, V2-C-PCD) using the postcode supplied in          *
+      *    CA-B-PST and reads forward while the postcode still         *
+      *    matches, returning a record count and running risk-score    *
+      *    total the same way P200-BROWSE-ACCUM does for a customer -  *
+      *    this is what lets a caller pull "every policy written       *
+      *    against postcode FL33101" without a DB2 table scan.         *
+      *---------------------------------------------------------------*
+       P400-BROWSE-POSTCODE.
+           MOVE 0   TO WS-ACCUM-COUNT.
+           MOVE 0   TO WS-ACCUM-TOTAL-RISK.
+           MOVE 'N' TO WS-PCD-AIX-EOF.
+           MOVE CA-B-PST TO WS-PCD-AIX-KEY.
+
+           EXEC CICS STARTBR FILE('KSDSPOLQ')
+                     RIDFLD(WS-PCD-AIX-KEY)
+                     KEYLENGTH(8)
+                     GTEQ
+                     RESP(V1-RCD1)
+           END-EXEC.
+
+           IF V1-RCD1 = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-PCD-AIX-EOF = 'Y'
+                 EXEC CICS READNEXT FILE('KSDSPOLQ')
+                           INTO(V2-RECORD)
+                           RIDFLD(WS-PCD-AIX-KEY)
+                           KEYLENGTH(8)
+                           RESP(V1-RCD1)
+                 END-EXEC
+                 IF V1-RCD1 = DFHRESP(NORMAL)
+                    AND V2-REQ = 'C'
+                    AND V2-C-PCD = CA-B-PST
+                    ADD 1 TO WS-ACCUM-COUNT
+                    ADD V2-C-VAL TO WS-ACCUM-TOTAL-RISK
+                 ELSE
+                    MOVE 'Y' TO WS-PCD-AIX-EOF
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE('KSDSPOLQ') END-EXEC
+           END-IF.
+
+           MOVE WS-ACCUM-COUNT      TO CA-ACCUM-COUNT.
+           MOVE WS-ACCUM-TOTAL-RISK TO CA-ACCUM-TOTAL-RISK.
+           EXIT.
       *---------------------------------------------------------------*
        P999-ERROR.
            EXEC CICS ASKTIME ABSTIME(V3-TIME)
