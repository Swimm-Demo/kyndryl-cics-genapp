@@ -37,6 +37,12 @@
            03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
            03 CA-DATA                  PIC X(90) VALUE SPACES.
        01  LGAPDB01                    PIC X(8)  VALUE 'LGAPDB01'.
+       01  LGSTSQ                      PIC X(8)  VALUE 'LGSTSQ'.
+
+      * Response-time instrumentation for the LINK to LGAPDB01
+       01  W5-START-TIME                PIC S9(8) COMP VALUE +0.
+       01  W5-END-TIME                  PIC S9(8) COMP VALUE +0.
+       COPY LGPERFLG.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -97,20 +103,101 @@
              EXEC CICS RETURN END-EXEC
            END-IF
 
+           PERFORM P150-VALIDATE-REQUEST-TYPE.
+           IF CA-RETURN-CODE = '97'
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
       *----------------------------------------------------------------*
       *    Perform the data Inserts                                    *
       *----------------------------------------------------------------*
+           EXEC CICS ASKTIME ABSTIME(W5-START-TIME)
+           END-EXEC.
+
            EXEC CICS Link Program(LGAPDB01)
                 Commarea(DFHCOMMAREA)
                 LENGTH(32500)
            END-EXEC.
 
+           EXEC CICS ASKTIME ABSTIME(W5-END-TIME)
+           END-EXEC.
+
+           PERFORM WRITE-RESPONSE-TIME.
+
            EXEC CICS RETURN END-EXEC.
 
        P100-EXIT.
            EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      * Same check LGAPDB01 itself makes in VALIDATE-REQUEST-TYPE, run  *
+      * here first so an ADD/SWITCH/DELETE/CANCEL request with a        *
+      * policy-type suffix this system doesn't support for that action  *
+      * is turned away before the LINK ever fires, rather than after    *
+      * LGAPDB01 has already opened its DB2 connection to reject it.    *
+      *----------------------------------------------------------------*
+       P150-VALIDATE-REQUEST-TYPE.
+           IF CA-REQUEST-ID(3:1) = 'A'
+              AND CA-REQUEST-ID(4:3) NOT = 'END'
+              AND CA-REQUEST-ID(4:3) NOT = 'HOU'
+              AND CA-REQUEST-ID(4:3) NOT = 'MOT'
+              AND CA-REQUEST-ID(4:3) NOT = 'COM'
+              MOVE '97' TO CA-RETURN-CODE
+           END-IF.
+
+           IF CA-REQUEST-ID(3:1) = 'S'
+              AND CA-REQUEST-ID(4:3) NOT = 'END'
+              MOVE '97' TO CA-RETURN-CODE
+           END-IF.
+
+           IF CA-REQUEST-ID(3:1) = 'D'
+              AND CA-REQUEST-ID(4:3) NOT = 'END'
+              AND CA-REQUEST-ID(4:3) NOT = 'HOU'
+              AND CA-REQUEST-ID(4:3) NOT = 'MOT'
+              AND CA-REQUEST-ID(4:3) NOT = 'COM'
+              MOVE '97' TO CA-RETURN-CODE
+           END-IF.
+
+      *    Cancellation with pro-rata/short-rate refund is offered for
+      *    Commercial policies only.
+           IF CA-REQUEST-ID(3:1) = 'C'
+              AND CA-REQUEST-ID(4:3) NOT = 'COM'
+              MOVE '97' TO CA-RETURN-CODE
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Logs how long the LGAPDB01 LINK took for this transaction, the  *
+      * same record shape LGAPDB01 and LGCOMCAL use to log their own    *
+      * hop, so the whole add/amend chain can be timed hop by hop.      *
+      *----------------------------------------------------------------*
+       WRITE-RESPONSE-TIME.
+           MOVE 'LGAPOL01' TO PL-PROGRAM.
+           MOVE 'LGAPDB01' TO PL-HOP.
+           MOVE W1-TID     TO PL-TRANSID.
+           MOVE W1-TSK     TO PL-TASKNUM.
+           COMPUTE PL-ELAPSED-TIME = W5-END-TIME - W5-START-TIME.
+
+           EXEC CICS ASKTIME ABSTIME(W2-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(W2-TIME)
+                     MMDDYYYY(W2-DATE1)
+                     TIME(W2-DATE2)
+           END-EXEC
+           MOVE W2-DATE1 TO PL-DATE.
+           MOVE W2-DATE2 TO PL-TIME.
+
+           EXEC CICS LINK PROGRAM(LGSTSQ)
+                     COMMAREA(PERF-LOG-RECORD)
+                     LENGTH(LENGTH OF PERF-LOG-RECORD)
+           END-EXEC.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
       *================================================================*
       * Procedure to write error message to Queues                     *
       *   message will include Date, Time, Program Name, Customer      *
