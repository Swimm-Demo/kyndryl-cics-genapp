@@ -40,10 +40,13 @@
               05 WS-SYS-YEAR-CY        PIC 9(4).
               05 WS-SYS-MONTH-MM       PIC 9(2).
               05 WS-SYS-DAY-DD         PIC 9(2).
+           03 WS-SYSTEM-TIME-HMS       PIC 9(6).
            03 WS-PROCESSING-FLAGS.
               05 WS-SEC-CHECK-OK       PIC X VALUE 'N'.
               05 WS-MATRIX-ENABLED     PIC X VALUE 'Y'.
               05 WS-T24-CHECK          PIC X VALUE 'Y'.
+              05 WS-TABLE-FOUND        PIC X VALUE 'N'.
+              05 WS-RT-EOF             PIC X VALUE 'N'.
            03 WS-ACCUMULATORS.
               05 WS-SUB-1              PIC S9(4) COMP VALUE 0.
               05 WS-SUB-2              PIC S9(4) COMP VALUE 0.
@@ -55,19 +58,40 @@
 
        01  WS-PROP-MATRIX.
            03 WS-PROP-VALUES.
-              05 FILLER                PIC X(25) VALUE 'WAREHOUSE       00050'.
-              05 FILLER                PIC X(25) VALUE 'FACTORY         00075'.
-              05 FILLER                PIC X(25) VALUE 'OFFICE          00025'.
-              05 FILLER                PIC X(25) VALUE 'RETAIL          00040'.
-              05 FILLER                PIC X(25) VALUE 'MIXEDUSE        00045'.
-              05 FILLER                PIC X(25) VALUE 'COMMERCIAL      00035'.
-              05 FILLER                PIC X(25) VALUE 'INDUSTRIAL      00070'.
-              05 FILLER                PIC X(25) VALUE 'MEDICAL         00030'.
+              05 FILLER PIC X(25) VALUE 'WAREHOUSE       00050'.
+              05 FILLER PIC X(25) VALUE 'FACTORY         00075'.
+              05 FILLER PIC X(25) VALUE 'OFFICE          00025'.
+              05 FILLER PIC X(25) VALUE 'RETAIL          00040'.
+              05 FILLER PIC X(25) VALUE 'MIXEDUSE        00045'.
+              05 FILLER PIC X(25) VALUE 'COMMERCIAL      00035'.
+              05 FILLER PIC X(25) VALUE 'INDUSTRIAL      00070'.
+              05 FILLER PIC X(25) VALUE 'MEDICAL         00030'.
            03 WS-PROP-TABLE REDEFINES WS-PROP-VALUES.
               05 WS-PROP-ENTRY OCCURS 8 TIMES.
                  07 WS-PROP-NAME       PIC X(15).
                  07 WS-PROP-FACTOR     PIC 9(5).
 
+      *----------------------------------------------------------------*
+      * Underwriting sum-insured limit per property type - LGRATTBL's  *
+      * RT-CAT-LIMIT category lets underwriting raise or lower these    *
+      * without a recompile, the same as WS-PROP-FACTOR above is        *
+      * overridden via RT-CAT-PROPERTY.                                 *
+      *----------------------------------------------------------------*
+       01  WS-PROP-LIMITS.
+           03 WS-LIMIT-VALUES.
+              05 FILLER PIC X(24) VALUE 'WAREHOUSE       005000000'.
+              05 FILLER PIC X(24) VALUE 'FACTORY         004000000'.
+              05 FILLER PIC X(24) VALUE 'OFFICE          002000000'.
+              05 FILLER PIC X(24) VALUE 'RETAIL          002500000'.
+              05 FILLER PIC X(24) VALUE 'MIXEDUSE        003000000'.
+              05 FILLER PIC X(24) VALUE 'COMMERCIAL      003000000'.
+              05 FILLER PIC X(24) VALUE 'INDUSTRIAL      006000000'.
+              05 FILLER PIC X(24) VALUE 'MEDICAL         003500000'.
+           03 WS-LIMIT-TABLE REDEFINES WS-LIMIT-VALUES.
+              05 WS-LIMIT-ENTRY OCCURS 8 TIMES.
+                 07 WS-LIMIT-NAME      PIC X(15).
+                 07 WS-LIMIT-VALUE     PIC 9(9).
+
        01  WS-GEO-MATRIX.
            03 WS-GEO-VALUES.
               05 FILLER                PIC X(10) VALUE 'FL0000030'.
@@ -83,15 +107,43 @@
 
        01  WS-PERIL-FACTORS.
            03 WS-PERIL-VALUES.
-              05 FILLER                PIC X(15) VALUE 'FIRE      00080'.
-              05 FILLER                PIC X(15) VALUE 'CRIME     00060'.
-              05 FILLER                PIC X(15) VALUE 'FLOOD     00120'.
-              05 FILLER                PIC X(15) VALUE 'WEATHER   00090'.
+              05 FILLER PIC X(15) VALUE 'FIRE      00080'.
+              05 FILLER PIC X(15) VALUE 'CRIME     00060'.
+              05 FILLER PIC X(15) VALUE 'FLOOD     00120'.
+              05 FILLER PIC X(15) VALUE 'WEATHER   00090'.
+              05 FILLER PIC X(15) VALUE 'TERROR    00070'.
+              05 FILLER PIC X(15) VALUE 'CYBER     00110'.
            03 WS-PERIL-TABLE REDEFINES WS-PERIL-VALUES.
-              05 WS-PERIL-ENTRY OCCURS 4 TIMES.
+              05 WS-PERIL-ENTRY OCCURS 6 TIMES.
                  07 WS-PERIL-NAME      PIC X(10).
                  07 WS-PERIL-FACTOR    PIC 9(5).
 
+      * Guardrail for RT-CAT-PERIL overrides coming off LGRATES - keeps
+      * a bad rate-table entry from pushing a peril factor out past a
+      * sane range and silently skewing every premium rated off it.
+       01  WS-PERIL-BOUNDS.
+           03 WS-PERIL-MIN-FACTOR      PIC 9(5) VALUE 00010.
+           03 WS-PERIL-MAX-FACTOR      PIC 9(5) VALUE 00500.
+
+       01  WS-CONSTRUCTION-MATRIX.
+           03 WS-CONSTR-VALUES.
+              05 FILLER PIC X(20) VALUE 'FRAME         00040'.
+              05 FILLER PIC X(20) VALUE 'MASONRY       00015'.
+              05 FILLER PIC X(20) VALUE 'STEEL         00005'.
+              05 FILLER PIC X(20) VALUE 'CONCRETE      00000'.
+           03 WS-CONSTR-TABLE REDEFINES WS-CONSTR-VALUES.
+              05 WS-CONSTR-ENTRY OCCURS 4 TIMES.
+                 07 WS-CONSTR-NAME     PIC X(15).
+                 07 WS-CONSTR-FACTOR   PIC 9(5).
+
+       01  WS-AGE-FACTORS.
+           03 WS-AGE-BAND-NEW           PIC 9(3) VALUE 010.
+           03 WS-AGE-BAND-MID           PIC 9(3) VALUE 030.
+           03 WS-AGE-BAND-OLD           PIC 9(3) VALUE 060.
+           03 WS-AGE-SURCHARGE-MID      PIC 9(5) VALUE 00010.
+           03 WS-AGE-SURCHARGE-OLD      PIC 9(5) VALUE 00025.
+           03 WS-AGE-SURCHARGE-ANCIENT  PIC 9(5) VALUE 00045.
+
        01  WS-REV-MAPPING.
            03 WS-RM-PROP               PIC 9 VALUE 0.
            03 WS-RM-PERIL              PIC 9 VALUE 2.
@@ -139,6 +191,17 @@
            03 WS-SA-STAT-MED-THRESHOLD PIC 999 VALUE 150.
            03 WS-SA-STAT-HIGH-THRESHOLD PIC 999 VALUE 200.
 
+      *----------------------------------------------------------------*
+      * Multi-location commercial policy support - working fields for  *
+      * rating each additional premises (CA-XLOCATIONS) off the same   *
+      * property/geography tables used for the primary premises.       *
+      *----------------------------------------------------------------*
+       01  WS-MULTI-LOC-CALC.
+           03 WS-LOC-SUB               PIC 9(2) COMP VALUE 0.
+           03 WS-LOC-PROP-FACT         PIC 9(3) VALUE 0.
+           03 WS-LOC-GEO-FACT          PIC 9(3) VALUE 0.
+           03 WS-LOC-RISK              PIC 9(3) VALUE 0.
+
        01  WS-RISK-CALC.
            03 WS-RC-BASE-VAL           PIC 9(3) VALUE 0.
            03 WS-RC-PROP-FACT          PIC 9(3) VALUE 0.
@@ -151,15 +214,138 @@
               05 WS-RC-PREM-CRIME      PIC 9(8) VALUE 0.
               05 WS-RC-PREM-FLOOD      PIC 9(8) VALUE 0.
               05 WS-RC-PREM-WEATHER    PIC 9(8) VALUE 0.
+              05 WS-RC-PREM-TERROR     PIC 9(8) VALUE 0.
+              05 WS-RC-PREM-CYBER      PIC 9(8) VALUE 0.
               05 WS-RC-DISCOUNT        PIC V99 VALUE 1.00.
-        
+              05 WS-RC-PERIL-COUNT     PIC 9 VALUE 0.
+
+      *----------------------------------------------------------------*
+      * Claims-history experience rating - CA-XCLAIMCNT/CA-XCLAIMTOT    *
+      * carry the customer's claim count and total claims value over   *
+      * the underwriting period, loaded by the caller before LINKing.  *
+      * A claims-free history earns a small discount off the risk      *
+      * score; a heavy claims history surcharges it.                   *
+      *----------------------------------------------------------------*
+       01  WS-CLAIMS-CALCS.
+           03 WS-CLAIMS-SURCHARGE      PIC S9(3) VALUE 0.
+           03 WS-CLAIMS-NEW-TOTAL      PIC S9(5) VALUE 0.
+
        01  WS-LGSCMTRX                 PIC X(8) VALUE 'LGSCMTRX'.
        01  WS-PRISCAL                  PIC X(8) VALUE 'LGPCALC1'.
+       01  WS-LGSTSQ                   PIC X(8) VALUE 'LGSTSQ'.
        01  WS-COMP-AREA.
            03 WS-COMP-ACTION           PIC X VALUE SPACES.
            03 WS-COMP-DATA             PIC X(299) VALUE SPACES.
            03 WS-COMP-RESULT           PIC X(100) VALUE SPACES.
-           
+
+       01  WS-RT-RESP                  PIC S9(8) COMP.
+
+      * Response-time instrumentation for this invocation as a whole
+       01  WS-HOP-START-TIME            PIC S9(8) COMP VALUE +0.
+       01  WS-HOP-END-TIME              PIC S9(8) COMP VALUE +0.
+       COPY LGPERFLG.
+
+      *----------------------------------------------------------------*
+      * Commarea used to LINK to LGSCMTRX for the tamper/integrity      *
+      * check on the risk score this program has just calculated -      *
+      * kept byte-for-byte in step with LGSCMTRX's own DFHCOMMAREA,      *
+      * the same way WS-COMM-RISK-AREA is kept in step with LGCOMCAL's  *
+      * commarea over in LGAPDB01.                                      *
+      *----------------------------------------------------------------*
+       01  WS-SCMTRX-COMMAREA.
+           03 WS-SCM-FUNCTION-CODE     PIC X.
+           03 WS-SCM-PROPERTY-TYPE     PIC X(15).
+           03 WS-SCM-POSTAL-CODE       PIC X(8).
+           03 WS-SCM-RISK-SCORE        PIC 9(3).
+           03 WS-SCM-MATRIX-RESULT     PIC S9(5) COMP.
+           03 WS-SCM-FLAGS             PIC X(8).
+           03 WS-SCM-RESULT-DESC       PIC X(50).
+           03 WS-SCM-CHECKSUM          PIC 9(9).
+
+           COPY LGCRYPTK.
+
+       01  WS-CM-CHECKSUM               PIC 9(9) VALUE 0.
+
+       01  WS-AUTHORIZATION-LIMITS.
+           03 WS-AUTH-SUMINSURED-LIMIT  PIC 9(9) VALUE 1000000.
+           03 WS-AUTH-LEVEL-REQUIRED    PIC 9    VALUE 3.
+
+      *----------------------------------------------------------------*
+      * Customer-group underwriting rules - CID-CUST-GROUP used to ride *
+      * along for reporting only (see VALIDATE-AUTHORIZATION below);    *
+      * this table lets a customer's group raise or lower the sign-off  *
+      * threshold it's held to instead of everyone sharing the one      *
+      * global WS-AUTH-SUMINSURED-LIMIT/WS-AUTH-LEVEL-REQUIRED pair.    *
+      * LGRATTBL's RT-CAT-CUSTGROUP category lets underwriting adjust   *
+      * a group's limit without a recompile, the same as WS-LIMIT-VALUE *
+      * above is overridden via RT-CAT-LIMIT.                           *
+      *----------------------------------------------------------------*
+       01  WS-CUSTGRP-RULES.
+           03 WS-CUSTGRP-VALUES.
+              05 FILLER PIC X(15) VALUE 'PREF10020000002'.
+              05 FILLER PIC X(15) VALUE 'STAND0010000003'.
+              05 FILLER PIC X(15) VALUE 'HIRSK0005000004'.
+              05 FILLER PIC X(15) VALUE 'NEW  0002500004'.
+           03 WS-CUSTGRP-TABLE REDEFINES WS-CUSTGRP-VALUES.
+              05 WS-CUSTGRP-ENTRY OCCURS 4 TIMES.
+                 07 WS-CUSTGRP-CODE      PIC X(5).
+                 07 WS-CUSTGRP-SILIMIT   PIC 9(9).
+                 07 WS-CUSTGRP-AUTHLVL   PIC 9.
+
+      * Set by APPLY-CUSTOMER-GROUP-RULES, consumed by VALIDATE-
+      * AUTHORIZATION in place of the flat WS-AUTH-SUMINSURED-LIMIT/
+      * WS-AUTH-LEVEL-REQUIRED pair whenever CID-CUST-GROUP matches a
+      * configured group; left at the global defaults otherwise.
+       01  WS-EFFECTIVE-SILIMIT         PIC 9(9) VALUE 0.
+       01  WS-EFFECTIVE-AUTHLVL         PIC 9    VALUE 0.
+
+      * Combined exposure across the primary premises (CA-XSUMINSURED)
+      * and every additional CA-XLOCATIONS premises - a multi-location
+      * policy's total exposure, not just the primary premises' sum
+      * insured, is what VALIDATE-AUTHORIZATION and VALIDATE-
+      * SUMINSURED-LIMIT both check against their thresholds below.
+       01  WS-TOTAL-EXPOSURE             PIC 9(9) VALUE 0.
+
+      * Set by VALIDATE-SUMINSURED-LIMIT, checked by DETERMINE-POLICY-
+      * STATUS - purely internal to this program, so unlike CID-TAMPER-
+      * FLAG/CID-AUTH-FAIL-FLAG it has no need to live in LGCOMDAT.
+       01  WS-LIMIT-EXCEEDED-FLAG        PIC X    VALUE 'N'.
+           88 WS-LIMIT-EXCEEDED                   VALUE 'Y'.
+
+      * Facultative reinsurance retention - this book keeps the first
+      * WS-RI-RETENTION-LIMIT of any one risk's sum insured; anything
+      * above that line is ceded out facultatively.
+       01  WS-REINSURANCE-LIMITS.
+           03 WS-RI-RETENTION-LIMIT     PIC 9(9) VALUE 5000000.
+
+      *----------------------------------------------------------------*
+      * Inflation/trend indexation - premiums are rated off factors set *
+      * as of WS-TREND-BASE-YEAR, so a policy whose effective (issue)   *
+      * date falls in a later year is trended forward at a compound     *
+      * annual rate before the premium is finalized.                   *
+      *----------------------------------------------------------------*
+       01  WS-TREND-CALCS.
+           03 WS-TREND-BASE-YEAR       PIC 9(4)      VALUE 2024.
+           03 WS-TREND-POLICY-YEAR     PIC 9(4).
+           03 WS-TREND-YEARS-ELAPSED   PIC S9(4) COMP.
+           03 WS-TREND-RATE            PIC V999      VALUE 0.030.
+           03 WS-TREND-FACTOR          PIC 9(3)V9999 VALUE 1.0000.
+           03 WS-TREND-IDX             PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+      * Statistical scoring model - named model plus a weight vector   *
+      * applied to the property/geo factors to produce a base score    *
+      * and a model-adjusted score, stored back on CID-STAT-MODEL/      *
+      * CID-STAT-WEIGHTS/CID-RISK-FACTORS/CID-BASE-SCORE/CID-ADJ-SCORE. *
+      *----------------------------------------------------------------*
+       01  WS-STAT-MODEL-NAME           PIC X(10) VALUE 'LINEAR01'.
+       01  WS-STAT-WEIGHTS.
+           03 WS-SW-PROP-WEIGHT         PIC 9(3) VALUE 060.
+           03 WS-SW-GEO-WEIGHT          PIC 9(3) VALUE 040.
+       01  WS-STAT-WORK                 PIC S9(8) COMP VALUE 0.
+
+       COPY LGRATTBL.
+
        COPY LGCOMDAT.
             
       ******************************************************************
@@ -180,6 +366,11 @@
            03  CA-XLAT                PIC X(11).
            03  CA-XLONG               PIC X(11).
            03  CA-XCUSTNAME           PIC X(31).
+           03  CA-XSUMINSURED         PIC 9(9).
+           03  CA-XBUILDYEAR          PIC 9(4).
+           03  CA-XCONSTRUCTION       PIC X(15).
+           03  CA-XAUTHLVL            PIC 9.
+           03  CA-XCUSTGRP            PIC X(5).
            03  CA-XISSUE              PIC X(10).
            03  CA-XEXPIRY             PIC X(10).
            03  CA-XLASTCHG            PIC X(26).
@@ -196,6 +387,54 @@
            03  CA-ZFLP-PREMIUM        PIC 9(8).
            03  CA-ZWP-PREMIUM         PIC 9(8).
            03  CA-ZRISK-FACTORS       PIC X(100).
+      *----------------------------------------------------------------*
+      *    Claims-history experience rating inputs - loaded by the     *
+      *    caller from the customer's claims record before the LINK.   *
+      *----------------------------------------------------------------*
+           03  CA-XCLAIMCNT           PIC 9(3).
+           03  CA-XCLAIMTOT           PIC 9(7)V99.
+      *----------------------------------------------------------------*
+      *    Terrorism/cyber peril support - CA-XTRP-FACTOR/CA-XCYP-     *
+      *    FACTOR are sum-insured percentage factors supplied by the   *
+      *    caller the same way CA-XFP-FACTOR etc. are for the original *
+      *    four perils; CA-ZTRP-PREMIUM/CA-ZCYP-PREMIUM come back with *
+      *    the premium this program calculated for each.               *
+      *----------------------------------------------------------------*
+           03  CA-XTRP-FACTOR         PIC 9(4).
+           03  CA-XCYP-FACTOR         PIC 9(4).
+           03  CA-ZTRP-PREMIUM        PIC 9(8).
+           03  CA-ZCYP-PREMIUM        PIC 9(8).
+      *----------------------------------------------------------------*
+      *    Multi-location commercial policy support - one commercial   *
+      *    policy can cover several premises; CA-XLOC-COUNT/            *
+      *    CA-XLOCATIONS carry up to 5 additional premises beyond the   *
+      *    primary one already described by CA-XADDRESS/CA-XPOSTCODE/   *
+      *    CA-XPROPTYPE/CA-XSUMINSURED above.  Each additional location *
+      *    is rated for fire peril only, pro-rated off its own sum      *
+      *    insured, on the same rate basis (CA-XFP-FACTOR/               *
+      *    WS-RC-DISCOUNT) as the primary premises, and folded into      *
+      *    CA-ZMULTI-LOC-PREMIUM and the policy's CID-TOTAL-PREMIUM.     *
+      *----------------------------------------------------------------*
+           03  CA-XLOC-COUNT          PIC 9(2).
+           03  CA-XLOCATIONS OCCURS 5 TIMES.
+               05  CA-XLOC-POSTCODE   PIC X(8).
+               05  CA-XLOC-PROPTYPE   PIC X(15).
+               05  CA-XLOC-SUMINSURED PIC 9(9).
+               05  CA-ZLOC-PREMIUM    PIC 9(8).
+           03  CA-ZMULTI-LOC-PREMIUM  PIC 9(9).
+      *----------------------------------------------------------------*
+      *    Facultative reinsurance ceding - for large commercial risks  *
+      *    whose sum insured exceeds WS-RI-RETENTION-LIMIT, the excess  *
+      *    is ceded to a facultative reinsurer rather than carried in   *
+      *    full on this book.  CA-ZRI-CEDED-SI/CA-ZRI-RETAINED-SI split *
+      *    CA-XSUMINSURED into the ceded and retained layers, and       *
+      *    CA-ZRI-CEDED-PREMIUM/CA-ZRI-RETAINED-PREMIUM split           *
+      *    CID-TOTAL-PREMIUM in the same proportion.                    *
+      *----------------------------------------------------------------*
+           03  CA-ZRI-CEDED-SI        PIC 9(9).
+           03  CA-ZRI-RETAINED-SI     PIC 9(9).
+           03  CA-ZRI-CEDED-PREMIUM   PIC 9(8).
+           03  CA-ZRI-RETAINED-PREMIUM PIC 9(8).
 
       ******************************************************************
       *    P R O C E D U R E S
@@ -204,7 +443,20 @@
 
       *----------------------------------------------------------------*
        MAINLINE SECTION.
-           
+
+      *    LGAPDB01's LINK passes LENGTH(LENGTH OF WS-COMM-RISK-AREA) -
+      *    if that caller's copy of the commarea is ever shorter than
+      *    this program's own DFHCOMMAREA (e.g. an older caller built
+      *    before a later field was appended here), EIBCALEN comes in
+      *    short and every field past the caller's actual length would
+      *    be read out of bounds.  Checked the same way LGAPDB01 checks
+      *    its own commarea, before any CA- field is touched below.
+           IF EIBCALEN IS LESS THAN LENGTH OF DFHCOMMAREA
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF.
+
            PERFORM INITIALIZE-PROCESSING.
            PERFORM PROCESS-BUSINESS-LOGIC.
            PERFORM CLEANUP-AND-EXIT.
@@ -221,15 +473,82 @@
            MOVE EIBTASKN TO WS-TASKNUM.
            
            PERFORM INITIALIZE-MATRICES.
-           
+
            INITIALIZE WS-RISK-CALC.
-           
+
+           MOVE CA-XSUMINSURED TO CID-VALUATION.
+
+           MOVE CA-XAUTHLVL TO CID-AUTH-LEVEL.
+           MOVE CA-XCUSTGRP TO CID-CUST-GROUP.
+
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     YYYYMMDD(WS-SYSTEM-DATE-CYMD)
+                     TIME(WS-SYSTEM-TIME-HMS)
+           END-EXEC
+
+           MOVE ABS-TIME TO WS-HOP-START-TIME.
+
+           PERFORM INITIALIZE-AUDIT-TRAIL.
+
+           PERFORM DERIVE-BUILDING-AGE.
+
+           MOVE CA-XCONSTRUCTION TO CID-CONSTRUCTION.
+
            PERFORM INIT-SECURITY-VALIDATION.
-           
+
+           PERFORM LOAD-RATE-TABLES.
+
            EXIT.
       *----------------------------------------------------------------*
-           
+
+      *----------------------------------------------------------------*
+      * Stamp TRANSACTION-DATA for this invocation's audit record -     *
+      * transaction/terminal/task identity off the same EIB fields      *
+      * WS-HEADER already carries for debug, so the audit trail and     *
+      * the debug header always agree on who/where/when.                *
+      *----------------------------------------------------------------*
+       INITIALIZE-AUDIT-TRAIL.
+           INITIALIZE TRANSACTION-DATA.
+
+           STRING WS-TRANSID WS-TASKNUM
+               DELIMITED BY SIZE INTO TD-TRANSACTION-ID.
+
+           STRING WS-SYSTEM-DATE-CYMD WS-SYSTEM-TIME-HMS
+               DELIMITED BY SIZE INTO TD-TIMESTAMP.
+
+           MOVE EIBOPID  TO TD-USER-ID.
+           MOVE WS-TERMID TO TD-TERMINAL-ID.
+
+           MOVE 'N' TO TD-COMMIT-FLAG.
+           MOVE 'N' TO TD-ROLLBACK-FLAG.
+           MOVE 'N' TO TD-RECOVERY-FLAG.
+           MOVE 'N' TO TD-SECURE-FLAG.
+
+           MOVE 'RISKCALC' TO TD-PROC-TYPE.
+           MOVE EIBTRNID   TO TD-PROC-SOURCE.
+           MOVE CA-XPOLNUM TO TD-PROC-TARGET.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      * Turn the underwriter-entered build year into the age (in       *
+      * years) CID-ASSET-DATA expects, since an age surcharge reads    *
+      * more naturally off years-since-built than off a raw year.      *
+      *----------------------------------------------------------------*
+       DERIVE-BUILDING-AGE.
+           IF CA-XBUILDYEAR = ZERO OR CA-XBUILDYEAR > WS-SYS-YEAR-CY
+              MOVE ZERO TO CID-AGE
+           ELSE
+              COMPUTE CID-AGE = WS-SYS-YEAR-CY - CA-XBUILDYEAR
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
        INITIALIZE-MATRICES.
            MOVE 'Y' TO WS-SEC-ENABLED.
            MOVE 1 TO WS-SUB-1.
@@ -247,10 +566,37 @@
                    END-IF
                END-PERFORM
            END-PERFORM.
-           
+
+           PERFORM INITIALIZE-MATRIX-WEIGHTS.
+
            EXIT.
       *----------------------------------------------------------------*
-           
+
+      *----------------------------------------------------------------*
+      * Default peril-weighting matrix - underwriting can retune how   *
+      * much each peril counts toward the blended risk premium by      *
+      * updating the matching 'W' record on LGRATES instead of having  *
+      * us recompile, the same way the P/G/R categories already work. *
+      * A weight of 1.00 leaves the compiled-in peril factor as-is.    *
+      *----------------------------------------------------------------*
+       INITIALIZE-MATRIX-WEIGHTS.
+           MOVE 'W' TO CID-ME-TYPE.
+           MOVE 1   TO CID-ME-VERSION.
+
+           MOVE 'FI' TO CID-ME-CODE(1).
+           MOVE 'CR' TO CID-ME-CODE(2).
+           MOVE 'FL' TO CID-ME-CODE(3).
+           MOVE 'WE' TO CID-ME-CODE(4).
+           MOVE 'TR' TO CID-ME-CODE(5).
+           MOVE 'CY' TO CID-ME-CODE(6).
+
+           PERFORM VARYING CID-IDX FROM 1 BY 1 UNTIL CID-IDX > 6
+              MOVE 1.00 TO CID-ME-VALUE(CID-IDX)
+           END-PERFORM.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        INIT-SECURITY-VALIDATION.
            MOVE 'Y' TO WS-SEC-CHECK-OK.
@@ -260,16 +606,134 @@
            MOVE 2 TO WS-SEC-IDX-2.
            MOVE 4 TO WS-SEC-IDX-4.
            MOVE 3 TO WS-SEC-IDX-3.
-           
+
            EXIT.
       *----------------------------------------------------------------*
-           
+
+      *----------------------------------------------------------------*
+      * Read the shared rate-table file once per transaction and      *
+      * overlay its factors onto the compiled-in WS-PROP-TABLE/        *
+      * WS-GEO-TABLE/WS-PERIL-TABLE defaults, so underwriting can      *
+      * change a factor without a recompile.  If the file has no       *
+      * override for a code, or isn't available, the default stands.  *
+      *----------------------------------------------------------------*
+       LOAD-RATE-TABLES.
+           MOVE 'N' TO WS-RT-EOF.
+           MOVE LOW-VALUES TO RT-KEY.
+
+           EXEC CICS STARTBR FILE('LGRATES')
+                     RIDFLD(RT-KEY)
+                     GTEQ
+                     RESP(WS-RT-RESP)
+           END-EXEC.
+
+           IF WS-RT-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-RT-EOF = 'Y'
+                 EXEC CICS READNEXT FILE('LGRATES')
+                           INTO(LGRATES-RECORD)
+                           RIDFLD(RT-KEY)
+                           RESP(WS-RT-RESP)
+                 END-EXEC
+                 IF WS-RT-RESP = DFHRESP(NORMAL)
+                    PERFORM APPLY-RATE-OVERRIDE
+                 ELSE
+                    MOVE 'Y' TO WS-RT-EOF
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE('LGRATES') END-EXEC
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       APPLY-RATE-OVERRIDE.
+           EVALUATE TRUE
+              WHEN RT-CAT-PROPERTY
+                 PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+                   UNTIL WS-SUB-1 > 8
+                    IF WS-PROP-NAME(WS-SUB-1) = RT-CODE
+                       MOVE RT-FACTOR TO WS-PROP-FACTOR(WS-SUB-1)
+                    END-IF
+                 END-PERFORM
+              WHEN RT-CAT-GEOGRAPHY
+                 PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+                   UNTIL WS-SUB-1 > 6
+                    IF WS-GEO-CODE(WS-SUB-1) = RT-CODE(1:2)
+                       MOVE RT-FACTOR TO WS-GEO-FACTOR(WS-SUB-1)
+                    END-IF
+                 END-PERFORM
+              WHEN RT-CAT-PERIL
+                 PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+                   UNTIL WS-SUB-1 > 6
+                    IF WS-PERIL-NAME(WS-SUB-1) = RT-CODE
+                       MOVE RT-FACTOR TO WS-PERIL-FACTOR(WS-SUB-1)
+                       PERFORM BOUND-PERIL-FACTOR
+                    END-IF
+                 END-PERFORM
+              WHEN RT-CAT-THRESHOLD
+                 EVALUATE RT-CODE
+                    WHEN 'LEVEL1'
+                       MOVE RT-FACTOR TO RMS-TH-L1-VAL
+                    WHEN 'LEVEL2'
+                       MOVE RT-FACTOR TO RMS-TH-L2-VAL
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              WHEN RT-CAT-WEIGHT
+                 PERFORM VARYING CID-IDX FROM 1 BY 1
+                   UNTIL CID-IDX > 6
+                    IF CID-ME-CODE(CID-IDX) = RT-CODE(1:2)
+                       MOVE RT-FACTOR TO CID-ME-VALUE(CID-IDX)
+                    END-IF
+                 END-PERFORM
+              WHEN RT-CAT-LIMIT
+                 PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+                   UNTIL WS-SUB-1 > 8
+                    IF WS-LIMIT-NAME(WS-SUB-1) = RT-CODE
+                       MOVE RT-FACTOR TO WS-LIMIT-VALUE(WS-SUB-1)
+                    END-IF
+                 END-PERFORM
+              WHEN RT-CAT-CUSTGROUP
+                 PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+                   UNTIL WS-SUB-1 > 4
+                    IF WS-CUSTGRP-CODE(WS-SUB-1) = RT-CODE(1:5)
+                       MOVE RT-FACTOR TO WS-CUSTGRP-SILIMIT(WS-SUB-1)
+                    END-IF
+                 END-PERFORM
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Clamps WS-PERIL-FACTOR(WS-SUB-1) to WS-PERIL-MIN-FACTOR/WS-     *
+      * PERIL-MAX-FACTOR right after a RT-CAT-PERIL override has set    *
+      * it, so an out-of-range LGRATES entry is pulled back into range  *
+      * instead of flowing straight into the premium calculations.      *
+      *----------------------------------------------------------------*
+       BOUND-PERIL-FACTOR.
+           IF WS-PERIL-FACTOR(WS-SUB-1) < WS-PERIL-MIN-FACTOR
+              MOVE WS-PERIL-MIN-FACTOR TO WS-PERIL-FACTOR(WS-SUB-1)
+           END-IF
+           IF WS-PERIL-FACTOR(WS-SUB-1) > WS-PERIL-MAX-FACTOR
+              MOVE WS-PERIL-MAX-FACTOR TO WS-PERIL-FACTOR(WS-SUB-1)
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        PROCESS-BUSINESS-LOGIC.
            PERFORM PROCESS-RISK-SCORE.
+           PERFORM VERIFY-RISK-INTEGRITY.
+           PERFORM VALIDATE-AUTHORIZATION.
+           PERFORM VALIDATE-SUMINSURED-LIMIT.
            PERFORM DETERMINE-POLICY-STATUS.
            PERFORM CALCULATE-PREMIUMS.
-           
+
            EXIT.
       *----------------------------------------------------------------*
            
@@ -280,52 +744,286 @@
            MULTIPLY 2 BY WS-SUB-1 GIVING WS-RC-BASE-VAL.
            
            MOVE 0 TO WS-RC-PROP-FACT.
-           
+
            MOVE 'COMMERCIAL' TO RMS-TYPE
            MOVE '1.0.5' TO RMS-VERSION
-      
-           EVALUATE CA-XPROPTYPE
-               WHEN 'WAREHOUSE'
-                   MOVE RMS-PF-W-VAL TO RMS-PF-WAREHOUSE
-                   COMPUTE WS-TEMP-CALC = RMS-PF-WAREHOUSE
-                   ADD WS-TEMP-CALC TO WS-RC-PROP-FACT
-               WHEN 'FACTORY'
-                   MOVE RMS-PF-F-VAL TO RMS-PF-FACTORY
-                   COMPUTE WS-TEMP-CALC = RMS-PF-FACTORY
-                   ADD WS-TEMP-CALC TO WS-RC-PROP-FACT
-               WHEN 'OFFICE'
-                   MOVE RMS-PF-O-VAL TO RMS-PF-OFFICE
-                   COMPUTE WS-TEMP-CALC = RMS-PF-OFFICE
-                   ADD WS-TEMP-CALC TO WS-RC-PROP-FACT
-               WHEN 'RETAIL'
-                   MOVE RMS-PF-R-VAL TO RMS-PF-RETAIL
-                   COMPUTE WS-TEMP-CALC = RMS-PF-RETAIL
-                   ADD WS-TEMP-CALC TO WS-RC-PROP-FACT
-               WHEN OTHER
-                   MOVE 0 TO WS-RC-PROP-FACT
-           END-EVALUATE.
-           
+
+           MOVE 'N' TO WS-TABLE-FOUND
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+             UNTIL WS-SUB-1 > 8 OR WS-TABLE-FOUND = 'Y'
+               IF CA-XPROPTYPE = WS-PROP-NAME(WS-SUB-1)
+                  MOVE 'Y' TO WS-TABLE-FOUND
+                  MOVE WS-PROP-FACTOR(WS-SUB-1) TO WS-RC-PROP-FACT
+               END-IF
+           END-PERFORM.
+
            MOVE 0 TO WS-RC-GEO-FACT.
-           
-           MOVE RMS-GF-FL-VAL TO RMS-GF-FL
-           MOVE RMS-GF-CR-VAL TO RMS-GF-CR
-           
-           IF CA-XPOSTCODE(1:2) = 'FL'
-              MOVE RMS-GF-FL TO WS-RC-GEO-FACT
+
+           MOVE 'N' TO WS-TABLE-FOUND
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+             UNTIL WS-SUB-1 > 6 OR WS-TABLE-FOUND = 'Y'
+               IF CA-XPOSTCODE(1:2) = WS-GEO-CODE(WS-SUB-1)
+                  MOVE 'Y' TO WS-TABLE-FOUND
+                  MOVE WS-GEO-FACTOR(WS-SUB-1) TO WS-RC-GEO-FACT
+               END-IF
+           END-PERFORM.
+
+           PERFORM APPLY-CONSTRUCTION-FACTOR.
+
+           PERFORM APPLY-AGE-SURCHARGE.
+
+           COMPUTE WS-RC-TOTAL =
+              WS-RC-BASE-VAL + WS-RC-PROP-FACT + WS-RC-GEO-FACT.
+
+           PERFORM PROCESS-STATISTICAL-MODEL.
+
+           PERFORM APPLY-CLAIMS-EXPERIENCE.
+
+      *    CID-ADJ-SCORE is the audit trail's record of the adjusted
+      *    score - captured here, after claims experience, so it
+      *    matches the WS-SA-RISK this program actually uses downstream
+      *    rather than the pre-claims-adjustment statistical-model value.
+           MOVE WS-RC-TOTAL TO CID-ADJ-SCORE.
+
+           MOVE WS-RC-TOTAL TO WS-SA-RISK.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Frame/masonry/steel/concrete load onto the property factor so  *
+      * two otherwise-identical buildings don't price the same just    *
+      * because construction type was never looked at before.          *
+      *----------------------------------------------------------------*
+       APPLY-CONSTRUCTION-FACTOR.
+           MOVE 'N' TO WS-TABLE-FOUND
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+             UNTIL WS-SUB-1 > 4 OR WS-TABLE-FOUND = 'Y'
+               IF CID-CONSTRUCTION = WS-CONSTR-NAME(WS-SUB-1)
+                  MOVE 'Y' TO WS-TABLE-FOUND
+                  ADD WS-CONSTR-FACTOR(WS-SUB-1) TO WS-RC-PROP-FACT
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Older buildings are surcharged in bands off CID-AGE, which      *
+      * DERIVE-BUILDING-AGE has already worked out from the              *
+      * underwriter-entered build year.                                 *
+      *----------------------------------------------------------------*
+       APPLY-AGE-SURCHARGE.
+           IF CID-AGE > WS-AGE-BAND-OLD
+              ADD WS-AGE-SURCHARGE-ANCIENT TO WS-RC-PROP-FACT
            ELSE
-              IF CA-XPOSTCODE(1:2) = 'CR'
-                 MOVE RMS-GF-CR TO WS-RC-GEO-FACT
+              IF CID-AGE > WS-AGE-BAND-MID
+                 ADD WS-AGE-SURCHARGE-OLD TO WS-RC-PROP-FACT
+              ELSE
+                 IF CID-AGE > WS-AGE-BAND-NEW
+                    ADD WS-AGE-SURCHARGE-MID TO WS-RC-PROP-FACT
+                 END-IF
               END-IF
            END-IF.
-           
-           COMPUTE WS-RC-TOTAL = 
-              WS-RC-BASE-VAL + WS-RC-PROP-FACT + WS-RC-GEO-FACT.
-              
-           MOVE WS-RC-TOTAL TO WS-SA-RISK.
-           
+
            EXIT.
       *----------------------------------------------------------------*
-           
+
+      *----------------------------------------------------------------*
+      * Apply the named statistical model's weight vector to the       *
+      * property/geo factors instead of a flat additive sum, so the    *
+      * score reflects actual loss-experience weighting rather than    *
+      * fixed +0/+50/+75 adders that never get revisited.               *
+      *----------------------------------------------------------------*
+       PROCESS-STATISTICAL-MODEL.
+           MOVE WS-STAT-MODEL-NAME TO CID-STAT-MODEL
+
+           STRING 'PF' WS-SW-PROP-WEIGHT 'GF' WS-SW-GEO-WEIGHT
+               DELIMITED BY SIZE INTO CID-STAT-WEIGHTS
+
+           STRING 'PROP' WS-RC-PROP-FACT 'GEO' WS-RC-GEO-FACT
+               DELIMITED BY SIZE INTO CID-RISK-FACTORS
+
+           MOVE WS-RC-TOTAL TO CID-BASE-SCORE
+
+           COMPUTE WS-STAT-WORK =
+              ((WS-RC-PROP-FACT * WS-SW-PROP-WEIGHT) +
+               (WS-RC-GEO-FACT  * WS-SW-GEO-WEIGHT)) / 100
+
+           COMPUTE WS-RC-TOTAL = WS-RC-BASE-VAL + WS-STAT-WORK.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Claims-history experience rating - a claims-free record earns  *
+      * a small discount off the risk score just built; one or two     *
+      * claims add a moderate surcharge, three or more a heavier one.  *
+      * The adjustment is clamped to keep WS-RC-TOTAL in its unsigned  *
+      * 9(3) range before it is moved back.                            *
+      *----------------------------------------------------------------*
+       APPLY-CLAIMS-EXPERIENCE.
+           EVALUATE TRUE
+              WHEN CA-XCLAIMCNT = 0
+                 MOVE -5 TO WS-CLAIMS-SURCHARGE
+              WHEN CA-XCLAIMCNT <= 2
+                 MOVE 10 TO WS-CLAIMS-SURCHARGE
+              WHEN OTHER
+                 MOVE 25 TO WS-CLAIMS-SURCHARGE
+           END-EVALUATE.
+
+           COMPUTE WS-CLAIMS-NEW-TOTAL = WS-RC-TOTAL + WS-CLAIMS-SURCHARGE.
+
+           IF WS-CLAIMS-NEW-TOTAL < 0
+              MOVE 0 TO WS-CLAIMS-NEW-TOTAL
+           END-IF.
+           IF WS-CLAIMS-NEW-TOTAL > 999
+              MOVE 999 TO WS-CLAIMS-NEW-TOTAL
+           END-IF.
+
+           MOVE WS-CLAIMS-NEW-TOTAL TO WS-RC-TOTAL.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * LINK to LGSCMTRX's crypto-matrix function with the risk score   *
+      * just calculated and a checksum this program derives from the    *
+      * same WS-CRYPTO-MATRIX constants LGSCMTRX holds.  LGSCMTRX       *
+      * recomputes it independently and flags a mismatch as tamper, so  *
+      * a score altered on the way to, or inside, the matrix check      *
+      * forces manual review rather than silently being accepted.       *
+      *----------------------------------------------------------------*
+       VERIFY-RISK-INTEGRITY.
+           MOVE 'E'             TO WS-SCM-FUNCTION-CODE
+           MOVE CA-XPROPTYPE    TO WS-SCM-PROPERTY-TYPE
+           MOVE CA-XPOSTCODE    TO WS-SCM-POSTAL-CODE
+           MOVE WS-SA-RISK      TO WS-SCM-RISK-SCORE
+
+           MOVE 0 TO WS-TEMP-CALC
+
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+             UNTIL WS-SUB-1 > LENGTH OF WS-SCM-PROPERTY-TYPE
+               COMPUTE WS-TEMP-CALC = WS-TEMP-CALC +
+                  FUNCTION ORD(WS-SCM-PROPERTY-TYPE(WS-SUB-1:1))
+           END-PERFORM
+
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+             UNTIL WS-SUB-1 > LENGTH OF WS-SCM-POSTAL-CODE
+               COMPUTE WS-TEMP-CALC = WS-TEMP-CALC +
+                  FUNCTION ORD(WS-SCM-POSTAL-CODE(WS-SUB-1:1))
+           END-PERFORM
+
+           COMPUTE WS-CM-CHECKSUM =
+              ((WS-SA-RISK * WS-CM-F1) +
+               (WS-TEMP-CALC * WS-CM-F2) +
+                WS-CM-OFFSET) * WS-CM-F3
+
+           MOVE WS-CM-CHECKSUM TO WS-SCM-CHECKSUM
+
+           EXEC CICS LINK PROGRAM(WS-LGSCMTRX)
+                     COMMAREA(WS-SCMTRX-COMMAREA)
+                     LENGTH(LENGTH OF WS-SCMTRX-COMMAREA)
+           END-EXEC
+
+           IF WS-SCM-FLAGS NOT = 'VALID   '
+              MOVE 'Y' TO CID-TAMPER-FLAG
+           ELSE
+              MOVE 'N' TO CID-TAMPER-FLAG
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Looks up CID-CUST-GROUP (moved from CA-XCUSTGRP earlier in      *
+      * P-BIZ) against WS-CUSTGRP-RULES and sets WS-EFFECTIVE-SILIMIT/  *
+      * WS-EFFECTIVE-AUTHLVL to that group's own sign-off threshold;    *
+      * a group with no configured rule falls back to the flat global   *
+      * WS-AUTH-SUMINSURED-LIMIT/WS-AUTH-LEVEL-REQUIRED pair, so an     *
+      * unrecognized or blank group behaves exactly as it always has.   *
+      *----------------------------------------------------------------*
+       APPLY-CUSTOMER-GROUP-RULES.
+           MOVE WS-AUTH-SUMINSURED-LIMIT TO WS-EFFECTIVE-SILIMIT.
+           MOVE WS-AUTH-LEVEL-REQUIRED TO WS-EFFECTIVE-AUTHLVL.
+           MOVE 'N' TO WS-TABLE-FOUND.
+
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+             UNTIL WS-SUB-1 > 4 OR WS-TABLE-FOUND = 'Y'
+              IF CID-CUST-GROUP = WS-CUSTGRP-CODE(WS-SUB-1)
+                 MOVE 'Y' TO WS-TABLE-FOUND
+                 MOVE WS-CUSTGRP-SILIMIT(WS-SUB-1) TO WS-EFFECTIVE-SILIMIT
+                 MOVE WS-CUSTGRP-AUTHLVL(WS-SUB-1) TO WS-EFFECTIVE-AUTHLVL
+              END-IF
+           END-PERFORM.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * A large sum insured needs a supervisor-level sign-off rather    *
+      * than going straight through on the risk score alone.  CID-AUTH- *
+      * LEVEL comes from the caller (CA-XAUTHLVL); CID-CUST-GROUP used  *
+      * to ride along for reporting only, but now drives which sign-off *
+      * threshold applies via APPLY-CUSTOMER-GROUP-RULES above.         *
+      *----------------------------------------------------------------*
+       VALIDATE-AUTHORIZATION.
+           MOVE 'N' TO CID-AUTH-FAIL-FLAG.
+           PERFORM APPLY-CUSTOMER-GROUP-RULES.
+           PERFORM COMPUTE-TOTAL-EXPOSURE.
+
+           IF WS-TOTAL-EXPOSURE > WS-EFFECTIVE-SILIMIT
+              AND CID-AUTH-LEVEL < WS-EFFECTIVE-AUTHLVL
+              MOVE 'Y' TO CID-AUTH-FAIL-FLAG
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Configurable per-property-type underwriting ceiling - unlike   *
+      * VALIDATE-AUTHORIZATION's single global limit with a sign-off   *
+      * override, this is a hard cap for the property type on CA-      *
+      * XPROPTYPE with no authorization level that can waive it.       *
+      *----------------------------------------------------------------*
+       VALIDATE-SUMINSURED-LIMIT.
+           MOVE 'N' TO WS-LIMIT-EXCEEDED-FLAG.
+           MOVE 'N' TO WS-TABLE-FOUND.
+           PERFORM COMPUTE-TOTAL-EXPOSURE.
+
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+             UNTIL WS-SUB-1 > 8 OR WS-TABLE-FOUND = 'Y'
+              IF CA-XPROPTYPE = WS-LIMIT-NAME(WS-SUB-1)
+                 MOVE 'Y' TO WS-TABLE-FOUND
+                 IF WS-TOTAL-EXPOSURE > WS-LIMIT-VALUE(WS-SUB-1)
+                    MOVE 'Y' TO WS-LIMIT-EXCEEDED-FLAG
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Combined exposure for the authorization/sign-off checks above - *
+      * the primary premises' CA-XSUMINSURED plus every additional      *
+      * CA-XLOCATIONS premises' own CA-XLOC-SUMINSURED, so a multi-      *
+      * location policy cannot stay under either threshold just because *
+      * its primary premises alone looks small.                         *
+      *----------------------------------------------------------------*
+       COMPUTE-TOTAL-EXPOSURE.
+           MOVE CA-XSUMINSURED TO WS-TOTAL-EXPOSURE.
+
+           IF CA-XLOC-COUNT > 0
+              PERFORM VARYING WS-LOC-SUB FROM 1 BY 1
+                UNTIL WS-LOC-SUB > CA-XLOC-COUNT OR WS-LOC-SUB > 5
+                 ADD CA-XLOC-SUMINSURED(WS-LOC-SUB) TO WS-TOTAL-EXPOSURE
+              END-PERFORM
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        DETERMINE-POLICY-STATUS.
            MOVE 0 TO WS-RC-STATUS.
@@ -357,34 +1055,288 @@
                  MOVE SPACES TO CID-REASON
               END-IF
            END-IF.
-           
+
+           IF CID-TAMPER-FLAG = 'Y'
+              MOVE 2 TO WS-RC-STATUS
+              MOVE 'Integrity Check Failed - Manual Review Required'
+                TO WS-RC-REASON
+              MOVE WS-RC-STATUS TO CID-STATUS
+              MOVE WS-RC-REASON TO CID-REASON
+           END-IF.
+
+           IF CID-AUTH-FAIL-FLAG = 'Y'
+              MOVE 2 TO WS-RC-STATUS
+              MOVE 'Supervisor Authorization Required for Sum Insured'
+                TO WS-RC-REASON
+              MOVE WS-RC-STATUS TO CID-STATUS
+              MOVE WS-RC-REASON TO CID-REASON
+           END-IF.
+
+           IF WS-LIMIT-EXCEEDED
+              MOVE 2 TO WS-RC-STATUS
+              MOVE 'Sum Insured Exceeds Underwriting Limit For Type'
+                TO WS-RC-REASON
+              MOVE WS-RC-STATUS TO CID-STATUS
+              MOVE WS-RC-REASON TO CID-REASON
+           END-IF.
+
            EXIT.
       *----------------------------------------------------------------*
            
       *----------------------------------------------------------------*
        CALCULATE-PREMIUMS.
            MOVE 1.00 TO WS-RC-DISCOUNT.
-           
-           MOVE RMS-PERF-F-VAL TO RMS-PERF-FIRE
-           MOVE RMS-PERF-C-VAL TO RMS-PERF-CRIME
-           MOVE RMS-PERF-FL-VAL TO RMS-PERF-FLOOD
-           MOVE RMS-PERF-W-VAL TO RMS-PERF-WEATHER
-           
-           IF CA-XFP-FACTOR > 0 AND
-              CA-XCP-FACTOR > 0 AND
-              CA-XFLP-FACTOR > 0 AND
-              CA-XWP-FACTOR > 0
-              MOVE RMS-DISCOUNT-FACTOR TO WS-RC-DISCOUNT
-              MOVE RMS-DISCOUNT-FACTOR TO CID-DISCOUNT-PCT
-           END-IF.
-           
+
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+             UNTIL WS-SUB-1 > 6
+               EVALUATE WS-PERIL-NAME(WS-SUB-1)
+                  WHEN 'FIRE'
+                     DIVIDE WS-PERIL-FACTOR(WS-SUB-1) BY 100
+                       GIVING RMS-PERF-FIRE
+                  WHEN 'CRIME'
+                     DIVIDE WS-PERIL-FACTOR(WS-SUB-1) BY 100
+                       GIVING RMS-PERF-CRIME
+                  WHEN 'FLOOD'
+                     DIVIDE WS-PERIL-FACTOR(WS-SUB-1) BY 100
+                       GIVING RMS-PERF-FLOOD
+                  WHEN 'WEATHER'
+                     DIVIDE WS-PERIL-FACTOR(WS-SUB-1) BY 100
+                       GIVING RMS-PERF-WEATHER
+                  WHEN 'TERROR'
+                     DIVIDE WS-PERIL-FACTOR(WS-SUB-1) BY 100
+                       GIVING RMS-PERF-TERROR
+                  WHEN 'CYBER'
+                     DIVIDE WS-PERIL-FACTOR(WS-SUB-1) BY 100
+                       GIVING RMS-PERF-CYBER
+                  WHEN OTHER
+                     CONTINUE
+               END-EVALUATE
+           END-PERFORM
+
+           PERFORM APPLY-MATRIX-WEIGHTS.
+
+      *    Graduated multi-peril discount - credit brokers for however
+      *    many of the four perils are bound, not just all-or-nothing
+           MOVE 0 TO WS-RC-PERIL-COUNT
+           IF CA-XFP-FACTOR > 0
+              ADD 1 TO WS-RC-PERIL-COUNT
+           END-IF
+           IF CA-XCP-FACTOR > 0
+              ADD 1 TO WS-RC-PERIL-COUNT
+           END-IF
+           IF CA-XFLP-FACTOR > 0
+              ADD 1 TO WS-RC-PERIL-COUNT
+           END-IF
+           IF CA-XWP-FACTOR > 0
+              ADD 1 TO WS-RC-PERIL-COUNT
+           END-IF
+           IF CA-XTRP-FACTOR > 0
+              ADD 1 TO WS-RC-PERIL-COUNT
+           END-IF
+           IF CA-XCYP-FACTOR > 0
+              ADD 1 TO WS-RC-PERIL-COUNT
+           END-IF
+
+           EVALUATE WS-RC-PERIL-COUNT
+              WHEN 6
+                 MOVE RMS-DISCOUNT-6-PERIL TO WS-RC-DISCOUNT
+              WHEN 5
+                 MOVE RMS-DISCOUNT-5-PERIL TO WS-RC-DISCOUNT
+              WHEN 4
+                 MOVE RMS-DISCOUNT-FACTOR TO WS-RC-DISCOUNT
+              WHEN 3
+                 MOVE RMS-DISCOUNT-3-PERIL TO WS-RC-DISCOUNT
+              WHEN 2
+                 MOVE RMS-DISCOUNT-2-PERIL TO WS-RC-DISCOUNT
+              WHEN OTHER
+                 MOVE 1.00 TO WS-RC-DISCOUNT
+           END-EVALUATE
+           MOVE WS-RC-DISCOUNT TO CID-DISCOUNT-PCT.
+
            PERFORM COMPLEX-PREMIUM-CALCULATIONS.
-           
+
+           PERFORM APPLY-TREND-INDEXATION.
+
+           PERFORM CALCULATE-MULTI-LOCATION-PREMIUMS.
+
+           PERFORM CALCULATE-REINSURANCE-CEDING.
+
            EXIT.
       *----------------------------------------------------------------*
-           
+
+      *----------------------------------------------------------------*
+      * Trend the just-calculated premiums forward from
+      * WS-TREND-BASE-YEAR to the policy's effective (issue) year at
+      * WS-TREND-RATE compounded annually, capped at 10 years so a
+      * bad/blank issue date can't run away on the elapsed-years calc.
+      *----------------------------------------------------------------*
+       APPLY-TREND-INDEXATION.
+           MOVE CA-XISSUE(1:4) TO WS-TREND-POLICY-YEAR.
+           COMPUTE WS-TREND-YEARS-ELAPSED =
+              WS-TREND-POLICY-YEAR - WS-TREND-BASE-YEAR.
+           IF WS-TREND-YEARS-ELAPSED < 0
+              MOVE 0 TO WS-TREND-YEARS-ELAPSED
+           END-IF.
+           IF WS-TREND-YEARS-ELAPSED > 10
+              MOVE 10 TO WS-TREND-YEARS-ELAPSED
+           END-IF.
+
+           MOVE 1.0000 TO WS-TREND-FACTOR.
+           PERFORM VARYING WS-TREND-IDX FROM 1 BY 1
+             UNTIL WS-TREND-IDX > WS-TREND-YEARS-ELAPSED
+              COMPUTE WS-TREND-FACTOR ROUNDED =
+                 WS-TREND-FACTOR * (1 + WS-TREND-RATE)
+           END-PERFORM.
+
+           COMPUTE CID-FIRE-PREMIUM ROUNDED =
+              CID-FIRE-PREMIUM * WS-TREND-FACTOR.
+           COMPUTE CID-CRIME-PREMIUM ROUNDED =
+              CID-CRIME-PREMIUM * WS-TREND-FACTOR.
+           COMPUTE CID-FLOOD-PREMIUM ROUNDED =
+              CID-FLOOD-PREMIUM * WS-TREND-FACTOR.
+           COMPUTE CID-WEATHER-PREMIUM ROUNDED =
+              CID-WEATHER-PREMIUM * WS-TREND-FACTOR.
+           COMPUTE CID-TERROR-PREMIUM ROUNDED =
+              CID-TERROR-PREMIUM * WS-TREND-FACTOR.
+           COMPUTE CID-CYBER-PREMIUM ROUNDED =
+              CID-CYBER-PREMIUM * WS-TREND-FACTOR.
+           COMPUTE CID-TOTAL-PREMIUM ROUNDED =
+              CID-FIRE-PREMIUM + CID-CRIME-PREMIUM +
+              CID-FLOOD-PREMIUM + CID-WEATHER-PREMIUM +
+              CID-TERROR-PREMIUM + CID-CYBER-PREMIUM.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Rates every additional premises on CA-XLOCATIONS beyond the     *
+      * primary one, fire peril only, and folds the total into          *
+      * CID-TOTAL-PREMIUM alongside the primary premises' own premium.  *
+      *----------------------------------------------------------------*
+       CALCULATE-MULTI-LOCATION-PREMIUMS.
+           MOVE 0 TO CA-ZMULTI-LOC-PREMIUM.
+
+           IF CA-XLOC-COUNT > 0
+              PERFORM VARYING WS-LOC-SUB FROM 1 BY 1
+                UNTIL WS-LOC-SUB > CA-XLOC-COUNT OR WS-LOC-SUB > 5
+                 PERFORM RATE-ONE-LOCATION
+                 ADD CA-ZLOC-PREMIUM(WS-LOC-SUB)
+                   TO CA-ZMULTI-LOC-PREMIUM
+              END-PERFORM
+           END-IF.
+
+           ADD CA-ZMULTI-LOC-PREMIUM TO CID-TOTAL-PREMIUM.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Property/geography factor lookup for one additional location,  *
+      * the same table-driven lookup PROCESS-RISK-SCORE already does    *
+      * for the primary premises, then a fire-only premium pro-rated    *
+      * off that location's own sum insured against the primary         *
+      * premises' sum insured.                                          *
+      *----------------------------------------------------------------*
+       RATE-ONE-LOCATION.
+           MOVE 0 TO WS-LOC-PROP-FACT.
+           MOVE 'N' TO WS-TABLE-FOUND.
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+             UNTIL WS-SUB-1 > 8 OR WS-TABLE-FOUND = 'Y'
+              IF CA-XLOC-PROPTYPE(WS-LOC-SUB) = WS-PROP-NAME(WS-SUB-1)
+                 MOVE 'Y' TO WS-TABLE-FOUND
+                 MOVE WS-PROP-FACTOR(WS-SUB-1) TO WS-LOC-PROP-FACT
+              END-IF
+           END-PERFORM.
+
+           MOVE 0 TO WS-LOC-GEO-FACT.
+           MOVE 'N' TO WS-TABLE-FOUND.
+           PERFORM VARYING WS-SUB-1 FROM 1 BY 1
+             UNTIL WS-SUB-1 > 6 OR WS-TABLE-FOUND = 'Y'
+              IF CA-XLOC-POSTCODE(WS-LOC-SUB)(1:2) = WS-GEO-CODE(WS-SUB-1)
+                 MOVE 'Y' TO WS-TABLE-FOUND
+                 MOVE WS-GEO-FACTOR(WS-SUB-1) TO WS-LOC-GEO-FACT
+              END-IF
+           END-PERFORM.
+
+           COMPUTE WS-LOC-RISK =
+              WS-RC-BASE-VAL + WS-LOC-PROP-FACT + WS-LOC-GEO-FACT.
+
+           MOVE 0 TO CA-ZLOC-PREMIUM(WS-LOC-SUB).
+           IF CA-XFP-FACTOR > 0 AND CA-XSUMINSURED > 0
+              COMPUTE WS-TEMP-CALC =
+                 WS-LOC-RISK * RMS-PERF-FIRE
+              COMPUTE CA-ZLOC-PREMIUM(WS-LOC-SUB) ROUNDED =
+                 (WS-TEMP-CALC * CA-XFP-FACTOR * WS-RC-DISCOUNT)
+                 * CA-XLOC-SUMINSURED(WS-LOC-SUB) / CA-XSUMINSURED
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Facultative ceding for large commercial risks - the layer of    *
+      * CA-XSUMINSURED above WS-RI-RETENTION-LIMIT is ceded to a         *
+      * facultative reinsurer, and CID-TOTAL-PREMIUM is split between   *
+      * CA-ZRI-CEDED-PREMIUM/CA-ZRI-RETAINED-PREMIUM in the same        *
+      * proportion as the sum insured split.  Below the retention line  *
+      * the whole risk (and its whole premium) is retained.             *
+      *----------------------------------------------------------------*
+       CALCULATE-REINSURANCE-CEDING.
+           MOVE 0 TO CA-ZRI-CEDED-SI.
+           MOVE 0 TO CA-ZRI-CEDED-PREMIUM.
+           MOVE CA-XSUMINSURED TO CA-ZRI-RETAINED-SI.
+           MOVE CID-TOTAL-PREMIUM TO CA-ZRI-RETAINED-PREMIUM.
+
+           IF CA-XSUMINSURED > WS-RI-RETENTION-LIMIT
+              COMPUTE CA-ZRI-CEDED-SI =
+                 CA-XSUMINSURED - WS-RI-RETENTION-LIMIT
+              MOVE WS-RI-RETENTION-LIMIT TO CA-ZRI-RETAINED-SI
+              COMPUTE CA-ZRI-CEDED-PREMIUM ROUNDED =
+                 CID-TOTAL-PREMIUM * CA-ZRI-CEDED-SI / CA-XSUMINSURED
+              COMPUTE CA-ZRI-RETAINED-PREMIUM =
+                 CID-TOTAL-PREMIUM - CA-ZRI-CEDED-PREMIUM
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Fold the peril-weighting matrix (maintained via LGRATES, see    *
+      * INITIALIZE-MATRIX-WEIGHTS/APPLY-RATE-OVERRIDE above) into the   *
+      * decoded peril factors.  A weight stays close to 1.00 by         *
+      * convention, since RMS-PERF-xxxx has no integer part to spare.  *
+      *----------------------------------------------------------------*
+       APPLY-MATRIX-WEIGHTS.
+           PERFORM VARYING CID-IDX FROM 1 BY 1 UNTIL CID-IDX > 6
+              EVALUATE CID-ME-CODE(CID-IDX)
+                 WHEN 'FI'
+                    COMPUTE RMS-PERF-FIRE =
+                       RMS-PERF-FIRE * CID-ME-VALUE(CID-IDX)
+                 WHEN 'CR'
+                    COMPUTE RMS-PERF-CRIME =
+                       RMS-PERF-CRIME * CID-ME-VALUE(CID-IDX)
+                 WHEN 'FL'
+                    COMPUTE RMS-PERF-FLOOD =
+                       RMS-PERF-FLOOD * CID-ME-VALUE(CID-IDX)
+                 WHEN 'WE'
+                    COMPUTE RMS-PERF-WEATHER =
+                       RMS-PERF-WEATHER * CID-ME-VALUE(CID-IDX)
+                 WHEN 'TR'
+                    COMPUTE RMS-PERF-TERROR =
+                       RMS-PERF-TERROR * CID-ME-VALUE(CID-IDX)
+                 WHEN 'CY'
+                    COMPUTE RMS-PERF-CYBER =
+                       RMS-PERF-CYBER * CID-ME-VALUE(CID-IDX)
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-PERFORM.
+
+           EXIT.
       *----------------------------------------------------------------*
-       COMPLEX-PREMIUM-CALCULATIONS.      
+
+      *----------------------------------------------------------------*
+       COMPLEX-PREMIUM-CALCULATIONS.
            IF CA-XFP-FACTOR > 0
               COMPUTE WS-TEMP-CALC = 
                  WS-SA-RISK * RMS-PERF-FIRE
@@ -419,7 +1371,7 @@
            END-IF.
            
            IF CA-XWP-FACTOR > 0
-              COMPUTE WS-TEMP-CALC = 
+              COMPUTE WS-TEMP-CALC =
                  WS-SA-RISK * RMS-PERF-WEATHER
               COMPUTE WS-RC-PREM-WEATHER =
                  (WS-TEMP-CALC * CA-XWP-FACTOR * WS-RC-DISCOUNT)
@@ -428,10 +1380,33 @@
               MOVE 0 TO WS-RC-PREM-WEATHER
               MOVE 0 TO CID-WEATHER-PREMIUM
            END-IF.
-           
+
+           IF CA-XTRP-FACTOR > 0
+              COMPUTE WS-TEMP-CALC =
+                 WS-SA-RISK * RMS-PERF-TERROR
+              COMPUTE WS-RC-PREM-TERROR =
+                 (WS-TEMP-CALC * CA-XTRP-FACTOR * WS-RC-DISCOUNT)
+              MOVE WS-RC-PREM-TERROR TO CID-TERROR-PREMIUM
+           ELSE
+              MOVE 0 TO WS-RC-PREM-TERROR
+              MOVE 0 TO CID-TERROR-PREMIUM
+           END-IF.
+
+           IF CA-XCYP-FACTOR > 0
+              COMPUTE WS-TEMP-CALC =
+                 WS-SA-RISK * RMS-PERF-CYBER
+              COMPUTE WS-RC-PREM-CYBER =
+                 (WS-TEMP-CALC * CA-XCYP-FACTOR * WS-RC-DISCOUNT)
+              MOVE WS-RC-PREM-CYBER TO CID-CYBER-PREMIUM
+           ELSE
+              MOVE 0 TO WS-RC-PREM-CYBER
+              MOVE 0 TO CID-CYBER-PREMIUM
+           END-IF.
+
            COMPUTE CID-TOTAL-PREMIUM =
               CID-FIRE-PREMIUM + CID-CRIME-PREMIUM +
-              CID-FLOOD-PREMIUM + CID-WEATHER-PREMIUM.
+              CID-FLOOD-PREMIUM + CID-WEATHER-PREMIUM +
+              CID-TERROR-PREMIUM + CID-CYBER-PREMIUM.
               
            EXIT.
       *----------------------------------------------------------------*
@@ -445,8 +1420,91 @@
            MOVE WS-RC-PREM-CRIME TO CA-ZCP-PREMIUM.
            MOVE WS-RC-PREM-FLOOD TO CA-ZFLP-PREMIUM.
            MOVE WS-RC-PREM-WEATHER TO CA-ZWP-PREMIUM.
-           
+           MOVE WS-RC-PREM-TERROR TO CA-ZTRP-PREMIUM.
+           MOVE WS-RC-PREM-CYBER TO CA-ZCYP-PREMIUM.
+
+           PERFORM WRITE-AUDIT-TRAIL.
+
+           EXEC CICS ASKTIME ABSTIME(WS-HOP-END-TIME)
+           END-EXEC.
+
+           PERFORM WRITE-RESPONSE-TIME.
+
            EXEC CICS RETURN END-EXEC.
-           
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Closes out the audit record INITIALIZE-AUDIT-TRAIL opened, with *
+      * the outcome this invocation actually reached, and hands it to   *
+      * LGSTSQ the same way WRITE-ERROR-MESSAGE does over in LGAPDB01 - *
+      * one line per transaction on the shared audit queue rather than  *
+      * a dedicated VSAM file, since TRANSACTION-DATA was never wired   *
+      * up to write anywhere before now.                                *
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-TRAIL.
+           MOVE WS-RC-STATUS TO TD-PROC-STATUS.
+           MOVE WS-RC-REASON TO TD-PROC-RESULT.
+           MOVE 'Y' TO TD-COMMIT-FLAG.
+
+           EXEC CICS LINK PROGRAM(WS-LGSTSQ)
+                     COMMAREA(TRANSACTION-DATA)
+                     LENGTH(LENGTH OF TRANSACTION-DATA)
+           END-EXEC.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Logs this invocation's own total entry-to-exit elapsed time,    *
+      * the third leg of the LGAPOL01/LGAPDB01/LGCOMCAL response-time   *
+      * chain, using the same PERF-LOG-RECORD shape and LGSTSQ hand-off *
+      * as the other two hops.                                         *
+      *----------------------------------------------------------------*
+       WRITE-RESPONSE-TIME.
+           MOVE 'LGCOMCAL' TO PL-PROGRAM.
+           MOVE 'LGCOMCAL' TO PL-HOP.
+           MOVE WS-TRANSID TO PL-TRANSID.
+           MOVE WS-TASKNUM TO PL-TASKNUM.
+           COMPUTE PL-ELAPSED-TIME = WS-HOP-END-TIME - WS-HOP-START-TIME.
+
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+           MOVE DATE1 TO PL-DATE.
+           MOVE TIME1 TO PL-TIME.
+
+           EXEC CICS LINK PROGRAM(WS-LGSTSQ)
+                     COMMAREA(PERF-LOG-RECORD)
+                     LENGTH(LENGTH OF PERF-LOG-RECORD)
+           END-EXEC.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Hands ERROR-MSG to LGSTSQ the same way LGAPDB01's own WRITE-    *
+      * ERROR-MESSAGE does, for the rare error this program detects     *
+      * before any audit record has been opened to carry it instead.    *
+      *----------------------------------------------------------------*
+       WRITE-ERROR-MESSAGE.
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+           MOVE DATE1 TO EM-DATE.
+           MOVE TIME1 TO EM-TIME.
+
+           EXEC CICS LINK PROGRAM(WS-LGSTSQ)
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+
            EXIT.
-      *----------------------------------------------------------------* 
\ No newline at end of file
+      *----------------------------------------------------------------*
\ No newline at end of file
