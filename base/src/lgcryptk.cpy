@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    LGCRYPTK                                                    *
+      *    Shared crypto-matrix constants for the LGCOMCAL/LGSCMTRX    *
+      *    tamper check.  Both programs COPY this group so each         *
+      *    derives the same checksum from the same key/factor set -     *
+      *    LGCOMCAL when it builds the checksum it hands to LGSCMTRX    *
+      *    for a risk score, LGSCMTRX when it verifies one.  A          *
+      *    commarea altered in transit between the LINK and the        *
+      *    verify won't reproduce the checksum the other side expects. *
+      ******************************************************************
+       01  WS-CRYPTO-MATRIX.
+           03 WS-CM-KEY                PIC X(24)
+              VALUE 'MX72A5R8BQ19E3F7D2Y6CP4S0'.
+           03 WS-CM-OFFSET             PIC 9(4) VALUE 1289.
+           03 WS-CM-METHOD             PIC X(8) VALUE 'AES256CB'.
+           03 WS-CM-FACTORS.
+              05 WS-CM-F1              PIC S9(4) COMP VALUE +7.
+              05 WS-CM-F2              PIC S9(4) COMP VALUE +3.
+              05 WS-CM-F3              PIC S9(4) COMP VALUE +5.
+              05 WS-CM-F4              PIC S9(4) COMP VALUE +9.
+           03 WS-CM-WORK-AREAS.
+              05 WS-CM-W1              PIC X(16) VALUE SPACES.
+              05 WS-CM-W2              PIC X(16) VALUE SPACES.
+              05 WS-CM-W3              PIC X(16) VALUE SPACES.
