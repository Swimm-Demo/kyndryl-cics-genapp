@@ -0,0 +1,170 @@
+      ******************************************************************
+      *    LGCMAREA                                                    *
+      *    Commarea layout shared by the online policy maintenance     *
+      *    transaction chain (LGTESTP4 / LGAPOL01 / LGAPDB01 /         *
+      *    LGAPVS01).  The header and common policy fields are fixed   *
+      *    for every request; the policy-detail group varies by        *
+      *    policy type and is declared once per type, each REDEFINES   *
+      *    the largest (Commercial) group so only one is resident on   *
+      *    the wire at a time.                                         *
+      ******************************************************************
+           03  CA-REQUEST-ID           PIC X(6).
+           03  CA-RETURN-CODE           PIC X(2).
+           03  CA-CUSTOMER-NUM          PIC X(10).
+           03  CA-POLICY-NUM            PIC X(10).
+      *----------------------------------------------------------------*
+      *    Fields common to every policy type - written by P100-T      *
+      *----------------------------------------------------------------*
+           03  CA-ISSUE-DATE            PIC X(10).
+           03  CA-EXPIRY-DATE           PIC X(10).
+           03  CA-LASTCHANGED           PIC X(26).
+           03  CA-BROKERID              PIC 9(9).
+           03  CA-BROKERSREF            PIC X(15).
+           03  CA-PAYMENT               PIC 9(7)V99.
+      *----------------------------------------------------------------*
+      *    Populated by a '05CCOM' cancellation request.  CA-CANCEL-   *
+      *    DATE is supplied by the caller as the effective date cover  *
+      *    stops; CA-CANCEL-METHOD picks the refund basis ('P' = pro-  *
+      *    rata, anything else = short-rate); CA-REFUND-AMOUNT comes   *
+      *    back as the refund of the annual premium for the unused     *
+      *    portion of the term.                                        *
+      *----------------------------------------------------------------*
+           03  CA-CANCEL-DATE           PIC X(10).
+           03  CA-CANCEL-METHOD         PIC X.
+           03  CA-REFUND-AMOUNT         PIC 9(7)V99.
+      *----------------------------------------------------------------*
+      *    Populated by LGAPVS01's KSDSPOLY accumulation/audit browse  *
+      *    (CA-REQUEST-ID action char 'B') - a count and risk-score    *
+      *    total across every record held for CA-CUSTOMER-NUM.         *
+      *----------------------------------------------------------------*
+           03  CA-ACCUM-COUNT           PIC 9(4).
+           03  CA-ACCUM-TOTAL-RISK      PIC 9(6).
+      *----------------------------------------------------------------*
+      *    Set by LGTESTP4 while a delete (option '3') is waiting on   *
+      *    the confirmation screen, so the second ENTER press knows    *
+      *    whether to actually delete - carried across the             *
+      *    pseudo-conversation in COMM-AREA, not re-derived from the   *
+      *    redisplayed screen fields.                                  *
+      *----------------------------------------------------------------*
+           03  CA-DEL-CONFIRM-PENDING   PIC X.
+      *----------------------------------------------------------------*
+      *    The customer/policy number staged at confirmation time, so  *
+      *    a later navigation away to a different record (e.g. option  *
+      *    '1' against a different policy) and back to 'X' can be      *
+      *    detected instead of deleting whatever CA-CUSTOMER-NUM/       *
+      *    CA-POLICY-NUM happen to hold by then.                        *
+      *----------------------------------------------------------------*
+           03  CA-DEL-PENDING-CUSTNUM   PIC X(10).
+           03  CA-DEL-PENDING-POLNUM    PIC X(10).
+      *----------------------------------------------------------------*
+      *    Carries a customer commercial-policy browse (LGTESTP4       *
+      *    option '4') across the pseudo-conversation: CA-BROWSE-      *
+      *    LASTPOL is the policy number last shown, so LGAPVS01's      *
+      *    P300-BROWSE-NEXT knows where on KSDSPOLX to resume; CA-     *
+      *    BROWSE-EOF comes back 'Y' once there is nothing more to     *
+      *    show.  CA-BROWSE-LASTCUST is the customer number CA-        *
+      *    BROWSE-LASTPOL was resumed against - if a new CA-CUSTOMER-  *
+      *    NUM comes in without the browse having been cleared first,  *
+      *    P300-BROWSE-NEXT knows CA-BROWSE-LASTPOL is stale for this  *
+      *    customer and restarts the browse from the beginning.        *
+      *----------------------------------------------------------------*
+           03  CA-BROWSE-LASTCUST       PIC X(10).
+           03  CA-BROWSE-LASTPOL        PIC X(10).
+           03  CA-BROWSE-EOF            PIC X.
+      *----------------------------------------------------------------*
+      *    Policy type detail - Commercial is the largest group and    *
+      *    is declared first so the others REDEFINE it.                *
+      *----------------------------------------------------------------*
+           03  CA-B-DETAIL.
+               05  CA-B-PropType        PIC X(15).
+               05  CA-B-PST             PIC X(8).
+               05  CA-B-FP              PIC 9(4).
+               05  CA-B-CA-B-FPR        PIC 9(8).
+               05  CA-B-CP              PIC 9(4).
+               05  CA-B-CPR             PIC 9(8).
+               05  CA-B-FLP             PIC 9(4).
+               05  CA-B-FLPR            PIC 9(8).
+               05  CA-B-WP              PIC 9(4).
+               05  CA-B-WPR             PIC 9(8).
+               05  CA-B-TP              PIC 9(4).
+               05  CA-B-TPR             PIC 9(8).
+               05  CA-B-CYP             PIC 9(4).
+               05  CA-B-CYPR            PIC 9(8).
+               05  CA-B-ST              PIC 9.
+               05  CA-B-RiskScore       PIC 999.
+               05  CA-B-RejectReason    PIC X(50).
+               05  CA-B-Address         PIC X(255).
+               05  CA-B-Latitude        PIC X(11).
+               05  CA-B-Longitude       PIC X(11).
+               05  CA-B-Customer        PIC X(31).
+               05  CA-B-SumInsured      PIC 9(9).
+               05  CA-B-BuildYear       PIC 9(4).
+               05  CA-B-Construction    PIC X(15).
+               05  CA-B-AuthLevel       PIC 9.
+               05  CA-B-CustGroup       PIC X(5).
+      *----------------------------------------------------------------*
+      *    Multi-location commercial policy input - up to 5 premises   *
+      *    beyond the primary one described above, rated by LGCOMCAL   *
+      *    the same way CA-XLOCATIONS/CA-ZLOC-PREMIUM carry them on     *
+      *    its own commarea; CA-B-MULTI-LOC-PREMIUM comes back with     *
+      *    their combined premium.                                     *
+      *----------------------------------------------------------------*
+               05  CA-B-LOC-COUNT       PIC 9(2).
+               05  CA-B-LOCATIONS OCCURS 5 TIMES.
+                   07  CA-B-LOC-POSTCODE   PIC X(8).
+                   07  CA-B-LOC-PROPTYPE   PIC X(15).
+                   07  CA-B-LOC-SUMINSURED PIC 9(9).
+                   07  CA-B-LOC-PREMIUM    PIC 9(8).
+               05  CA-B-MULTI-LOC-PREMIUM  PIC 9(9).
+
+           03  CA-E-DETAIL REDEFINES CA-B-DETAIL.
+               05  CA-E-W-PRO           PIC X.
+               05  CA-E-EQU             PIC X.
+               05  CA-E-M-FUN           PIC X.
+               05  CA-E-FUND-NAME       PIC X(10).
+               05  CA-E-TERM            PIC 9(3).
+               05  CA-E-SUM-ASSURED     PIC 9(8).
+               05  CA-E-LIFE-ASSURED    PIC X(30).
+
+           03  CA-H-DETAIL REDEFINES CA-B-DETAIL.
+               05  CA-H-P-TYP           PIC X(15).
+               05  CA-H-BED             PIC 9(2).
+               05  CA-H-VAL             PIC 9(8).
+               05  CA-H-H-NAM           PIC X(9).
+               05  CA-H-HOUSE-NUMBER    PIC X(4).
+               05  CA-H-PCD             PIC X(8).
+               05  CA-H-RISK-SCORE      PIC 999.
+               05  CA-H-STATUS          PIC 9.
+               05  CA-H-REJECT-REASON   PIC X(50).
+
+           03  CA-M-DETAIL REDEFINES CA-B-DETAIL.
+               05  CA-M-MAKE            PIC X(15).
+               05  CA-M-MODEL           PIC X(15).
+               05  CA-M-VALUE           PIC 9(8).
+               05  CA-M-REGNUMBER       PIC X(7).
+               05  CA-M-COLOUR          PIC X(10).
+               05  CA-M-CC              PIC 9(4).
+               05  CA-M-MANUFACTURED    PIC 9(4).
+               05  CA-M-PREMIUM         PIC 9(8).
+               05  CA-M-ACCIDENTS       PIC 9(3).
+      *----------------------------------------------------------------*
+      *    Trailing variable-length area - used by the varchar-style   *
+      *    fields (ENDOWMENT padding text, Commercial underwriting     *
+      *    notes) that ride past the fixed part of the commarea.       *
+      *    Only the leading EIBCALEN-WS-REQUIRED-CA-LEN bytes of this  *
+      *    are ever populated on a given call.                         *
+      *----------------------------------------------------------------*
+           03  CA-E-PADDING-DATA        PIC X(3900).
+           03  CA-B-PADDING-DATA REDEFINES CA-E-PADDING-DATA
+                                        PIC X(3900).
+      *----------------------------------------------------------------*
+      *    Declarations-page text - '04D???' self-service document     *
+      *    request.  Same trailing-area storage as the padding fields  *
+      *    above, viewed as 48 print-width lines instead of one long   *
+      *    string, so the generating paragraph can build it the same   *
+      *    line-at-a-time way the batch report programs build a        *
+      *    report record.  Lines not used for a given policy type are  *
+      *    left as SPACES.                                              *
+      *----------------------------------------------------------------*
+           03  CA-DOC-TEXT REDEFINES CA-E-PADDING-DATA.
+               05  CA-DOC-LINE          PIC X(80) OCCURS 48 TIMES.
