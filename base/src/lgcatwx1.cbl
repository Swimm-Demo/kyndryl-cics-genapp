@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGCATWX1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMM-EXTRACT-FILE ASSIGN TO COMMEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT EVENT-FILE ASSIGN TO CATEVENT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EVENT-STATUS.
+           SELECT ALERT-FILE ASSIGN TO CATALERT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+           SELECT ALERT-REPORT-FILE ASSIGN TO CATRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * COMMEXT carries one row per bound COMMERCIAL policy, the same
+      * extract layout LGCATAC1 consumes for its lat/long accumulation.
+       FD  COMM-EXTRACT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 150 CHARACTERS.
+       01  COMM-EXTRACT-RECORD.
+           05 CX-POLICY-NUM         PIC X(10).
+           05 CX-ZIPCODE            PIC X(8).
+           05 CX-LATITUDE           PIC X(11).
+           05 CX-LONGITUDE          PIC X(11).
+           05 CX-PROPERTY-TYPE      PIC X(15).
+           05 CX-SUM-INSURED        PIC 9(9).
+           05 CX-FIRE-PERIL         PIC 9(4).
+           05 CX-FLOOD-PERIL        PIC 9(4).
+           05 CX-WEATHER-PERIL      PIC 9(4).
+           05 FILLER                PIC X(78).
+
+      * One row per active catastrophe/weather event, fed from whatever
+      * external feed is tracking live events - the postcode prefix is
+      * matched against CX-ZIPCODE the same way LGSCMTRX/LGCOMCAL match
+      * postcode prefixes against their geography matrix.
+       FD  EVENT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 40 CHARACTERS.
+       01  EVENT-RECORD.
+           05 EV-EVENT-ID           PIC X(8).
+           05 EV-EVENT-TYPE         PIC X(10).
+           05 EV-POSTCODE-PREFIX    PIC X(4).
+           05 EV-SEVERITY           PIC 9(2).
+           05 FILLER                PIC X(16).
+
+      * One row per policy exposed to a live event.
+       FD  ALERT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 60 CHARACTERS.
+       01  ALERT-RECORD.
+           05 ALR-POLICY-NUM        PIC X(10).
+           05 ALR-EVENT-ID          PIC X(8).
+           05 ALR-EVENT-TYPE        PIC X(10).
+           05 ALR-SEVERITY          PIC 9(2).
+           05 ALR-SUM-INSURED       PIC 9(9).
+           05 FILLER                PIC X(21).
+
+       FD  ALERT-REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ALERT-REPORT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-EXTRACT-STATUS     PIC X(2).
+           05 WS-EVENT-STATUS       PIC X(2).
+           05 WS-ALERT-STATUS       PIC X(2).
+           05 WS-REPORT-STATUS      PIC X(2).
+
+       01  WS-EOF                   PIC X VALUE 'N'.
+       01  WS-EVENT-EOF             PIC X VALUE 'N'.
+
+      * Live events are small in number, so they're loaded once into
+      * memory and every policy on COMMEXT is checked against all of
+      * them - the same load-once/stream-against-it shape LGRECON1
+      * uses for its customer-master table.
+       01  WS-EVENT-TABLE.
+           03 WS-EVT-ENTRY OCCURS 50 TIMES
+                            INDEXED BY WS-EVT-IDX.
+              05 WS-EVT-ID          PIC X(8).
+              05 WS-EVT-TYPE        PIC X(10).
+              05 WS-EVT-PREFIX      PIC X(4).
+              05 WS-EVT-SEVERITY    PIC 9(2).
+
+       01  WS-EVENT-COUNT           PIC 9(4) VALUE 0.
+       01  WS-EVT-SUB               PIC 9(4) COMP VALUE 0.
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-TOT-POLICIES       PIC 9(9) VALUE 0.
+           05 WS-TOT-EVENTS         PIC 9(9) VALUE 0.
+           05 WS-TOT-ALERTS         PIC 9(9) VALUE 0.
+
+       01  WS-REPORT-LINE-NUM       PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS UNTIL WS-EOF = 'Y'
+           PERFORM 3000-CLOSE
+           GOBACK.
+
+       1000-INIT.
+           OPEN INPUT  COMM-EXTRACT-FILE
+                INPUT  EVENT-FILE
+                OUTPUT ALERT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'COMMEXT OPEN ERROR: ' WS-EXTRACT-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF
+           IF WS-EVENT-STATUS NOT = '00'
+               DISPLAY 'CATEVENT OPEN ERROR: ' WS-EVENT-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF
+           PERFORM 1100-LOAD-EVENT-TABLE.
+
+       1100-LOAD-EVENT-TABLE.
+           PERFORM 1110-READ-EVENT
+           PERFORM UNTIL WS-EVENT-EOF = 'Y'
+               IF WS-EVENT-COUNT < 50
+                   ADD 1 TO WS-EVENT-COUNT
+                   MOVE EV-EVENT-ID       TO WS-EVT-ID(WS-EVENT-COUNT)
+                   MOVE EV-EVENT-TYPE     TO WS-EVT-TYPE(WS-EVENT-COUNT)
+                   MOVE EV-POSTCODE-PREFIX
+                                      TO WS-EVT-PREFIX(WS-EVENT-COUNT)
+                   MOVE EV-SEVERITY
+                                      TO WS-EVT-SEVERITY(WS-EVENT-COUNT)
+                   ADD 1 TO WS-TOT-EVENTS
+               END-IF
+               PERFORM 1110-READ-EVENT
+           END-PERFORM
+           CLOSE EVENT-FILE.
+
+       1110-READ-EVENT.
+           READ EVENT-FILE
+               AT END MOVE 'Y' TO WS-EVENT-EOF
+           END-READ.
+
+       2000-PROCESS.
+           READ COMM-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-EOF
+               GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO WS-TOT-POLICIES
+           PERFORM VARYING WS-EVT-SUB FROM 1 BY 1
+             UNTIL WS-EVT-SUB > WS-EVENT-COUNT
+               PERFORM 2100-CHECK-EXPOSURE
+           END-PERFORM
+           .
+       2000-EXIT.
+           EXIT.
+
+      * A policy is exposed when its postcode falls under the event's
+      * prefix and it actually carries the peril the event threatens -
+      * a FLOOD event shouldn't alert a policy with no flood cover.
+       2100-CHECK-EXPOSURE.
+           IF CX-ZIPCODE(1:4) = WS-EVT-PREFIX(WS-EVT-SUB)
+               EVALUATE WS-EVT-TYPE(WS-EVT-SUB)
+                   WHEN 'FLOOD'
+                       IF CX-FLOOD-PERIL > 0
+                           PERFORM 2200-WRITE-ALERT
+                       END-IF
+                   WHEN 'WEATHER'
+                       IF CX-WEATHER-PERIL > 0
+                           PERFORM 2200-WRITE-ALERT
+                       END-IF
+                   WHEN 'FIRE'
+                       IF CX-FIRE-PERIL > 0
+                           PERFORM 2200-WRITE-ALERT
+                       END-IF
+                   WHEN OTHER
+                       PERFORM 2200-WRITE-ALERT
+               END-EVALUATE
+           END-IF.
+
+       2200-WRITE-ALERT.
+           MOVE CX-POLICY-NUM       TO ALR-POLICY-NUM
+           MOVE WS-EVT-ID(WS-EVT-SUB)   TO ALR-EVENT-ID
+           MOVE WS-EVT-TYPE(WS-EVT-SUB) TO ALR-EVENT-TYPE
+           MOVE WS-EVT-SEVERITY(WS-EVT-SUB) TO ALR-SEVERITY
+           MOVE CX-SUM-INSURED      TO ALR-SUM-INSURED
+           WRITE ALERT-RECORD
+           ADD 1 TO WS-TOT-ALERTS.
+
+       3000-CLOSE.
+           PERFORM 3100-WRITE-ALERT-REPORT
+           CLOSE COMM-EXTRACT-FILE
+                 ALERT-FILE.
+
+       3100-WRITE-ALERT-REPORT.
+           OPEN OUTPUT ALERT-REPORT-FILE
+           MOVE 'CATASTROPHE/WEATHER EXPOSURE ALERT REPORT' TO
+               ALERT-REPORT-RECORD
+           WRITE ALERT-REPORT-RECORD
+
+           MOVE SPACES TO ALERT-REPORT-RECORD
+           WRITE ALERT-REPORT-RECORD
+
+           MOVE WS-TOT-EVENTS TO WS-REPORT-LINE-NUM
+           STRING 'EVENTS LOADED.......: ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO ALERT-REPORT-RECORD
+           WRITE ALERT-REPORT-RECORD
+
+           MOVE WS-TOT-POLICIES TO WS-REPORT-LINE-NUM
+           STRING 'POLICIES CHECKED....: ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO ALERT-REPORT-RECORD
+           WRITE ALERT-REPORT-RECORD
+
+           MOVE WS-TOT-ALERTS TO WS-REPORT-LINE-NUM
+           STRING 'ALERTS RAISED.......: ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO ALERT-REPORT-RECORD
+           WRITE ALERT-REPORT-RECORD
+
+           CLOSE ALERT-REPORT-FILE.
