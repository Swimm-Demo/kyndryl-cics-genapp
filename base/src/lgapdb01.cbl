@@ -44,6 +44,44 @@
        01  CA-ERROR-MSG.
            03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
            03 CA-DATA                  PIC X(90) VALUE SPACES.
+
+       01  WS-M-SURCHARGE-PCT          PIC 9(3) VALUE 100.
+
+      * Response-time instrumentation for the LINK to LGCOMCAL
+       01  WS-RT-START-TIME             PIC S9(8) COMP VALUE +0.
+       01  WS-RT-END-TIME               PIC S9(8) COMP VALUE +0.
+       COPY LGPERFLG.
+
+      *----------------------------------------------------------------*
+      * Flood/subsidence peril levels by postcode prefix, the same     *
+      * encoded-FILLER/REDEFINES shape LGCOMCAL uses for its geography  *
+      * rate table.  Level is 0-10, matching RISKPROG's peril-code      *
+      * range, so the 0.15-per-point location-factor weight lines up.  *
+      *----------------------------------------------------------------*
+       01  WS-H-FLOOD-MATRIX.
+           03 WS-H-FLOOD-VALUES.
+              05 FILLER                PIC X(6) VALUE 'FL0800'.
+              05 FILLER                PIC X(6) VALUE 'CR0500'.
+              05 FILLER                PIC X(6) VALUE 'HU0307'.
+              05 FILLER                PIC X(6) VALUE 'YO0604'.
+              05 FILLER                PIC X(6) VALUE 'PL0109'.
+              05 FILLER                PIC X(6) VALUE 'EH0100'.
+           03 WS-H-FLOOD-TABLE REDEFINES WS-H-FLOOD-VALUES.
+              05 WS-H-FLOOD-ENTRY OCCURS 6 TIMES.
+                 07 WS-H-FLOOD-CODE    PIC XX.
+                 07 WS-H-FLOOD-PERIL   PIC 9(2).
+                 07 WS-H-SUBS-PERIL    PIC 9(2).
+       01  WS-H-FLOOD-DEFAULT          PIC 9(2) VALUE 2.
+       01  WS-H-SUBS-DEFAULT           PIC 9(2) VALUE 2.
+
+       01  WS-H-RISK-CALCS.
+           03 WS-H-BASE-RISK           PIC 9(1)V99.
+           03 WS-H-FLOOD-LEVEL         PIC 9(2).
+           03 WS-H-SUBS-LEVEL          PIC 9(2).
+           03 WS-H-LOCATION-FACTOR     PIC 9(1)V99.
+           03 WS-H-FINAL-RISK          PIC 9(1)V99.
+           03 WS-H-SUB                 PIC 9(2).
+           03 WS-H-TABLE-FOUND         PIC X VALUE 'N'.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -98,6 +136,15 @@
            03 DB2-C-Num-INT            PIC S9(9) COMP Value +0.
            03 DB2-C-Paid-INT           PIC S9(9) COMP.
            03 DB2-C-Value-INT          PIC S9(9) COMP.
+           03 DB2-B-SUMINS-Int         PIC S9(9) COMP.
+
+      * Before-image host variables for the POLICYHIST amend capture
+       01 DB2-HIST-INTEGERS.
+           03 DB2-H-BROKERID-INT       PIC S9(9) COMP.
+           03 DB2-H-PAYMENT-INT        PIC S9(9) COMP.
+       01 WS-HIST-ISSUE-DATE           PIC X(10).
+       01 WS-HIST-EXPIRY-DATE          PIC X(10).
+       01 WS-HIST-BROKERSREF           PIC X(15).
 
        01 DB2-OUT-INTEGERS.
            03 DB2-POLICYNUM-INT        PIC S9(9) COMP VALUE +0.
@@ -130,6 +177,57 @@
        01  WS-RESP                    PIC S9(8) COMP.
        01  WS-RESP2                   PIC S9(8) COMP.
       *----------------------------------------------------------------*
+      * Reason-code breakout for SQL failures - WS-SQL-GENERIC-RC is   *
+      * set by the caller to its existing fallback ('90' for POLICY/   *
+      * ENDOWMENT/HOUSE/MOTOR, '92' for COMMERCIAL) before PERFORMing  *
+      * DETERMINE-SQL-FAILURE-CODE, so a SQLCODE recognised as a       *
+      * specific, actionable failure still carries that table's own    *
+      * unclassified fallback rather than a single catch-all code.     *
+      *----------------------------------------------------------------*
+       01  WS-SQL-GENERIC-RC          PIC X(2).
+      *----------------------------------------------------------------*
+      * Automatic retry on a transient SQLCODE (-911 deadlock/rollback, *
+      * -913 lock timeout - the same two DETERMINE-SQL-FAILURE-CODE     *
+      * already classes as retryable, CA-RETURN-CODE '93') before the   *
+      * INSERT/UPDATE paragraphs fall back to EXEC CICS ABEND.  Reset   *
+      * to 0/'N' at the top of each retry loop below.                   *
+      *----------------------------------------------------------------*
+       01  WS-SQL-RETRY-COUNT         PIC 9 VALUE 0.
+       01  WS-SQL-MAX-RETRIES         PIC 9 VALUE 2.
+       01  WS-SQL-OK                  PIC X VALUE 'N'.
+      *----------------------------------------------------------------*
+      * Declarations-page generation ('04D???') - CA-DOC-LINE subscript *
+      * plus edited fields for the numeric values that appear on the    *
+      * page, same Z-edited style LGBRKCM1 uses for its report lines.   *
+      *----------------------------------------------------------------*
+       01  WS-DOC-SUB                 PIC 9(2) COMP VALUE 0.
+       01  WS-DOC-BROKERID-ED         PIC Z(8)9.
+       01  WS-DOC-PAYMENT-ED          PIC Z(8)9.
+       01  WS-DOC-SUMINSURED-ED       PIC Z(8)9.
+       01  WS-DOC-TERM-ED             PIC ZZZ9.
+       01  WS-DOC-BEDROOMS-ED         PIC ZZZ9.
+       01  WS-DOC-CC-ED               PIC ZZZ9.
+       01  WS-DOC-ACCIDENTS-ED        PIC ZZZ9.
+      *----------------------------------------------------------------*
+      * Commercial cancellation ('05CCOM') pro-rata/short-rate refund -  *
+      * the issue/expiry/cancellation dates come in as DB2 DATE-format   *
+      * PIC X(10) strings (YYYY-MM-DD), the same format CA-XISSUE is in  *
+      * for LGCOMCAL's APPLY-TREND-INDEXATION, so each is reformatted    *
+      * into an 8-digit YYYYMMDD before FUNCTION INTEGER-OF-DATE (the    *
+      * same function LGRENEW1 uses for its expiry/run-date arithmetic)  *
+      * converts it to a Lilian day number the three can be subtracted.  *
+      *----------------------------------------------------------------*
+       01  WS-CANCEL-ISSUE-NUM        PIC 9(8).
+       01  WS-CANCEL-EXPIRY-NUM       PIC 9(8).
+       01  WS-CANCEL-DATE-NUM         PIC 9(8).
+       01  WS-CANCEL-ISSUE-LILIAN     PIC 9(9).
+       01  WS-CANCEL-EXPIRY-LILIAN    PIC 9(9).
+       01  WS-CANCEL-DATE-LILIAN      PIC 9(9).
+       01  WS-CANCEL-TERM-DAYS        PIC S9(5) COMP.
+       01  WS-CANCEL-REMAIN-DAYS      PIC S9(5) COMP.
+       01  WS-CANCEL-PRORATA-REFUND   PIC S9(7)V99.
+       01  WS-SHORT-RATE-FACTOR       PIC V99 VALUE 0.90.
+      *----------------------------------------------------------------*
       * Communication Area for Risk Calculation Services
       *----------------------------------------------------------------*
        01  WS-COMM-RISK-AREA.
@@ -145,6 +243,11 @@
            03  WS-XLAT                PIC X(11).
            03  WS-XLONG               PIC X(11).
            03  WS-XCUSTNAME           PIC X(31).
+           03  WS-XSUMINSURED         PIC 9(9).
+           03  WS-XBUILDYEAR          PIC 9(4).
+           03  WS-XCONSTRUCTION       PIC X(15).
+           03  WS-XAUTHLVL            PIC 9.
+           03  WS-XCUSTGRP            PIC X(5).
            03  WS-XISSUE              PIC X(10).
            03  WS-XEXPIRY             PIC X(10).
            03  WS-XLASTCHG            PIC X(26).
@@ -162,6 +265,56 @@
            03  WS-ZWP-PREMIUM         PIC 9(8).
            03  WS-ZRISK-FACTORS       PIC X(100).
       *----------------------------------------------------------------*
+      *    WS-COMM-RISK-AREA has to stay byte-for-byte the same shape   *
+      *    as LGCOMCAL's own DFHCOMMAREA - LENGTH(LENGTH OF                *
+      *    WS-COMM-RISK-AREA) on the LINK below tells LGCOMCAL how much  *
+      *    of its linkage section is actually addressable, so every     *
+      *    field LGCOMCAL's commarea carries has to be mirrored here,   *
+      *    in the same order, even on the fields this program doesn't   *
+      *    yet populate from a live source.                              *
+      *----------------------------------------------------------------*
+           03  WS-XCLAIMCNT           PIC 9(3).
+           03  WS-XCLAIMTOT           PIC 9(7)V99.
+           03  WS-XTRP-FACTOR         PIC 9(4).
+           03  WS-XCYP-FACTOR         PIC 9(4).
+           03  WS-ZTRP-PREMIUM        PIC 9(8).
+           03  WS-ZCYP-PREMIUM        PIC 9(8).
+           03  WS-XLOC-COUNT          PIC 9(2).
+           03  WS-XLOCATIONS OCCURS 5 TIMES.
+               05  WS-XLOC-POSTCODE   PIC X(8).
+               05  WS-XLOC-PROPTYPE   PIC X(15).
+               05  WS-XLOC-SUMINSURED PIC 9(9).
+               05  WS-ZLOC-PREMIUM    PIC 9(8).
+           03  WS-ZMULTI-LOC-PREMIUM  PIC 9(9).
+           03  WS-ZRI-CEDED-SI        PIC 9(9).
+           03  WS-ZRI-RETAINED-SI     PIC 9(9).
+           03  WS-ZRI-CEDED-PREMIUM   PIC 9(8).
+           03  WS-ZRI-RETAINED-PREMIUM PIC 9(8).
+      *----------------------------------------------------------------*
+      * Address standardization/geocoding - if the caller didn't supply
+      * a latitude/longitude for the risk address, a postcode-prefix
+      * lookup derives an approximate one before it's stored, the same
+      * prefix-keyed FILLER/REDEFINES idiom LGCOMCAL's WS-GEO-MATRIX
+      * uses to look up its geography rating factor.
+      *----------------------------------------------------------------*
+       01  WS-GEOCODE-MATRIX.
+           03 WS-GEOCODE-VALUES.
+              05 FILLER PIC X(24) VALUE 'FL+026.122400-080.137300'.
+              05 FILLER PIC X(24) VALUE 'CR+039.739200-104.990300'.
+              05 FILLER PIC X(24) VALUE 'NY+040.712800-074.006000'.
+              05 FILLER PIC X(24) VALUE 'CA+034.052200-118.243700'.
+              05 FILLER PIC X(24) VALUE 'TX+029.760400-095.369800'.
+              05 FILLER PIC X(24) VALUE 'AZ+033.448400-112.074000'.
+           03 WS-GEOCODE-TABLE REDEFINES WS-GEOCODE-VALUES.
+              05 WS-GEOCODE-ENTRY OCCURS 6 TIMES.
+                 07 WS-GEOCODE-PREFIX  PIC XX.
+                 07 WS-GEOCODE-LAT     PIC X(11).
+                 07 WS-GEOCODE-LONG    PIC X(11).
+       01  WS-GEOCODE-SUB              PIC 9 COMP VALUE 0.
+       01  WS-GEOCODE-FOUND            PIC X VALUE 'N'.
+       01  WS-GEOCODE-REJECTED         PIC X VALUE 'N'.
+       01  WS-LOC-SUB                  PIC 9(2) COMP VALUE 0.
+      *----------------------------------------------------------------*
       *    DB2 CONTROL
       *----------------------------------------------------------------*
       * SQLCA DB2 communications area
@@ -206,6 +359,11 @@
                EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
            END-IF
 
+           PERFORM VALIDATE-REQUEST-TYPE.
+           IF CA-RETURN-CODE = '97'
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
            MOVE '00' TO CA-RETURN-CODE
            SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
 
@@ -221,6 +379,10 @@
                ADD WS-FULL-ENDOW-LEN TO WS-REQUIRED-CA-LEN
                MOVE 'E' TO DB2-POLICYTYPE
 
+             WHEN '02SEND'
+               ADD WS-FULL-ENDOW-LEN TO WS-REQUIRED-CA-LEN
+               MOVE 'E' TO DB2-POLICYTYPE
+
              WHEN '01AHOU'
                ADD WS-FULL-HOUSE-LEN TO WS-REQUIRED-CA-LEN
                MOVE 'H' TO DB2-POLICYTYPE
@@ -233,6 +395,43 @@
                ADD WS-FULL-COMM-LEN TO WS-REQUIRED-CA-LEN
                MOVE 'C' TO DB2-POLICYTYPE
 
+             WHEN '02ACOM'
+               ADD WS-FULL-COMM-LEN TO WS-REQUIRED-CA-LEN
+               MOVE 'C' TO DB2-POLICYTYPE
+
+             WHEN '03QCOM'
+               ADD WS-FULL-COMM-LEN TO WS-REQUIRED-CA-LEN
+               MOVE 'C' TO DB2-POLICYTYPE
+
+      *    Declarations-page text is mandatory output for a '04D???'
+      *    request, not optional trailing data like the varchar fields
+      *    above, so its full 3900-byte area is added to the minimum
+      *    commarea length up front rather than left for the caller to
+      *    size as an afterthought.
+             WHEN '04DEND'
+               ADD WS-FULL-ENDOW-LEN TO WS-REQUIRED-CA-LEN
+               ADD 3900 TO WS-REQUIRED-CA-LEN
+               MOVE 'E' TO DB2-POLICYTYPE
+
+             WHEN '04DHOU'
+               ADD WS-FULL-HOUSE-LEN TO WS-REQUIRED-CA-LEN
+               ADD 3900 TO WS-REQUIRED-CA-LEN
+               MOVE 'H' TO DB2-POLICYTYPE
+
+             WHEN '04DMOT'
+               ADD WS-FULL-MOTOR-LEN TO WS-REQUIRED-CA-LEN
+               ADD 3900 TO WS-REQUIRED-CA-LEN
+               MOVE 'M' TO DB2-POLICYTYPE
+
+             WHEN '04DCOM'
+               ADD WS-FULL-COMM-LEN TO WS-REQUIRED-CA-LEN
+               ADD 3900 TO WS-REQUIRED-CA-LEN
+               MOVE 'C' TO DB2-POLICYTYPE
+
+             WHEN '05CCOM'
+               ADD WS-FULL-COMM-LEN TO WS-REQUIRED-CA-LEN
+               MOVE 'C' TO DB2-POLICYTYPE
+
              WHEN OTHER
                MOVE '99' TO CA-RETURN-CODE
                EXEC CICS RETURN END-EXEC
@@ -244,13 +443,44 @@
              EXEC CICS RETURN END-EXEC
            END-IF
 
-           PERFORM P100-T
+           EVALUATE CA-REQUEST-ID
+             WHEN '02ACOM'
+               PERFORM P105-T-AMEND
+             WHEN '03QCOM'
+      * What-if quote - no POLICY row is written for a quote that may
+      * never be taken up.
+               CONTINUE
+             WHEN '02SEND'
+      * Fund-switch only touches the ENDOWMENT row's own fund columns -
+      * the common POLICY row (dates/broker/payment) is untouched, so
+      * P105-T-AMEND's UPDATE POLICY doesn't apply here.
+               CONTINUE
+             WHEN '04DEND'
+               CONTINUE
+             WHEN '04DHOU'
+               CONTINUE
+             WHEN '04DMOT'
+               CONTINUE
+             WHEN '04DCOM'
+      * Declarations-page request - read-only, nothing is written to
+      * POLICY or the type-specific table.
+               CONTINUE
+             WHEN '05CCOM'
+      * Cancellation only changes the COMMERCIAL row's own Status -
+      * P100-T's INSERT and P105-T-AMEND's UPDATE POLICY don't apply.
+               CONTINUE
+             WHEN OTHER
+               PERFORM P100-T
+           END-EVALUATE
 
            EVALUATE CA-REQUEST-ID
 
              WHEN '01AEND'
                PERFORM P200-E
 
+             WHEN '02SEND'
+               PERFORM P210-E-SWITCH
+
              WHEN '01AHOU'
                PERFORM P300-H
 
@@ -260,6 +490,27 @@
              WHEN '01ACOM'
                PERFORM P500-BIZ
 
+             WHEN '02ACOM'
+               PERFORM P500-BIZ
+
+             WHEN '03QCOM'
+               PERFORM P500-BIZ
+
+             WHEN '04DEND'
+               PERFORM P600-GEN-DECLARATION
+
+             WHEN '04DHOU'
+               PERFORM P600-GEN-DECLARATION
+
+             WHEN '04DMOT'
+               PERFORM P600-GEN-DECLARATION
+
+             WHEN '04DCOM'
+               PERFORM P600-GEN-DECLARATION
+
+             WHEN '05CCOM'
+               PERFORM P700-CANCEL-COMM
+
              WHEN OTHER
                MOVE '99' TO CA-RETURN-CODE
 
@@ -278,6 +529,50 @@
            EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      * Fails fast on an ADD request (action char 'A' in position 3 of *
+      * CA-REQUEST-ID) whose policy-type suffix isn't one this program *
+      * actually adds, or a SWITCH request (action char 'S') for a      *
+      * policy type other than ENDOWMENT - fund-switch is an            *
+      * endowment-only transaction - rather than letting either run     *
+      * through the header length accumulation below and fall into      *
+      * the main EVALUATE's own WHEN OTHER.  CA-RETURN-CODE 97 is       *
+      * distinct from the EVALUATE's own 98 (commarea too short)/99    *
+      * (unknown request) codes so the caller can tell an unsupported   *
+      * ADD sub-type or SWITCH sub-type apart from those.                *
+      *----------------------------------------------------------------*
+       VALIDATE-REQUEST-TYPE.
+           IF CA-REQUEST-ID(3:1) = 'A'
+              AND CA-REQUEST-ID(4:3) NOT = 'END'
+              AND CA-REQUEST-ID(4:3) NOT = 'HOU'
+              AND CA-REQUEST-ID(4:3) NOT = 'MOT'
+              AND CA-REQUEST-ID(4:3) NOT = 'COM'
+              MOVE '97' TO CA-RETURN-CODE
+           END-IF.
+
+           IF CA-REQUEST-ID(3:1) = 'S'
+              AND CA-REQUEST-ID(4:3) NOT = 'END'
+              MOVE '97' TO CA-RETURN-CODE
+           END-IF.
+
+           IF CA-REQUEST-ID(3:1) = 'D'
+              AND CA-REQUEST-ID(4:3) NOT = 'END'
+              AND CA-REQUEST-ID(4:3) NOT = 'HOU'
+              AND CA-REQUEST-ID(4:3) NOT = 'MOT'
+              AND CA-REQUEST-ID(4:3) NOT = 'COM'
+              MOVE '97' TO CA-RETURN-CODE
+           END-IF.
+
+      *    Cancellation with pro-rata/short-rate refund is offered for
+      *    Commercial policies only.
+           IF CA-REQUEST-ID(3:1) = 'C'
+              AND CA-REQUEST-ID(4:3) NOT = 'COM'
+              MOVE '97' TO CA-RETURN-CODE
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
        P100-T.
 
            MOVE CA-BROKERID TO DB2-BROKERID-INT
@@ -317,7 +612,8 @@
                EXEC CICS RETURN END-EXEC
 
              When Other
-               MOVE '90' TO CA-RETURN-CODE
+               MOVE '90' TO WS-SQL-GENERIC-RC
+               PERFORM DETERMINE-SQL-FAILURE-CODE
                PERFORM WRITE-ERROR-MESSAGE
                EXEC CICS RETURN END-EXEC
 
@@ -337,6 +633,101 @@
            END-EXEC.
            EXIT.
 
+      *================================================================*
+      * Amend path for '02ACOM' - UPDATE the existing POLICY row       *
+      * rather than INSERT, so mid-term changes keep the original      *
+      * RequestDate/premium history instead of cancel-and-rewrite.     *
+      *================================================================*
+       P105-T-AMEND.
+
+           MOVE CA-BROKERID TO DB2-BROKERID-INT
+           MOVE CA-PAYMENT TO DB2-PAYMENT-INT
+           MOVE CA-POLICY-NUM TO DB2-POLICYNUM-INT
+
+           PERFORM P106-T-HISTORY.
+
+           MOVE ' UPDATE POLICY' TO EM-SQLREQ
+           EXEC SQL
+             UPDATE POLICY
+                SET ISSUEDATE        = :CA-ISSUE-DATE,
+                    EXPIRYDATE       = :CA-EXPIRY-DATE,
+                    LASTCHANGED      = CURRENT TIMESTAMP,
+                    BROKERID         = :DB2-BROKERID-INT,
+                    BROKERSREFERENCE = :CA-BROKERSREF,
+                    PAYMENT          = :DB2-PAYMENT-INT
+              WHERE POLICYNUMBER    = :DB2-POLICYNUM-INT
+                AND CUSTOMERNUMBER  = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           Evaluate SQLCODE
+
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+
+             When 100
+      *        Policy/customer combination not found - nothing to amend
+               MOVE '94' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+
+             When -530
+               MOVE '70' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+
+             When Other
+               MOVE '90' TO WS-SQL-GENERIC-RC
+               PERFORM DETERMINE-SQL-FAILURE-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+
+           END-Evaluate.
+
+           EXEC SQL
+             SELECT LASTCHANGED
+               INTO :CA-LASTCHANGED
+               FROM POLICY
+               WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC.
+           EXIT.
+
+      *================================================================*
+      * Before-image capture for '02ACOM' amends - selects the POLICY  *
+      * row as it stands before P105-T-AMEND's UPDATE overwrites it,   *
+      * and files it to POLICYHIST so the prior version isn't lost.    *
+      * Audit-only: a failure here does not stop the amend itself,     *
+      * which still runs and reports its own SQLCODE independently.    *
+      *================================================================*
+       P106-T-HISTORY.
+
+           MOVE ' SELECT HIST   ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT ISSUEDATE, EXPIRYDATE, BROKERID,
+                    BROKERSREFERENCE, PAYMENT
+               INTO :WS-HIST-ISSUE-DATE, :WS-HIST-EXPIRY-DATE,
+                    :DB2-H-BROKERID-INT, :WS-HIST-BROKERSREF,
+                    :DB2-H-PAYMENT-INT
+               FROM POLICY
+              WHERE POLICYNUMBER   = :DB2-POLICYNUM-INT
+                AND CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE = 0
+              MOVE ' INSERT HIST   ' TO EM-SQLREQ
+              EXEC SQL
+                INSERT INTO POLICYHIST
+                    (POLICYNUMBER, CUSTOMERNUMBER, ISSUEDATE,
+                     EXPIRYDATE, BROKERID, BROKERSREFERENCE,
+                     PAYMENT, CHANGETYPE, CHANGEDTIMESTAMP)
+                  VALUES
+                    (:DB2-POLICYNUM-INT, :DB2-CUSTOMERNUM-INT,
+                     :WS-HIST-ISSUE-DATE, :WS-HIST-EXPIRY-DATE,
+                     :DB2-H-BROKERID-INT, :WS-HIST-BROKERSREF,
+                     :DB2-H-PAYMENT-INT, 'A', CURRENT TIMESTAMP)
+              END-EXEC
+           END-IF.
+           EXIT.
+
       *================================================================*
       * Issue INSERT on endowment table using values passed in commarea*
       *================================================================*
@@ -359,51 +750,76 @@
       *       Commarea contains data for Varchar field
               MOVE CA-E-PADDING-DATA
                   TO WS-VARY-CHAR(1:WS-VARY-LEN)
-              EXEC SQL
-                INSERT INTO ENDOWMENT
-                          ( POLICYNUMBER,
-                            WITHPROFITS,
-                            EQUITIES,
-                            MANAGEDFUND,
-                            FUNDNAME,
-                            TERM,
-                            SUMASSURED,
-                            LIFEASSURED,
-                            PADDINGDATA    )
-                   VALUES ( :DB2-POLICYNUM-INT,
-                            :CA-E-W-PRO,
-                            :CA-E-EQU,
-                            :CA-E-M-FUN,
-                            :CA-E-FUND-NAME,
-                            :DB2-E-TERM-SINT,
-                            :DB2-E-SUMASSURED-INT,
-                            :CA-E-LIFE-ASSURED,
-                            :WS-VARY-FIELD )
-              END-EXEC
-           ELSE
-              EXEC SQL
-                INSERT INTO ENDOWMENT
-                          ( POLICYNUMBER,
-                            WITHPROFITS,
-                            EQUITIES,
-                            MANAGEDFUND,
-                            FUNDNAME,
-                            TERM,
-                            SUMASSURED,
-                            LIFEASSURED    )
-                   VALUES ( :DB2-POLICYNUM-INT,
-                            :CA-E-W-PRO,
-                            :CA-E-EQU,
-                            :CA-E-M-FUN,
-                            :CA-E-FUND-NAME,
-                            :DB2-E-TERM-SINT,
-                            :DB2-E-SUMASSURED-INT,
-                            :CA-E-LIFE-ASSURED )
-              END-EXEC
            END-IF
 
-           IF SQLCODE NOT EQUAL 0
-             MOVE '90' TO CA-RETURN-CODE
+      *    Retries a transient deadlock/lock-timeout (SQLCODE -911/
+      *    -913) up to WS-SQL-MAX-RETRIES times with a short EXEC CICS
+      *    DELAY between attempts before falling back to the ABEND
+      *    below - any other SQLCODE still abends on the first try.
+           MOVE 0 TO WS-SQL-RETRY-COUNT.
+           MOVE 'N' TO WS-SQL-OK.
+           PERFORM UNTIL WS-SQL-OK = 'Y'
+                      OR WS-SQL-RETRY-COUNT > WS-SQL-MAX-RETRIES
+              IF WS-VARY-LEN IS GREATER THAN ZERO
+                 EXEC SQL
+                   INSERT INTO ENDOWMENT
+                             ( POLICYNUMBER,
+                               WITHPROFITS,
+                               EQUITIES,
+                               MANAGEDFUND,
+                               FUNDNAME,
+                               TERM,
+                               SUMASSURED,
+                               LIFEASSURED,
+                               PADDINGDATA    )
+                      VALUES ( :DB2-POLICYNUM-INT,
+                               :CA-E-W-PRO,
+                               :CA-E-EQU,
+                               :CA-E-M-FUN,
+                               :CA-E-FUND-NAME,
+                               :DB2-E-TERM-SINT,
+                               :DB2-E-SUMASSURED-INT,
+                               :CA-E-LIFE-ASSURED,
+                               :WS-VARY-FIELD )
+                 END-EXEC
+              ELSE
+                 EXEC SQL
+                   INSERT INTO ENDOWMENT
+                             ( POLICYNUMBER,
+                               WITHPROFITS,
+                               EQUITIES,
+                               MANAGEDFUND,
+                               FUNDNAME,
+                               TERM,
+                               SUMASSURED,
+                               LIFEASSURED    )
+                      VALUES ( :DB2-POLICYNUM-INT,
+                               :CA-E-W-PRO,
+                               :CA-E-EQU,
+                               :CA-E-M-FUN,
+                               :CA-E-FUND-NAME,
+                               :DB2-E-TERM-SINT,
+                               :DB2-E-SUMASSURED-INT,
+                               :CA-E-LIFE-ASSURED )
+                 END-EXEC
+              END-IF
+              IF SQLCODE = 0
+                 MOVE 'Y' TO WS-SQL-OK
+              ELSE
+                 IF (SQLCODE = -911 OR SQLCODE = -913)
+                    AND WS-SQL-RETRY-COUNT < WS-SQL-MAX-RETRIES
+                    ADD 1 TO WS-SQL-RETRY-COUNT
+                    EXEC CICS DELAY INTERVAL(000001) END-EXEC
+                 ELSE
+                    ADD WS-SQL-MAX-RETRIES TO WS-SQL-RETRY-COUNT
+                    ADD 1 TO WS-SQL-RETRY-COUNT
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-SQL-OK NOT = 'Y'
+             MOVE '90' TO WS-SQL-GENERIC-RC
+             PERFORM DETERMINE-SQL-FAILURE-CODE
              PERFORM WRITE-ERROR-MESSAGE
       *      Issue Abend to cause backout of update to Policy table
              EXEC CICS ABEND ABCODE('LGSQ') NODUMP END-EXEC
@@ -412,32 +828,115 @@
 
            EXIT.
 
+      *================================================================*
+      * '02SEND' fund-switch/rebalancing - lets an existing endowment   *
+      * policy move between the WITHPROFITS/EQUITIES/MANAGEDFUND funds  *
+      * and/or change its managed-fund name, without touching the       *
+      * common POLICY row P105-T-AMEND maintains.  At least one fund    *
+      * flag must still be 'Y' after the switch - a policy can't be     *
+      * rebalanced out of every fund it's in.                           *
+      *================================================================*
+       P210-E-SWITCH.
+
+           IF CA-E-W-PRO NOT = 'Y' AND CA-E-EQU NOT = 'Y'
+              AND CA-E-M-FUN NOT = 'Y'
+              MOVE '89' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           MOVE CA-POLICY-NUM TO DB2-POLICYNUM-INT.
+
+           MOVE ' UPDATE ENDOW  ' TO EM-SQLREQ
+           EXEC SQL
+             UPDATE ENDOWMENT
+                SET WITHPROFITS   = :CA-E-W-PRO,
+                    EQUITIES      = :CA-E-EQU,
+                    MANAGEDFUND   = :CA-E-M-FUN,
+                    FUNDNAME      = :CA-E-FUND-NAME
+              WHERE POLICYNUMBER  = :DB2-POLICYNUM-INT
+                AND CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           Evaluate SQLCODE
+
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+
+             When 100
+      *        Policy not found - nothing to switch
+               MOVE '94' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+
+             When -530
+               MOVE '70' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+
+             When Other
+               MOVE '90' TO WS-SQL-GENERIC-RC
+               PERFORM DETERMINE-SQL-FAILURE-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+
+           END-Evaluate.
+
+           EXEC SQL
+             SELECT LASTCHANGED
+               INTO :CA-LASTCHANGED
+               FROM POLICY
+               WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC.
+
+           EXIT.
+
        P300-H.
 
+           PERFORM P310-H-FLOOD-RISK-SCORE.
+
            MOVE CA-H-VAL       TO DB2-H-VALUE-INT
            MOVE CA-H-BED    TO DB2-H-BEDROOMS-SINT
 
            MOVE ' INSERT HOUSE ' TO EM-SQLREQ
-           EXEC SQL
-             INSERT INTO HOUSE
-                       ( POLICYNUMBER,
-                         PROPERTYTYPE,
-                         BEDROOMS,
-                         VALUE,
-                         HOUSENAME,
-                         HOUSENUMBER,
-                         POSTCODE          )
-                VALUES ( :DB2-POLICYNUM-INT,
-                         :CA-H-P-TYP,
-                         :DB2-H-BEDROOMS-SINT,
-                         :DB2-H-VALUE-INT,
-                         :CA-H-H-NAM,
-                         :CA-H-HOUSE-NUMBER,
-                         :CA-H-PCD      )
-           END-EXEC
-
-           IF SQLCODE NOT EQUAL 0
-             MOVE '90' TO CA-RETURN-CODE
+           MOVE 0 TO WS-SQL-RETRY-COUNT.
+           MOVE 'N' TO WS-SQL-OK.
+           PERFORM UNTIL WS-SQL-OK = 'Y'
+                      OR WS-SQL-RETRY-COUNT > WS-SQL-MAX-RETRIES
+              EXEC SQL
+                INSERT INTO HOUSE
+                          ( POLICYNUMBER,
+                            PROPERTYTYPE,
+                            BEDROOMS,
+                            VALUE,
+                            HOUSENAME,
+                            HOUSENUMBER,
+                            POSTCODE          )
+                   VALUES ( :DB2-POLICYNUM-INT,
+                            :CA-H-P-TYP,
+                            :DB2-H-BEDROOMS-SINT,
+                            :DB2-H-VALUE-INT,
+                            :CA-H-H-NAM,
+                            :CA-H-HOUSE-NUMBER,
+                            :CA-H-PCD      )
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE 'Y' TO WS-SQL-OK
+              ELSE
+                 IF (SQLCODE = -911 OR SQLCODE = -913)
+                    AND WS-SQL-RETRY-COUNT < WS-SQL-MAX-RETRIES
+                    ADD 1 TO WS-SQL-RETRY-COUNT
+                    EXEC CICS DELAY INTERVAL(000001) END-EXEC
+                 ELSE
+                    ADD WS-SQL-MAX-RETRIES TO WS-SQL-RETRY-COUNT
+                    ADD 1 TO WS-SQL-RETRY-COUNT
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-SQL-OK NOT = 'Y'
+             MOVE '90' TO WS-SQL-GENERIC-RC
+             PERFORM DETERMINE-SQL-FAILURE-CODE
              PERFORM WRITE-ERROR-MESSAGE
              EXEC CICS ABEND ABCODE('LGSQ') NODUMP END-EXEC
              EXEC CICS RETURN END-EXEC
@@ -445,8 +944,78 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * Online flood/subsidence risk score for a house policy, using   *
+      * the same base-risk/location-factor shape RISKPROG applies to   *
+      * its commercial extract: a base risk by property type, scaled   *
+      * up by a location factor built from the peril levels for the    *
+      * postcode.  RISKPROG works off numeric peril codes already on   *
+      * its input extract; here the peril levels come off a postcode   *
+      * lookup since a house application only gives us the address.    *
+      * The result is filed in CA-H-RISK-SCORE/CA-H-STATUS the same    *
+      * way LGCOMCAL hands its commercial risk score and status back.  *
+      *----------------------------------------------------------------*
+       P310-H-FLOOD-RISK-SCORE.
+           EVALUATE CA-H-P-TYP
+              WHEN 'DETACHED'
+                 MOVE 1.00 TO WS-H-BASE-RISK
+              WHEN 'SEMI'
+                 MOVE 1.25 TO WS-H-BASE-RISK
+              WHEN 'TERRACED'
+                 MOVE 1.50 TO WS-H-BASE-RISK
+              WHEN 'FLAT'
+                 MOVE 1.75 TO WS-H-BASE-RISK
+              WHEN OTHER
+                 MOVE 1.75 TO WS-H-BASE-RISK
+           END-EVALUATE.
+
+           MOVE 'N' TO WS-H-TABLE-FOUND.
+           PERFORM VARYING WS-H-SUB FROM 1 BY 1
+             UNTIL WS-H-SUB > 6 OR WS-H-TABLE-FOUND = 'Y'
+              IF CA-H-PCD(1:2) = WS-H-FLOOD-CODE(WS-H-SUB)
+                 MOVE 'Y' TO WS-H-TABLE-FOUND
+                 MOVE WS-H-FLOOD-PERIL(WS-H-SUB) TO WS-H-FLOOD-LEVEL
+                 MOVE WS-H-SUBS-PERIL(WS-H-SUB)  TO WS-H-SUBS-LEVEL
+              END-IF
+           END-PERFORM.
+           IF WS-H-TABLE-FOUND = 'N'
+              MOVE WS-H-FLOOD-DEFAULT TO WS-H-FLOOD-LEVEL
+              MOVE WS-H-SUBS-DEFAULT  TO WS-H-SUBS-LEVEL
+           END-IF.
+
+           COMPUTE WS-H-LOCATION-FACTOR = 1 +
+              (WS-H-FLOOD-LEVEL * 0.15) +
+              (WS-H-SUBS-LEVEL  * 0.15).
+
+           COMPUTE WS-H-FINAL-RISK ROUNDED =
+              WS-H-BASE-RISK * WS-H-LOCATION-FACTOR.
+
+           IF WS-H-FINAL-RISK > 9.99
+              MOVE 9.99 TO WS-H-FINAL-RISK
+           END-IF.
+
+           COMPUTE CA-H-RISK-SCORE = WS-H-FINAL-RISK * 100.
+
+           EVALUATE TRUE
+              WHEN WS-H-FINAL-RISK < 3.00
+                 MOVE 0 TO CA-H-STATUS
+                 MOVE SPACES TO CA-H-REJECT-REASON
+              WHEN WS-H-FINAL-RISK < 6.00
+                 MOVE 1 TO CA-H-STATUS
+                 MOVE 'Medium Flood/Subsidence Risk - Pending Review'
+                   TO CA-H-REJECT-REASON
+              WHEN OTHER
+                 MOVE 2 TO CA-H-STATUS
+                 MOVE 'High Flood/Subsidence Risk - Manual Review'
+                   TO CA-H-REJECT-REASON
+           END-EVALUATE.
+
+           EXIT.
+
        P400-M.
 
+           PERFORM P410-M-ACCIDENT-SURCHARGE.
+
       *    Move numeric fields to integer format
            MOVE CA-M-VALUE       TO DB2-M-VALUE-INT
            MOVE CA-M-CC          TO DB2-M-CC-SINT
@@ -454,32 +1023,50 @@
            MOVE CA-M-ACCIDENTS   TO DB2-M-ACCIDENTS-INT
 
            MOVE ' INSERT MOTOR ' TO EM-SQLREQ
-           EXEC SQL
-             INSERT INTO MOTOR
-                       ( POLICYNUMBER,
-                         MAKE,
-                         MODEL,
-                         VALUE,
-                         REGNUMBER,
-                         COLOUR,
-                         CC,
-                         YEAROFMANUFACTURE,
-                         PREMIUM,
-                         ACCIDENTS )
-                VALUES ( :DB2-POLICYNUM-INT,
-                         :CA-M-MAKE,
-                         :CA-M-MODEL,
-                         :DB2-M-VALUE-INT,
-                         :CA-M-REGNUMBER,
-                         :CA-M-COLOUR,
-                         :DB2-M-CC-SINT,
-                         :CA-M-MANUFACTURED,
-                         :DB2-M-PREMIUM-INT,
-                         :DB2-M-ACCIDENTS-INT )
-           END-EXEC
-
-           IF SQLCODE NOT EQUAL 0
-             MOVE '90' TO CA-RETURN-CODE
+           MOVE 0 TO WS-SQL-RETRY-COUNT.
+           MOVE 'N' TO WS-SQL-OK.
+           PERFORM UNTIL WS-SQL-OK = 'Y'
+                      OR WS-SQL-RETRY-COUNT > WS-SQL-MAX-RETRIES
+              EXEC SQL
+                INSERT INTO MOTOR
+                          ( POLICYNUMBER,
+                            MAKE,
+                            MODEL,
+                            VALUE,
+                            REGNUMBER,
+                            COLOUR,
+                            CC,
+                            YEAROFMANUFACTURE,
+                            PREMIUM,
+                            ACCIDENTS )
+                   VALUES ( :DB2-POLICYNUM-INT,
+                            :CA-M-MAKE,
+                            :CA-M-MODEL,
+                            :DB2-M-VALUE-INT,
+                            :CA-M-REGNUMBER,
+                            :CA-M-COLOUR,
+                            :DB2-M-CC-SINT,
+                            :CA-M-MANUFACTURED,
+                            :DB2-M-PREMIUM-INT,
+                            :DB2-M-ACCIDENTS-INT )
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE 'Y' TO WS-SQL-OK
+              ELSE
+                 IF (SQLCODE = -911 OR SQLCODE = -913)
+                    AND WS-SQL-RETRY-COUNT < WS-SQL-MAX-RETRIES
+                    ADD 1 TO WS-SQL-RETRY-COUNT
+                    EXEC CICS DELAY INTERVAL(000001) END-EXEC
+                 ELSE
+                    ADD WS-SQL-MAX-RETRIES TO WS-SQL-RETRY-COUNT
+                    ADD 1 TO WS-SQL-RETRY-COUNT
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-SQL-OK NOT = 'Y'
+             MOVE '90' TO WS-SQL-GENERIC-RC
+             PERFORM DETERMINE-SQL-FAILURE-CODE
              PERFORM WRITE-ERROR-MESSAGE
              EXEC CICS ABEND ABCODE('LGSQ') NODUMP END-EXEC
              EXEC CICS RETURN END-EXEC
@@ -487,6 +1074,65 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * Load the quoted premium for the driver's accident history      *
+      * before it's stored - a clean record gets no loading, and each  *
+      * accident on file adds another band of surcharge.  CA-M-PREMIUM *
+      * is updated in place so the caller sees the premium actually    *
+      * charged, the same way the commercial path reflects its risk    *
+      * score and status back into the commarea it was given.          *
+      *----------------------------------------------------------------*
+       P410-M-ACCIDENT-SURCHARGE.
+           EVALUATE TRUE
+              WHEN CA-M-ACCIDENTS = 0
+                 MOVE 100 TO WS-M-SURCHARGE-PCT
+              WHEN CA-M-ACCIDENTS = 1
+                 MOVE 110 TO WS-M-SURCHARGE-PCT
+              WHEN CA-M-ACCIDENTS = 2
+                 MOVE 125 TO WS-M-SURCHARGE-PCT
+              WHEN OTHER
+                 MOVE 150 TO WS-M-SURCHARGE-PCT
+           END-EVALUATE.
+
+           COMPUTE CA-M-PREMIUM =
+              (CA-M-PREMIUM * WS-M-SURCHARGE-PCT) / 100.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Standardizes the risk address and, when the caller didn't       *
+      * supply a latitude/longitude for it, geocodes an approximate     *
+      * one off the postcode prefix before WS-XLAT/WS-XLONG get stored  *
+      * on the commercial table - this is the only place that happens,  *
+      * so callers can't bind a policy with blank coordinates.          *
+      *----------------------------------------------------------------*
+       STANDARDIZE-ADDRESS-AND-GEOCODE.
+           MOVE FUNCTION UPPER-CASE(WS-XADDRESS) TO WS-XADDRESS.
+           MOVE 'N' TO WS-GEOCODE-REJECTED.
+
+           IF WS-XLAT = SPACES OR WS-XLONG = SPACES
+              MOVE 'N' TO WS-GEOCODE-FOUND
+              PERFORM VARYING WS-GEOCODE-SUB FROM 1 BY 1
+                UNTIL WS-GEOCODE-SUB > 6 OR WS-GEOCODE-FOUND = 'Y'
+                 IF WS-XPOSTCODE(1:2) = WS-GEOCODE-PREFIX(WS-GEOCODE-SUB)
+                    MOVE 'Y' TO WS-GEOCODE-FOUND
+                    MOVE WS-GEOCODE-LAT(WS-GEOCODE-SUB)  TO WS-XLAT
+                    MOVE WS-GEOCODE-LONG(WS-GEOCODE-SUB) TO WS-XLONG
+                 END-IF
+              END-PERFORM
+      *       Postcode prefix not in the geocode table and the caller
+      *       supplied no coordinates of its own - flag for manual
+      *       review rather than silently binding with blank lat/long,
+      *       which would otherwise go straight into the catastrophe-
+      *       exposure data uncaught.
+              IF WS-GEOCODE-FOUND = 'N'
+                 MOVE 'Y' TO WS-GEOCODE-REJECTED
+              END-IF
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+
       *================================================================*
       * Issue INSERT on commercial table with values passed in commarea*
       *================================================================*
@@ -502,16 +1148,67 @@
            MOVE CA-B-Address TO WS-XADDRESS
            MOVE CA-B-Latitude TO WS-XLAT
            MOVE CA-B-Longitude TO WS-XLONG
+           PERFORM STANDARDIZE-ADDRESS-AND-GEOCODE
            MOVE CA-B-Customer TO WS-XCUSTNAME
+           MOVE CA-B-SumInsured TO WS-XSUMINSURED
+           MOVE CA-B-BuildYear TO WS-XBUILDYEAR
+           MOVE CA-B-Construction TO WS-XCONSTRUCTION
+           MOVE CA-B-AuthLevel TO WS-XAUTHLVL
+           MOVE CA-B-CustGroup TO WS-XCUSTGRP
            MOVE CA-ISSUE-DATE TO WS-XISSUE
            MOVE CA-EXPIRY-DATE TO WS-XEXPIRY
            MOVE CA-LASTCHANGED TO WS-XLASTCHG
-           
+
+      *    Terrorism/cyber rating factors feed LGCOMCAL's own CA-XTRP-
+      *    FACTOR/CA-XCYP-FACTOR the same way the original four perils'
+      *    factors do above.  CA-B-TP/CA-B-CYP are on the commarea for a
+      *    caller to populate, but the commercial screen LGTESTP4 drives
+      *    has no entry fields for them yet (XMAP carries only the
+      *    original four perils) - so in practice this bridge is fed
+      *    from whatever the commarea's caller already put there (zero,
+      *    for the only front end this system has today), same as
+      *    claims-history experience below, and both perils are
+      *    calculation-only until a screen change adds the input path.
+           MOVE CA-B-TP TO WS-XTRP-FACTOR
+           MOVE CA-B-CYP TO WS-XCYP-FACTOR
+
+      *    Claims-history experience rating has no live source yet -
+      *    this system carries no claims table to select a customer's
+      *    claim count/total from - so these stay at zero, which is
+      *    LGCOMCAL's own no-surcharge case, until one exists.
+           MOVE 0 TO WS-XCLAIMCNT
+           MOVE 0 TO WS-XCLAIMTOT
+
+      *    Multi-location premises input, bridged the same shape as
+      *    LGCOMCAL's own CA-XLOC-COUNT/CA-XLOCATIONS.  Like terrorism/
+      *    cyber above, CA-B-LOC-COUNT/CA-B-LOCATIONS are on the
+      *    commarea for a caller to populate but LGTESTP4 has no screen
+      *    fields for them - calculation-only until a screen change adds
+      *    the input path.
+           MOVE CA-B-LOC-COUNT TO WS-XLOC-COUNT
+           PERFORM VARYING WS-LOC-SUB FROM 1 BY 1
+             UNTIL WS-LOC-SUB > 5
+              MOVE CA-B-LOC-POSTCODE(WS-LOC-SUB)
+                TO WS-XLOC-POSTCODE(WS-LOC-SUB)
+              MOVE CA-B-LOC-PROPTYPE(WS-LOC-SUB)
+                TO WS-XLOC-PROPTYPE(WS-LOC-SUB)
+              MOVE CA-B-LOC-SUMINSURED(WS-LOC-SUB)
+                TO WS-XLOC-SUMINSURED(WS-LOC-SUB)
+           END-PERFORM
+
+           EXEC CICS ASKTIME ABSTIME(WS-RT-START-TIME)
+           END-EXEC
+
            EXEC CICS LINK PROGRAM('LGCOMCAL')
                 COMMAREA(WS-COMM-RISK-AREA)
                 LENGTH(LENGTH OF WS-COMM-RISK-AREA)
            END-EXEC
-           
+
+           EXEC CICS ASKTIME ABSTIME(WS-RT-END-TIME)
+           END-EXEC
+
+           PERFORM WRITE-RESPONSE-TIME
+
            MOVE WS-ZRESULT-SCORE TO X3-VAL
            MOVE WS-ZSTATUS-IND TO X5-Z9
            MOVE WS-ZREJECT-TEXT TO X6-REJ
@@ -519,14 +1216,63 @@
            MOVE WS-ZCP-PREMIUM TO CA-B-CPR
            MOVE WS-ZFLP-PREMIUM TO CA-B-FLPR
            MOVE WS-ZWP-PREMIUM TO CA-B-WPR
-           
+           MOVE WS-ZTRP-PREMIUM TO CA-B-TPR
+           MOVE WS-ZCYP-PREMIUM TO CA-B-CYPR
+           MOVE WS-ZMULTI-LOC-PREMIUM TO CA-B-MULTI-LOC-PREMIUM
+
            MOVE X5-Z9 TO CA-B-ST
            MOVE X6-REJ TO CA-B-RejectReason
            
            PERFORM P546-CHK-MATRIX
-           
-           PERFORM P548-BINS
-           
+
+           IF WS-GEOCODE-REJECTED = 'Y' AND X5-Z9 NOT = 2
+              MOVE 2 TO X5-Z9
+              MOVE 'Unrecognized postcode - cannot geocode, manual review'
+                TO X6-REJ
+              MOVE X5-Z9 TO CA-B-ST
+              MOVE X6-REJ TO CA-B-RejectReason
+           END-IF
+
+           EVALUATE CA-REQUEST-ID
+               WHEN '02ACOM'
+                 PERFORM P549-BINS-AMEND
+               WHEN '03QCOM'
+      * What-if quote - the risk score and premiums just computed are
+      * returned to the caller as normal, but nothing is written to
+      * the COMMERCIAL table since this business was never bound.
+                 CONTINUE
+               WHEN OTHER
+                 PERFORM P548-BINS
+           END-EVALUATE
+
+           EXIT.
+
+      *================================================================*
+      * Logs how long the LGCOMCAL LINK took for this transaction, the  *
+      * same record shape LGAPOL01 and LGCOMCAL use to log their own    *
+      * hop, so the whole add/amend chain can be timed hop by hop.      *
+      *================================================================*
+       WRITE-RESPONSE-TIME.
+           MOVE 'LGAPDB01' TO PL-PROGRAM.
+           MOVE 'LGCOMCAL' TO PL-HOP.
+           MOVE WS-TRANSID TO PL-TRANSID.
+           MOVE WS-TASKNUM TO PL-TASKNUM.
+           COMPUTE PL-ELAPSED-TIME = WS-RT-END-TIME - WS-RT-START-TIME.
+
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+           MOVE DATE1 TO PL-DATE.
+           MOVE TIME1 TO PL-TIME.
+
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(PERF-LOG-RECORD)
+                     LENGTH(LENGTH OF PERF-LOG-RECORD)
+           END-EXEC.
+
            EXIT.
 
       *================================================================*
@@ -560,59 +1306,713 @@
            MOVE CA-B-WP  TO DB2-B-P4-Int
            MOVE CA-B-WPR TO DB2-B-P4A-Int
            MOVE CA-B-ST        TO DB2-B-Z9-Int
-           
+           MOVE CA-B-SumInsured TO DB2-B-SUMINS-Int
+
            MOVE ' INSERT COMMER' TO EM-SQLREQ
+      *----------------------------------------------------------------*
+      *    Same 2-version pattern as P200-E for the trailing Varchar   *
+      *    area - underwriting notes ride past the fixed commarea the  *
+      *    same way ENDOWMENT's padding text does.                     *
+      *----------------------------------------------------------------*
+           SUBTRACT WS-REQUIRED-CA-LEN FROM EIBCALEN
+               GIVING WS-VARY-LEN
+
+           IF WS-VARY-LEN IS GREATER THAN ZERO
+      *       Commarea contains data for Varchar field
+              MOVE CA-B-PADDING-DATA
+                  TO WS-VARY-CHAR(1:WS-VARY-LEN)
+           END-IF
+
+           MOVE 0 TO WS-SQL-RETRY-COUNT.
+           MOVE 'N' TO WS-SQL-OK.
+           PERFORM UNTIL WS-SQL-OK = 'Y'
+                      OR WS-SQL-RETRY-COUNT > WS-SQL-MAX-RETRIES
+              IF WS-VARY-LEN IS GREATER THAN ZERO
+                 EXEC SQL
+                   INSERT INTO COMMERCIAL
+                             (PolicyNumber,
+                              RequestDate,
+                              StartDate,
+                              RenewalDate,
+                              Address,
+                              Zipcode,
+                              LatitudeN,
+                              LongitudeW,
+                              Customer,
+                              PropertyType,
+                              SumInsured,
+                              FirePeril,
+                              CA-B-FPR,
+                              CrimePeril,
+                              CrimePremium,
+                              FloodPeril,
+                              FloodPremium,
+                              WeatherPeril,
+                              WeatherPremium,
+                              Status,
+                              RejectionReason,
+                              UnderwritingNotes)
+                      VALUES (:DB2-POLICYNUM-INT,
+                              :CA-LASTCHANGED,
+                              :CA-ISSUE-DATE,
+                              :CA-EXPIRY-DATE,
+                              :CA-B-Address,
+                              :CA-B-PST,
+                              :CA-B-Latitude,
+                              :CA-B-Longitude,
+                              :CA-B-Customer,
+                              :CA-B-PropType,
+                              :DB2-B-SUMINS-Int,
+                              :DB2-B-P1-Int,
+                              :DB2-B-P1A-Int,
+                              :DB2-B-P2-Int,
+                              :DB2-B-P2A-Int,
+                              :DB2-B-P3-Int,
+                              :DB2-B-P3A-Int,
+                              :DB2-B-P4-Int,
+                              :DB2-B-P4A-Int,
+                              :DB2-B-Z9-Int,
+                              :CA-B-RejectReason,
+                              :WS-VARY-FIELD)
+                 END-EXEC
+              ELSE
+                 EXEC SQL
+                   INSERT INTO COMMERCIAL
+                             (PolicyNumber,
+                              RequestDate,
+                              StartDate,
+                              RenewalDate,
+                              Address,
+                              Zipcode,
+                              LatitudeN,
+                              LongitudeW,
+                              Customer,
+                              PropertyType,
+                              SumInsured,
+                              FirePeril,
+                              CA-B-FPR,
+                              CrimePeril,
+                              CrimePremium,
+                              FloodPeril,
+                              FloodPremium,
+                              WeatherPeril,
+                              WeatherPremium,
+                              Status,
+                              RejectionReason)
+                      VALUES (:DB2-POLICYNUM-INT,
+                              :CA-LASTCHANGED,
+                              :CA-ISSUE-DATE,
+                              :CA-EXPIRY-DATE,
+                              :CA-B-Address,
+                              :CA-B-PST,
+                              :CA-B-Latitude,
+                              :CA-B-Longitude,
+                              :CA-B-Customer,
+                              :CA-B-PropType,
+                              :DB2-B-SUMINS-Int,
+                              :DB2-B-P1-Int,
+                              :DB2-B-P1A-Int,
+                              :DB2-B-P2-Int,
+                              :DB2-B-P2A-Int,
+                              :DB2-B-P3-Int,
+                              :DB2-B-P3A-Int,
+                              :DB2-B-P4-Int,
+                              :DB2-B-P4A-Int,
+                              :DB2-B-Z9-Int,
+                              :CA-B-RejectReason)
+                 END-EXEC
+              END-IF
+              IF SQLCODE = 0
+                 MOVE 'Y' TO WS-SQL-OK
+              ELSE
+                 IF (SQLCODE = -911 OR SQLCODE = -913)
+                    AND WS-SQL-RETRY-COUNT < WS-SQL-MAX-RETRIES
+                    ADD 1 TO WS-SQL-RETRY-COUNT
+                    EXEC CICS DELAY INTERVAL(000001) END-EXEC
+                 ELSE
+                    ADD WS-SQL-MAX-RETRIES TO WS-SQL-RETRY-COUNT
+                    ADD 1 TO WS-SQL-RETRY-COUNT
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-SQL-OK NOT = 'Y'
+              MOVE '92' TO WS-SQL-GENERIC-RC
+              PERFORM DETERMINE-SQL-FAILURE-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS ABEND ABCODE('LGSQ') NODUMP END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Amend path for '02ACOM' - UPDATE the existing COMMERCIAL row   *
+      * so P546-CHK-MATRIX's fresh peril premiums/status are saved     *
+      * against the policy rather than inserting a duplicate row.      *
+      *----------------------------------------------------------------*
+       P549-BINS-AMEND.
+           MOVE CA-B-FP     TO DB2-B-P1-Int
+           MOVE CA-B-CA-B-FPR   TO DB2-B-P1A-Int
+           MOVE CA-B-CP    TO DB2-B-P2-Int
+           MOVE CA-B-CPR  TO DB2-B-P2A-Int
+           MOVE CA-B-FLP    TO DB2-B-P3-Int
+           MOVE CA-B-FLPR  TO DB2-B-P3A-Int
+           MOVE CA-B-WP  TO DB2-B-P4-Int
+           MOVE CA-B-WPR TO DB2-B-P4A-Int
+           MOVE CA-B-ST        TO DB2-B-Z9-Int
+           MOVE CA-B-SumInsured TO DB2-B-SUMINS-Int
+
+           MOVE ' UPDATE COMMER' TO EM-SQLREQ
+
+           SUBTRACT WS-REQUIRED-CA-LEN FROM EIBCALEN
+               GIVING WS-VARY-LEN
+
+           IF WS-VARY-LEN IS GREATER THAN ZERO
+      *       Commarea contains data for Varchar field
+              MOVE CA-B-PADDING-DATA
+                  TO WS-VARY-CHAR(1:WS-VARY-LEN)
+           END-IF
+
+           MOVE 0 TO WS-SQL-RETRY-COUNT.
+           MOVE 'N' TO WS-SQL-OK.
+           PERFORM UNTIL WS-SQL-OK = 'Y'
+                      OR WS-SQL-RETRY-COUNT > WS-SQL-MAX-RETRIES
+              IF WS-VARY-LEN IS GREATER THAN ZERO
+                 EXEC SQL
+                   UPDATE COMMERCIAL
+                      SET RenewalDate     = :CA-EXPIRY-DATE,
+                          Address         = :CA-B-Address,
+                          Zipcode         = :CA-B-PST,
+                          LatitudeN       = :CA-B-Latitude,
+                          LongitudeW      = :CA-B-Longitude,
+                          Customer        = :CA-B-Customer,
+                          PropertyType    = :CA-B-PropType,
+                          SumInsured      = :DB2-B-SUMINS-Int,
+                          FirePeril       = :DB2-B-P1-Int,
+                          CA-B-FPR        = :DB2-B-P1A-Int,
+                          CrimePeril      = :DB2-B-P2-Int,
+                          CrimePremium    = :DB2-B-P2A-Int,
+                          FloodPeril      = :DB2-B-P3-Int,
+                          FloodPremium    = :DB2-B-P3A-Int,
+                          WeatherPeril    = :DB2-B-P4-Int,
+                          WeatherPremium  = :DB2-B-P4A-Int,
+                          Status          = :DB2-B-Z9-Int,
+                          RejectionReason = :CA-B-RejectReason,
+                          UnderwritingNotes = :WS-VARY-FIELD
+                    WHERE PolicyNumber    = :DB2-POLICYNUM-INT
+                 END-EXEC
+              ELSE
+                 EXEC SQL
+                   UPDATE COMMERCIAL
+                      SET RenewalDate     = :CA-EXPIRY-DATE,
+                          Address         = :CA-B-Address,
+                          Zipcode         = :CA-B-PST,
+                          LatitudeN       = :CA-B-Latitude,
+                          LongitudeW      = :CA-B-Longitude,
+                          Customer        = :CA-B-Customer,
+                          PropertyType    = :CA-B-PropType,
+                          SumInsured      = :DB2-B-SUMINS-Int,
+                          FirePeril       = :DB2-B-P1-Int,
+                          CA-B-FPR        = :DB2-B-P1A-Int,
+                          CrimePeril      = :DB2-B-P2-Int,
+                          CrimePremium    = :DB2-B-P2A-Int,
+                          FloodPeril      = :DB2-B-P3-Int,
+                          FloodPremium    = :DB2-B-P3A-Int,
+                          WeatherPeril    = :DB2-B-P4-Int,
+                          WeatherPremium  = :DB2-B-P4A-Int,
+                          Status          = :DB2-B-Z9-Int,
+                          RejectionReason = :CA-B-RejectReason
+                    WHERE PolicyNumber    = :DB2-POLICYNUM-INT
+                 END-EXEC
+              END-IF
+              IF SQLCODE = 0
+                 MOVE 'Y' TO WS-SQL-OK
+              ELSE
+                 IF (SQLCODE = -911 OR SQLCODE = -913)
+                    AND WS-SQL-RETRY-COUNT < WS-SQL-MAX-RETRIES
+                    ADD 1 TO WS-SQL-RETRY-COUNT
+                    EXEC CICS DELAY INTERVAL(000001) END-EXEC
+                 ELSE
+                    ADD WS-SQL-MAX-RETRIES TO WS-SQL-RETRY-COUNT
+                    ADD 1 TO WS-SQL-RETRY-COUNT
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-SQL-OK NOT = 'Y'
+              MOVE '92' TO WS-SQL-GENERIC-RC
+              PERFORM DETERMINE-SQL-FAILURE-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS ABEND ABCODE('LGSQ') NODUMP END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+      * '04D???' declarations-page request - a customer self-service    *
+      * read of a policy's current details, formatted as plain-text     *
+      * print lines into CA-DOC-LINE rather than a screen or a printed  *
+      * report, since this repo has neither BMS maps nor a print         *
+      * spooler for the online chain.  Selects the common POLICY        *
+      * fields first, then hands off to the type-specific paragraph     *
+      * for the rest - same shape as the main EVALUATE's own dispatch   *
+      * to P200-E/P300-H/P400-M/P500-BIZ by DB2-POLICYTYPE.              *
+      *================================================================*
+       P600-GEN-DECLARATION.
+
+           MOVE SPACES TO CA-DOC-TEXT.
+           MOVE CA-POLICY-NUM TO DB2-POLICYNUM-INT.
+
+           MOVE ' SELECT POL DOC' TO EM-SQLREQ
            EXEC SQL
-             INSERT INTO COMMERCIAL
-                       (PolicyNumber,
-                        RequestDate,
-                        StartDate,
-                        RenewalDate,
-                        Address,
-                        Zipcode,
-                        LatitudeN,
-                        LongitudeW,
-                        Customer,
-                        PropertyType,
-                        FirePeril,
-                        CA-B-FPR,
-                        CrimePeril,
-                        CrimePremium,
-                        FloodPeril,
-                        FloodPremium,
-                        WeatherPeril,
-                        WeatherPremium,
-                        Status,
-                        RejectionReason)
-                VALUES (:DB2-POLICYNUM-INT,
-                        :CA-LASTCHANGED,
-                        :CA-ISSUE-DATE,
-                        :CA-EXPIRY-DATE,
-                        :CA-B-Address,
-                        :CA-B-PST,
-                        :CA-B-Latitude,
-                        :CA-B-Longitude,
-                        :CA-B-Customer,
-                        :CA-B-PropType,
-                        :DB2-B-P1-Int,
-                        :DB2-B-P1A-Int,
-                        :DB2-B-P2-Int,
-                        :DB2-B-P2A-Int,
-                        :DB2-B-P3-Int,
-                        :DB2-B-P3A-Int,
-                        :DB2-B-P4-Int,
-                        :DB2-B-P4A-Int,
-                        :DB2-B-Z9-Int,
-                        :CA-B-RejectReason)
+             SELECT ISSUEDATE, EXPIRYDATE, LASTCHANGED, BROKERID,
+                    BROKERSREFERENCE, PAYMENT
+               INTO :CA-ISSUE-DATE, :CA-EXPIRY-DATE, :CA-LASTCHANGED,
+                    :DB2-BROKERID-INT, :CA-BROKERSREF,
+                    :DB2-PAYMENT-INT
+               FROM POLICY
+              WHERE POLICYNUMBER   = :DB2-POLICYNUM-INT
+                AND CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
            END-EXEC
-           
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+      *        Policy/customer combination not found - nothing to show
+               MOVE '94' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             WHEN -530
+               MOVE '70' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             WHEN OTHER
+               MOVE '90' TO WS-SQL-GENERIC-RC
+               PERFORM DETERMINE-SQL-FAILURE-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+
+           MOVE DB2-BROKERID-INT TO CA-BROKERID WS-DOC-BROKERID-ED.
+           MOVE DB2-PAYMENT-INT  TO CA-PAYMENT WS-DOC-PAYMENT-ED.
+
+           MOVE 1 TO WS-DOC-SUB.
+           STRING 'DECLARATIONS PAGE' DELIMITED BY SIZE
+               INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'POLICY NUMBER: ' CA-POLICY-NUM
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'CUSTOMER NUMBER: ' CA-CUSTOMER-NUM
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'ISSUE DATE: ' CA-ISSUE-DATE
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'EXPIRY DATE: ' CA-EXPIRY-DATE
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'BROKER ID: ' WS-DOC-BROKERID-ED
+                  '  BROKER REF: ' CA-BROKERSREF
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'ANNUAL PREMIUM: ' WS-DOC-PAYMENT-ED
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+
+           EVALUATE DB2-POLICYTYPE
+             WHEN 'E'
+               PERFORM P610-GEN-DECL-ENDOW
+             WHEN 'H'
+               PERFORM P620-GEN-DECL-HOUSE
+             WHEN 'M'
+               PERFORM P630-GEN-DECL-MOTOR
+             WHEN 'C'
+               PERFORM P640-GEN-DECL-COMM
+           END-EVALUATE.
+
+           MOVE '00' TO CA-RETURN-CODE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       P610-GEN-DECL-ENDOW.
+           MOVE ' SELECT ENDOW  ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT WITHPROFITS, EQUITIES, MANAGEDFUND, FUNDNAME,
+                    TERM, SUMASSURED, LIFEASSURED
+               INTO :CA-E-W-PRO, :CA-E-EQU, :CA-E-M-FUN,
+                    :CA-E-FUND-NAME, :DB2-E-TERM-SINT,
+                    :DB2-E-SUMASSURED-INT, :CA-E-LIFE-ASSURED
+               FROM ENDOWMENT
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC
+
            IF SQLCODE NOT = 0
-              MOVE '92' TO CA-RETURN-CODE
+              MOVE '94' TO CA-RETURN-CODE
               PERFORM WRITE-ERROR-MESSAGE
-              EXEC CICS ABEND ABCODE('LGSQ') NODUMP END-EXEC
               EXEC CICS RETURN END-EXEC
            END-IF.
-           
+
+           MOVE DB2-E-TERM-SINT      TO WS-DOC-TERM-ED.
+           MOVE DB2-E-SUMASSURED-INT TO WS-DOC-SUMINSURED-ED.
+
+           STRING 'POLICY TYPE: ENDOWMENT' DELIMITED BY SIZE
+               INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'LIFE ASSURED: ' CA-E-LIFE-ASSURED
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'TERM (YEARS): ' WS-DOC-TERM-ED
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'SUM ASSURED: ' WS-DOC-SUMINSURED-ED
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'FUNDS - WITH PROFITS: ' CA-E-W-PRO
+                  '  EQUITIES: ' CA-E-EQU
+                  '  MANAGED: ' CA-E-M-FUN
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'MANAGED FUND NAME: ' CA-E-FUND-NAME
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       P620-GEN-DECL-HOUSE.
+           MOVE ' SELECT HOUSE  ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT PROPERTYTYPE, BEDROOMS, VALUE, HOUSENAME,
+                    HOUSENUMBER, POSTCODE
+               INTO :CA-H-P-TYP, :DB2-H-BEDROOMS-SINT,
+                    :DB2-H-VALUE-INT, :CA-H-H-NAM,
+                    :CA-H-HOUSE-NUMBER, :CA-H-PCD
+               FROM HOUSE
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '94' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           MOVE DB2-H-BEDROOMS-SINT TO WS-DOC-BEDROOMS-ED.
+           MOVE DB2-H-VALUE-INT     TO WS-DOC-SUMINSURED-ED.
+
+           STRING 'POLICY TYPE: HOUSE' DELIMITED BY SIZE
+               INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'PROPERTY TYPE: ' CA-H-P-TYP
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'ADDRESS: ' CA-H-HOUSE-NUMBER ' ' CA-H-H-NAM
+                  '  ' CA-H-PCD
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'BEDROOMS: ' WS-DOC-BEDROOMS-ED
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'SUM INSURED: ' WS-DOC-SUMINSURED-ED
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       P630-GEN-DECL-MOTOR.
+           MOVE ' SELECT MOTOR  ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT MAKE, MODEL, VALUE, REGNUMBER, COLOUR, CC,
+                    YEAROFMANUFACTURE, PREMIUM, ACCIDENTS
+               INTO :CA-M-MAKE, :CA-M-MODEL, :DB2-M-VALUE-INT,
+                    :CA-M-REGNUMBER, :CA-M-COLOUR, :DB2-M-CC-SINT,
+                    :CA-M-MANUFACTURED, :DB2-M-PREMIUM-INT,
+                    :DB2-M-ACCIDENTS-INT
+               FROM MOTOR
+              WHERE POLICYNUMBER = :DB2-POLICYNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '94' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           MOVE DB2-M-CC-SINT        TO WS-DOC-CC-ED.
+           MOVE DB2-M-PREMIUM-INT    TO WS-DOC-PAYMENT-ED.
+           MOVE DB2-M-ACCIDENTS-INT  TO WS-DOC-ACCIDENTS-ED.
+           MOVE DB2-M-VALUE-INT      TO WS-DOC-SUMINSURED-ED.
+
+           STRING 'POLICY TYPE: MOTOR' DELIMITED BY SIZE
+               INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'VEHICLE: ' CA-M-MAKE ' ' CA-M-MODEL
+                  '  COLOUR: ' CA-M-COLOUR
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'REGISTRATION: ' CA-M-REGNUMBER
+                  '  CC: ' WS-DOC-CC-ED
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'VEHICLE VALUE: ' WS-DOC-SUMINSURED-ED
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'PREMIUM: ' WS-DOC-PAYMENT-ED
+                  '  ACCIDENTS ON RECORD: ' WS-DOC-ACCIDENTS-ED
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       P640-GEN-DECL-COMM.
+           MOVE ' SELECT COMMER ' TO EM-SQLREQ
+           EXEC SQL
+             SELECT Address, Zipcode, PropertyType, SumInsured,
+                    Status, RejectionReason
+               INTO :CA-B-Address, :CA-B-PST, :CA-B-PropType,
+                    :DB2-B-SUMINS-Int, :DB2-B-Z9-Int,
+                    :CA-B-RejectReason
+               FROM COMMERCIAL
+              WHERE PolicyNumber = :DB2-POLICYNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '94' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           MOVE DB2-B-SUMINS-Int TO WS-DOC-SUMINSURED-ED.
+           MOVE DB2-B-Z9-Int     TO CA-B-ST.
+
+           STRING 'POLICY TYPE: COMMERCIAL' DELIMITED BY SIZE
+               INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'PROPERTY TYPE: ' CA-B-PropType
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'ADDRESS: ' CA-B-Address(1:60)
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'ZIP/POSTAL CODE: ' CA-B-PST
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'SUM INSURED: ' WS-DOC-SUMINSURED-ED
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'UNDERWRITING STATUS: ' CA-B-ST
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           STRING 'REJECTION REASON: ' CA-B-RejectReason
+               DELIMITED BY SIZE INTO CA-DOC-LINE(WS-DOC-SUB).
+           ADD 1 TO WS-DOC-SUB.
+           EXIT.
+
+      *================================================================*
+      * '05CCOM' cancellation - selects the policy's PAYMENT and the    *
+      * COMMERCIAL row's current Status, rejects an already-cancelled   *
+      * policy, works out the refund via P710-CALC-CANCEL-REFUND, then  *
+      * marks the COMMERCIAL row Status 9 (Cancelled) directly.  There  *
+      * is no front end that repopulates CA-B-DETAIL ahead of a         *
+      * cancellation LINK the way an amend screen does, so LGAPVS01     *
+      * skips its own KSDSPOLY re-write entirely for this action char   *
+      * rather than risk writing a stale CA-B-DETAIL into the audit     *
+      * index - the COMMERCIAL row updated directly below is the       *
+      * system of record for the new status.                            *
+      *================================================================*
+       P700-CANCEL-COMM.
+
+           MOVE CA-POLICY-NUM TO DB2-POLICYNUM-INT.
+
+           MOVE ' SELECT POL CAN' TO EM-SQLREQ
+           EXEC SQL
+             SELECT ISSUEDATE, EXPIRYDATE, PAYMENT
+               INTO :CA-ISSUE-DATE, :CA-EXPIRY-DATE, :DB2-PAYMENT-INT
+               FROM POLICY
+              WHERE POLICYNUMBER   = :DB2-POLICYNUM-INT
+                AND CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE '94' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             WHEN -530
+               MOVE '70' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             WHEN OTHER
+               MOVE '90' TO WS-SQL-GENERIC-RC
+               PERFORM DETERMINE-SQL-FAILURE-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+
+           MOVE DB2-PAYMENT-INT TO CA-PAYMENT.
+
+           MOVE ' SELECT COM STAT' TO EM-SQLREQ
+           EXEC SQL
+             SELECT Status
+               INTO :DB2-B-Z9-Int
+               FROM COMMERCIAL
+              WHERE PolicyNumber = :DB2-POLICYNUM-INT
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE '94' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             WHEN OTHER
+               MOVE '90' TO WS-SQL-GENERIC-RC
+               PERFORM DETERMINE-SQL-FAILURE-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+
+           IF DB2-B-Z9-Int = 9
+              MOVE '81' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      *    CA-CANCEL-DATE comes straight from the caller and feeds
+      *    FUNCTION INTEGER-OF-DATE in P710-CALC-CANCEL-REFUND - spaces,
+      *    low-values or a malformed date would abend that FUNCTION call
+      *    rather than return cleanly, so the YYYY-MM-DD shape is
+      *    checked here first.
+           IF CA-CANCEL-DATE(1:4) NOT NUMERIC
+              OR CA-CANCEL-DATE(5:1) NOT = '-'
+              OR CA-CANCEL-DATE(6:2) NOT NUMERIC
+              OR CA-CANCEL-DATE(8:1) NOT = '-'
+              OR CA-CANCEL-DATE(9:2) NOT NUMERIC
+              MOVE '82' TO CA-RETURN-CODE
+              PERFORM WRITE-ERROR-MESSAGE
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           PERFORM P710-CALC-CANCEL-REFUND.
+
+           MOVE 9 TO DB2-B-Z9-Int.
+           MOVE 9 TO CA-B-ST.
+
+           MOVE ' UPDATE COM CAN' TO EM-SQLREQ
+           EXEC SQL
+             UPDATE COMMERCIAL
+                SET Status = :DB2-B-Z9-Int
+              WHERE PolicyNumber = :DB2-POLICYNUM-INT
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE '00' TO CA-RETURN-CODE
+             WHEN 100
+               MOVE '94' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             WHEN OTHER
+               MOVE '92' TO WS-SQL-GENERIC-RC
+               PERFORM DETERMINE-SQL-FAILURE-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Pro-rata refund is the unused fraction of the term applied to   *
+      * the annual premium; short-rate applies WS-SHORT-RATE-FACTOR on  *
+      * top so the insurer retains the usual early-cancellation         *
+      * surcharge.  A cancellation date on or after expiry, or on or    *
+      * before issue, is clamped to a zero or full-term refund rather   *
+      * than an out-of-range result.                                    *
+      *----------------------------------------------------------------*
+       P710-CALC-CANCEL-REFUND.
+
+           MOVE CA-ISSUE-DATE(1:4)  TO WS-CANCEL-ISSUE-NUM(1:4).
+           MOVE CA-ISSUE-DATE(6:2)  TO WS-CANCEL-ISSUE-NUM(5:2).
+           MOVE CA-ISSUE-DATE(9:2)  TO WS-CANCEL-ISSUE-NUM(7:2).
+
+           MOVE CA-EXPIRY-DATE(1:4) TO WS-CANCEL-EXPIRY-NUM(1:4).
+           MOVE CA-EXPIRY-DATE(6:2) TO WS-CANCEL-EXPIRY-NUM(5:2).
+           MOVE CA-EXPIRY-DATE(9:2) TO WS-CANCEL-EXPIRY-NUM(7:2).
+
+           MOVE CA-CANCEL-DATE(1:4) TO WS-CANCEL-DATE-NUM(1:4).
+           MOVE CA-CANCEL-DATE(6:2) TO WS-CANCEL-DATE-NUM(5:2).
+           MOVE CA-CANCEL-DATE(9:2) TO WS-CANCEL-DATE-NUM(7:2).
+
+           COMPUTE WS-CANCEL-ISSUE-LILIAN =
+              FUNCTION INTEGER-OF-DATE(WS-CANCEL-ISSUE-NUM).
+           COMPUTE WS-CANCEL-EXPIRY-LILIAN =
+              FUNCTION INTEGER-OF-DATE(WS-CANCEL-EXPIRY-NUM).
+           COMPUTE WS-CANCEL-DATE-LILIAN =
+              FUNCTION INTEGER-OF-DATE(WS-CANCEL-DATE-NUM).
+
+           COMPUTE WS-CANCEL-TERM-DAYS =
+              WS-CANCEL-EXPIRY-LILIAN - WS-CANCEL-ISSUE-LILIAN.
+           IF WS-CANCEL-TERM-DAYS NOT GREATER THAN ZERO
+              MOVE 1 TO WS-CANCEL-TERM-DAYS
+           END-IF.
+
+           COMPUTE WS-CANCEL-REMAIN-DAYS =
+              WS-CANCEL-EXPIRY-LILIAN - WS-CANCEL-DATE-LILIAN.
+           IF WS-CANCEL-REMAIN-DAYS < 0
+              MOVE 0 TO WS-CANCEL-REMAIN-DAYS
+           END-IF.
+           IF WS-CANCEL-REMAIN-DAYS > WS-CANCEL-TERM-DAYS
+              MOVE WS-CANCEL-TERM-DAYS TO WS-CANCEL-REMAIN-DAYS
+           END-IF.
+
+           COMPUTE WS-CANCEL-PRORATA-REFUND ROUNDED =
+              CA-PAYMENT * WS-CANCEL-REMAIN-DAYS / WS-CANCEL-TERM-DAYS.
+
+           EVALUATE CA-CANCEL-METHOD
+             WHEN 'P'
+               MOVE WS-CANCEL-PRORATA-REFUND TO CA-REFUND-AMOUNT
+             WHEN OTHER
+               COMPUTE CA-REFUND-AMOUNT ROUNDED =
+                  WS-CANCEL-PRORATA-REFUND * WS-SHORT-RATE-FACTOR
+           END-EVALUATE.
+
+           EXIT.
+
+      *================================================================*
+      * Splits the generic '90'/'92' SQL-failure return codes into a   *
+      * few actionable reason codes so the caller/operator can tell a  *
+      * retryable contention failure from a duplicate key or a hard    *
+      * resource-unavailable condition, instead of one flat code that  *
+      * always means "look at the LGSTSQ message".  Anything not       *
+      * recognised here still falls back to WS-SQL-GENERIC-RC, which   *
+      * the caller set to its own existing '90' or '92' default.       *
+      *================================================================*
+       DETERMINE-SQL-FAILURE-CODE.
+           EVALUATE SQLCODE
+              WHEN -803
+      *          Unique/duplicate key violation
+                 MOVE '91' TO CA-RETURN-CODE
+              WHEN -911
+      *          Deadlock/rollback - retryable
+                 MOVE '93' TO CA-RETURN-CODE
+              WHEN -913
+      *          Lock timeout - retryable
+                 MOVE '93' TO CA-RETURN-CODE
+              WHEN -904
+      *          Resource unavailable
+                 MOVE '95' TO CA-RETURN-CODE
+              WHEN -407
+      *          Not-null constraint violation
+                 MOVE '96' TO CA-RETURN-CODE
+              WHEN OTHER
+                 MOVE WS-SQL-GENERIC-RC TO CA-RETURN-CODE
+           END-EVALUATE.
            EXIT.
 
       *================================================================*
