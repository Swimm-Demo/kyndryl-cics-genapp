@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGBOBRP1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMM-EXTRACT-FILE ASSIGN TO COMMEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT BOB-REPORT-FILE ASSIGN TO BOBRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * COMMEXT carries one row per COMMERCIAL policy, the same extract
+      * layout LGCATAC1/LGCATWX1 already consume.
+       FD  COMM-EXTRACT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 150 CHARACTERS.
+       01  COMM-EXTRACT-RECORD.
+           05 CX-POLICY-NUM         PIC X(10).
+           05 CX-ZIPCODE            PIC X(8).
+           05 CX-LATITUDE           PIC X(11).
+           05 CX-LONGITUDE          PIC X(11).
+           05 CX-PROPERTY-TYPE      PIC X(15).
+           05 CX-SUM-INSURED        PIC 9(9).
+           05 CX-FIRE-PERIL         PIC 9(4).
+           05 CX-FLOOD-PERIL        PIC 9(4).
+           05 CX-WEATHER-PERIL      PIC 9(4).
+           05 FILLER                PIC X(78).
+
+       FD  BOB-REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BOB-REPORT-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-EXTRACT-STATUS     PIC X(2).
+           05 WS-REPORT-STATUS      PIC X(2).
+
+       01  WS-EOF                   PIC X VALUE 'N'.
+
+      * One accumulation bucket per property type, the same eight
+      * property types LGCOMCAL's WS-PROP-MATRIX rates against.  Each
+      * bucket tracks policy count, total sum insured, and how many of
+      * those policies carry each of the three perils COMMEXT records.
+       01  WS-BOB-TABLE.
+           03 WS-BOB-ENTRY OCCURS 8 TIMES
+                            INDEXED BY WS-BOB-IDX.
+              05 WS-BOB-PROP-NAME   PIC X(15).
+              05 WS-BOB-POLICY-CNT  PIC 9(7)  VALUE 0.
+              05 WS-BOB-SUMINS-TOT  PIC 9(11) VALUE 0.
+              05 WS-BOB-FIRE-CNT    PIC 9(7)  VALUE 0.
+              05 WS-BOB-FLOOD-CNT   PIC 9(7)  VALUE 0.
+              05 WS-BOB-WEATHER-CNT PIC 9(7)  VALUE 0.
+
+       01  WS-BOB-SUB                PIC 9(2) COMP VALUE 0.
+       01  WS-BOB-FOUND              PIC X    VALUE 'N'.
+
+       01  WS-GRAND-TOTALS.
+           03 WS-GT-POLICY-CNT      PIC 9(7)  VALUE 0.
+           03 WS-GT-SUMINS-TOT      PIC 9(11) VALUE 0.
+           03 WS-GT-FIRE-CNT        PIC 9(7)  VALUE 0.
+           03 WS-GT-FLOOD-CNT       PIC 9(7)  VALUE 0.
+           03 WS-GT-WEATHER-CNT     PIC 9(7)  VALUE 0.
+
+       01  WS-REPORT-AMOUNT          PIC Z,ZZZ,ZZZ,ZZ9.
+       01  WS-REPORT-COUNT           PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS UNTIL WS-EOF = 'Y'
+           PERFORM 3000-CLOSE
+           GOBACK.
+
+       1000-INIT.
+           OPEN INPUT  COMM-EXTRACT-FILE
+                OUTPUT BOB-REPORT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'COMMEXT OPEN ERROR: ' WS-EXTRACT-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF
+           PERFORM 1100-INIT-BOB-TABLE.
+
+       1100-INIT-BOB-TABLE.
+           MOVE 'WAREHOUSE'      TO WS-BOB-PROP-NAME(1).
+           MOVE 'FACTORY'        TO WS-BOB-PROP-NAME(2).
+           MOVE 'OFFICE'         TO WS-BOB-PROP-NAME(3).
+           MOVE 'RETAIL'         TO WS-BOB-PROP-NAME(4).
+           MOVE 'MIXEDUSE'       TO WS-BOB-PROP-NAME(5).
+           MOVE 'COMMERCIAL'     TO WS-BOB-PROP-NAME(6).
+           MOVE 'INDUSTRIAL'     TO WS-BOB-PROP-NAME(7).
+           MOVE 'MEDICAL'        TO WS-BOB-PROP-NAME(8).
+
+       2000-PROCESS.
+           READ COMM-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-EOF
+               GO TO 2000-EXIT
+           END-READ
+           PERFORM 2100-ACCUMULATE-POLICY
+           .
+       2000-EXIT.
+           EXIT.
+
+      * Finds the property type's bucket and rolls this policy's sum
+      * insured and peril flags into it, plus the running grand total.
+       2100-ACCUMULATE-POLICY.
+           MOVE 'N' TO WS-BOB-FOUND
+           PERFORM VARYING WS-BOB-SUB FROM 1 BY 1
+             UNTIL WS-BOB-SUB > 8 OR WS-BOB-FOUND = 'Y'
+               IF CX-PROPERTY-TYPE = WS-BOB-PROP-NAME(WS-BOB-SUB)
+                   MOVE 'Y' TO WS-BOB-FOUND
+                   ADD 1 TO WS-BOB-POLICY-CNT(WS-BOB-SUB)
+                   ADD CX-SUM-INSURED TO WS-BOB-SUMINS-TOT(WS-BOB-SUB)
+                   IF CX-FIRE-PERIL > 0
+                       ADD 1 TO WS-BOB-FIRE-CNT(WS-BOB-SUB)
+                   END-IF
+                   IF CX-FLOOD-PERIL > 0
+                       ADD 1 TO WS-BOB-FLOOD-CNT(WS-BOB-SUB)
+                   END-IF
+                   IF CX-WEATHER-PERIL > 0
+                       ADD 1 TO WS-BOB-WEATHER-CNT(WS-BOB-SUB)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO WS-GT-POLICY-CNT
+           ADD CX-SUM-INSURED TO WS-GT-SUMINS-TOT
+           IF CX-FIRE-PERIL > 0
+               ADD 1 TO WS-GT-FIRE-CNT
+           END-IF
+           IF CX-FLOOD-PERIL > 0
+               ADD 1 TO WS-GT-FLOOD-CNT
+           END-IF
+           IF CX-WEATHER-PERIL > 0
+               ADD 1 TO WS-GT-WEATHER-CNT
+           END-IF
+           .
+
+       3000-CLOSE.
+           PERFORM 3100-WRITE-BOB-REPORT
+           CLOSE COMM-EXTRACT-FILE.
+
+       3100-WRITE-BOB-REPORT.
+           MOVE 'CONSOLIDATED BOOK OF BUSINESS - BY PROPERTY TYPE'
+               TO BOB-REPORT-RECORD
+           WRITE BOB-REPORT-RECORD
+
+           MOVE SPACES TO BOB-REPORT-RECORD
+           WRITE BOB-REPORT-RECORD
+
+           MOVE 'PROP TYPE       POLICIES   SUM INSURED'
+               TO BOB-REPORT-RECORD
+           WRITE BOB-REPORT-RECORD
+
+           PERFORM VARYING WS-BOB-SUB FROM 1 BY 1 UNTIL WS-BOB-SUB > 8
+               PERFORM 3110-WRITE-BOB-LINE
+           END-PERFORM
+
+           MOVE SPACES TO BOB-REPORT-RECORD
+           WRITE BOB-REPORT-RECORD
+
+           MOVE WS-GT-POLICY-CNT TO WS-REPORT-COUNT
+           MOVE WS-GT-SUMINS-TOT TO WS-REPORT-AMOUNT
+           STRING 'GRAND TOTAL     ' WS-REPORT-COUNT ' '
+               WS-REPORT-AMOUNT
+               DELIMITED BY SIZE INTO BOB-REPORT-RECORD
+           WRITE BOB-REPORT-RECORD
+
+           MOVE WS-GT-FIRE-CNT TO WS-REPORT-COUNT
+           STRING '  FIRE POLICIES...: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO BOB-REPORT-RECORD
+           WRITE BOB-REPORT-RECORD
+
+           MOVE WS-GT-FLOOD-CNT TO WS-REPORT-COUNT
+           STRING '  FLOOD POLICIES..: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO BOB-REPORT-RECORD
+           WRITE BOB-REPORT-RECORD
+
+           MOVE WS-GT-WEATHER-CNT TO WS-REPORT-COUNT
+           STRING '  WEATHER POLICIES: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO BOB-REPORT-RECORD
+           WRITE BOB-REPORT-RECORD
+
+           CLOSE BOB-REPORT-FILE.
+
+       3110-WRITE-BOB-LINE.
+           MOVE WS-BOB-POLICY-CNT(WS-BOB-SUB) TO WS-REPORT-COUNT
+           MOVE WS-BOB-SUMINS-TOT(WS-BOB-SUB) TO WS-REPORT-AMOUNT
+           STRING WS-BOB-PROP-NAME(WS-BOB-SUB) ' ' WS-REPORT-COUNT ' '
+               WS-REPORT-AMOUNT
+               DELIMITED BY SIZE INTO BOB-REPORT-RECORD
+           WRITE BOB-REPORT-RECORD.
