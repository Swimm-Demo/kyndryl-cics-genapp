@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGRECON1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-EXTRACT-FILE ASSIGN TO CUSTEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT POLICY-EXTRACT-FILE ASSIGN TO POLEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * CUSTEXT carries one row per customer on the master, unloaded
+      * the same way LGCATAC1 consumes a COMMEXT extract rather than
+      * reading DB2 directly in batch.
+       FD  CUSTOMER-EXTRACT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 40 CHARACTERS.
+       01  CUSTOMER-EXTRACT-RECORD.
+           05 CX-CUSTOMER-NUM       PIC X(10).
+           05 CX-CUSTOMER-NAME      PIC X(30).
+
+      * POLEXT carries one row per policy on the master - CX/PX share
+      * the customer number so each policy can be matched back to its
+      * owning customer.
+       FD  POLICY-EXTRACT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS.
+       01  POLICY-EXTRACT-RECORD.
+           05 PX-POLICY-NUM         PIC X(10).
+           05 PX-CUSTOMER-NUM       PIC X(10).
+
+       FD  RECON-REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECON-REPORT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-CUSTOMER-STATUS    PIC X(2).
+           05 WS-POLICY-STATUS      PIC X(2).
+           05 WS-REPORT-STATUS      PIC X(2).
+
+       01  WS-CUSTOMER-EOF          PIC X VALUE 'N'.
+       01  WS-POLICY-EOF            PIC X VALUE 'N'.
+
+      * One entry per distinct customer on the master - WS-CT-REF-FLAG
+      * is set 'Y' the first time a policy is seen for that customer,
+      * so any entry left 'N' once all policies are read is an orphan
+      * customer (on the master, but never written to).
+       01  WS-CUSTOMER-TABLE.
+           03 WS-CUST-ENTRY OCCURS 5000 TIMES
+                             INDEXED BY WS-CUST-IDX.
+              05 WS-CT-CUSTOMER-NUM PIC X(10).
+              05 WS-CT-CUSTOMER-NAME PIC X(30).
+              05 WS-CT-REF-FLAG     PIC X VALUE 'N'.
+       01  WS-CUSTOMER-USED         PIC 9(5) VALUE 0.
+
+      * One entry per policy number already seen - a policy number
+      * that matches an existing entry is reported as a duplicate.
+       01  WS-POLICY-TABLE.
+           03 WS-POL-ENTRY OCCURS 10000 TIMES
+                            INDEXED BY WS-POL-IDX.
+              05 WS-PT-POLICY-NUM   PIC X(10).
+       01  WS-POLICY-USED           PIC 9(5) VALUE 0.
+
+       01  WS-WORK-SUB              PIC S9(5) COMP VALUE 0.
+       01  WS-FOUND                 PIC X VALUE 'N'.
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-TOT-CUSTOMERS      PIC 9(7) VALUE 0.
+           05 WS-TOT-POLICIES       PIC 9(7) VALUE 0.
+           05 WS-TOT-DUPLICATES     PIC 9(7) VALUE 0.
+           05 WS-TOT-ORPHAN-POLICY  PIC 9(7) VALUE 0.
+           05 WS-TOT-ORPHAN-CUST    PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-COUNT          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS-POLICIES UNTIL WS-POLICY-EOF = 'Y'
+           PERFORM 3000-CLOSE
+           GOBACK.
+
+       1000-INIT.
+           OPEN INPUT  CUSTOMER-EXTRACT-FILE
+                INPUT  POLICY-EXTRACT-FILE
+                OUTPUT RECON-REPORT-FILE
+           IF WS-CUSTOMER-STATUS NOT = '00'
+               DISPLAY 'CUSTEXT OPEN ERROR: ' WS-CUSTOMER-STATUS
+               MOVE 'Y' TO WS-POLICY-EOF
+           END-IF
+           IF WS-POLICY-STATUS NOT = '00'
+               DISPLAY 'POLEXT OPEN ERROR: ' WS-POLICY-STATUS
+               MOVE 'Y' TO WS-POLICY-EOF
+           END-IF.
+
+           IF WS-POLICY-EOF NOT = 'Y'
+               PERFORM 1100-LOAD-CUSTOMER-TABLE
+                 UNTIL WS-CUSTOMER-EOF = 'Y'
+           END-IF.
+
+       1100-LOAD-CUSTOMER-TABLE.
+           READ CUSTOMER-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-CUSTOMER-EOF
+               GO TO 1100-EXIT
+           END-READ
+           ADD 1 TO WS-TOT-CUSTOMERS
+           IF WS-CUSTOMER-USED < 5000
+               ADD 1 TO WS-CUSTOMER-USED
+               MOVE CX-CUSTOMER-NUM
+                 TO WS-CT-CUSTOMER-NUM(WS-CUSTOMER-USED)
+               MOVE CX-CUSTOMER-NAME
+                 TO WS-CT-CUSTOMER-NAME(WS-CUSTOMER-USED)
+               MOVE 'N' TO WS-CT-REF-FLAG(WS-CUSTOMER-USED)
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESS-POLICIES.
+           READ POLICY-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-POLICY-EOF
+               GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO WS-TOT-POLICIES
+           PERFORM 2100-CHECK-DUPLICATE-POLICY
+           PERFORM 2200-CHECK-ORPHAN-POLICY
+           .
+       2000-EXIT.
+           EXIT.
+
+      * A policy number already in WS-POLICY-TABLE is a duplicate -
+      * reported but still added to the table's reference count so a
+      * third occurrence is reported too.
+       2100-CHECK-DUPLICATE-POLICY.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-WORK-SUB FROM 1 BY 1
+             UNTIL WS-WORK-SUB > WS-POLICY-USED OR WS-FOUND = 'Y'
+               IF WS-PT-POLICY-NUM(WS-WORK-SUB) = PX-POLICY-NUM
+                  MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 'Y'
+               ADD 1 TO WS-TOT-DUPLICATES
+               PERFORM 2150-WRITE-DUPLICATE-LINE
+           ELSE
+               IF WS-POLICY-USED < 10000
+                  ADD 1 TO WS-POLICY-USED
+                  MOVE PX-POLICY-NUM TO WS-PT-POLICY-NUM(WS-POLICY-USED)
+               END-IF
+           END-IF.
+
+       2150-WRITE-DUPLICATE-LINE.
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING 'DUPLICATE POLICY: ' PX-POLICY-NUM
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD.
+
+      * A policy whose customer number does not match any entry in
+      * WS-CUSTOMER-TABLE is an orphan policy; otherwise the matching
+      * customer is flagged as referenced.
+       2200-CHECK-ORPHAN-POLICY.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-WORK-SUB FROM 1 BY 1
+             UNTIL WS-WORK-SUB > WS-CUSTOMER-USED OR WS-FOUND = 'Y'
+               IF WS-CT-CUSTOMER-NUM(WS-WORK-SUB) = PX-CUSTOMER-NUM
+                  MOVE 'Y' TO WS-FOUND
+                  MOVE 'Y' TO WS-CT-REF-FLAG(WS-WORK-SUB)
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 'N'
+               ADD 1 TO WS-TOT-ORPHAN-POLICY
+               MOVE SPACES TO RECON-REPORT-RECORD
+               STRING 'ORPHAN POLICY: ' PX-POLICY-NUM
+                      ' UNKNOWN CUSTOMER ' PX-CUSTOMER-NUM
+                   DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+               WRITE RECON-REPORT-RECORD
+           END-IF.
+
+       3000-CLOSE.
+           PERFORM 3100-WRITE-ORPHAN-CUSTOMERS
+           PERFORM 3200-WRITE-TOTALS
+           CLOSE CUSTOMER-EXTRACT-FILE
+                 POLICY-EXTRACT-FILE
+                 RECON-REPORT-FILE.
+
+      * Any customer master entry never flagged as referenced by a
+      * policy is a customer with no policies on file.
+       3100-WRITE-ORPHAN-CUSTOMERS.
+           PERFORM VARYING WS-WORK-SUB FROM 1 BY 1
+             UNTIL WS-WORK-SUB > WS-CUSTOMER-USED
+               IF WS-CT-REF-FLAG(WS-WORK-SUB) = 'N'
+                  ADD 1 TO WS-TOT-ORPHAN-CUST
+                  MOVE SPACES TO RECON-REPORT-RECORD
+                  STRING 'ORPHAN CUSTOMER: '
+                         WS-CT-CUSTOMER-NUM(WS-WORK-SUB) ' '
+                         WS-CT-CUSTOMER-NAME(WS-WORK-SUB)
+                      DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+                  WRITE RECON-REPORT-RECORD
+               END-IF
+           END-PERFORM.
+
+       3200-WRITE-TOTALS.
+           MOVE SPACES TO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+
+           MOVE 'POLICY/CUSTOMER RECONCILIATION - CONTROL TOTALS'
+               TO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+
+           MOVE WS-TOT-CUSTOMERS TO WS-REPORT-COUNT
+           STRING 'CUSTOMERS READ......: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+
+           MOVE WS-TOT-POLICIES TO WS-REPORT-COUNT
+           STRING 'POLICIES READ.......: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+
+           MOVE WS-TOT-DUPLICATES TO WS-REPORT-COUNT
+           STRING 'DUPLICATE POLICIES..: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+
+           MOVE WS-TOT-ORPHAN-POLICY TO WS-REPORT-COUNT
+           STRING 'ORPHAN POLICIES.....: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+
+           MOVE WS-TOT-ORPHAN-CUST TO WS-REPORT-COUNT
+           STRING 'ORPHAN CUSTOMERS....: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD.
