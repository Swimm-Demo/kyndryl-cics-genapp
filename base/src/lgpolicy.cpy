@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    LGPOLICY                                                    *
+      *    Shared policy-type literal and commarea-length constants.   *
+      *    Each WS-FULL-xxx-LEN is the byte count from CA-ISSUE-DATE    *
+      *    (the first field after the 28-byte CA-REQUEST-ID/CA-RETURN- *
+      *    CODE/CA-CUSTOMER-NUM/CA-POLICY-NUM header) through the end   *
+      *    of that policy type's own CA-x-DETAIL REDEFINES group, i.e. *
+      *    151 bytes of fields LGCMAREA carries ahead of CA-B-DETAIL -  *
+      *    CA-ISSUE-DATE/CA-EXPIRY-DATE/CA-LASTCHANGED/CA-BROKERID/     *
+      *    CA-BROKERSREF/CA-PAYMENT (79) plus CA-CANCEL-DATE/CA-CANCEL- *
+      *    METHOD/CA-REFUND-AMOUNT (20), CA-ACCUM-COUNT/CA-ACCUM-       *
+      *    TOTAL-RISK (10), CA-DEL-CONFIRM-PENDING/CA-DEL-PENDING-      *
+      *    CUSTNUM/CA-DEL-PENDING-POLNUM (21), and CA-BROWSE-LASTCUST/  *
+      *    CA-BROWSE-LASTPOL/CA-BROWSE-EOF (21) - plus the detail       *
+      *    group's own size.  All four of these fields are present      *
+      *    ahead of every CA-x-DETAIL REDEFINES regardless of request   *
+      *    type, so the 151 applies whichever detail group follows it; *
+      *    whenever LGCMAREA grows that leading span, or a CA-x-DETAIL  *
+      *    group itself, these four constants have to grow with it or   *
+      *    the EIBCALEN-too-short check in LGAPDB01 silently accepts a  *
+      *    commarea too short to safely hold the detail group it says   *
+      *    it does.                                                      *
+      ******************************************************************
+       01  DB2-POLICYTYPE                PIC X(1).
+
+       01  WS-COMMAREA-SIZES.
+           03  WS-FULL-ENDOW-LEN          PIC S9(4) COMP VALUE +205.
+           03  WS-FULL-HOUSE-LEN          PIC S9(4) COMP VALUE +251.
+           03  WS-FULL-MOTOR-LEN          PIC S9(4) COMP VALUE +225.
+           03  WS-FULL-COMM-LEN           PIC S9(4) COMP VALUE +853.
