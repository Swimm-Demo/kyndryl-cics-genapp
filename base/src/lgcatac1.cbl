@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGCATAC1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMM-EXTRACT-FILE ASSIGN TO COMMEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT ACCUM-REPORT-FILE ASSIGN TO ACCUMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * COMMEXT carries one row per COMMERCIAL policy, unloaded from
+      * the live table the same way RISKPROG consumes an extract of
+      * its source system rather than reading DB2 directly in batch.
+       FD  COMM-EXTRACT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 150 CHARACTERS.
+       01  COMM-EXTRACT-RECORD.
+           05 CX-POLICY-NUM         PIC X(10).
+           05 CX-ZIPCODE            PIC X(8).
+           05 CX-LATITUDE           PIC X(11).
+           05 CX-LONGITUDE          PIC X(11).
+           05 CX-PROPERTY-TYPE      PIC X(15).
+           05 CX-SUM-INSURED        PIC 9(9).
+           05 CX-FIRE-PERIL         PIC 9(4).
+           05 CX-FLOOD-PERIL        PIC 9(4).
+           05 CX-WEATHER-PERIL      PIC 9(4).
+           05 FILLER                PIC X(78).
+
+       FD  ACCUM-REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ACCUM-REPORT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05 WS-EXTRACT-STATUS     PIC X(2).
+           05 WS-REPORT-STATUS      PIC X(2).
+
+       01  WS-EOF                   PIC X VALUE 'N'.
+
+      * One accumulation bucket per 1-degree latitude/longitude band.
+       01  WS-BAND-TABLE.
+           03 WS-BAND-ENTRY OCCURS 200 TIMES
+                             INDEXED BY WS-BAND-IDX.
+              05 WS-BAND-LAT        PIC X(3).
+              05 WS-BAND-LONG       PIC X(4).
+              05 WS-BAND-SUMINS     PIC 9(11) VALUE 0.
+              05 WS-BAND-FLOOD-CNT  PIC 9(5)  VALUE 0.
+              05 WS-BAND-WEATHER-CNT PIC 9(5) VALUE 0.
+              05 WS-BAND-POLICY-CNT PIC 9(5)  VALUE 0.
+
+       01  WS-BAND-USED              PIC 9(4) VALUE 0.
+       01  WS-TOT-DROPPED-BANDS      PIC 9(9) VALUE 0.
+
+       01  WS-CURRENT-BAND.
+           05 WS-CB-LAT              PIC X(3).
+           05 WS-CB-LONG             PIC X(4).
+
+       01  WS-WORK-SUB               PIC S9(4) COMP VALUE 0.
+       01  WS-FOUND                  PIC X VALUE 'N'.
+
+       01  WS-REPORT-LINE-NUM        PIC ZZZ,ZZZ,ZZ9.
+       01  WS-REPORT-AMOUNT          PIC Z,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS UNTIL WS-EOF = 'Y'
+           PERFORM 3000-CLOSE
+           GOBACK.
+
+       1000-INIT.
+           OPEN INPUT  COMM-EXTRACT-FILE
+                OUTPUT ACCUM-REPORT-FILE
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'COMMEXT OPEN ERROR: ' WS-EXTRACT-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       2000-PROCESS.
+           READ COMM-EXTRACT-FILE
+               AT END MOVE 'Y' TO WS-EOF
+               GO TO 2000-EXIT
+           END-READ
+           PERFORM 2100-BAND-POLICY
+           .
+       2000-EXIT.
+           EXIT.
+
+      * Band to the nearest whole degree - first 3 bytes of the
+      * latitude string and first 4 of the longitude string (sign
+      * plus two/three integer digits) group policies within roughly
+      * a 1-degree accumulation cell.
+       2100-BAND-POLICY.
+           MOVE CX-LATITUDE(1:3) TO WS-CB-LAT
+           MOVE CX-LONGITUDE(1:4) TO WS-CB-LONG
+
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-WORK-SUB FROM 1 BY 1
+             UNTIL WS-WORK-SUB > WS-BAND-USED OR WS-FOUND = 'Y'
+               IF WS-BAND-LAT(WS-WORK-SUB) = WS-CB-LAT AND
+                  WS-BAND-LONG(WS-WORK-SUB) = WS-CB-LONG
+                  MOVE 'Y' TO WS-FOUND
+                  PERFORM 2200-ACCUMULATE-BAND
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = 'N' AND WS-BAND-USED < 200
+               ADD 1 TO WS-BAND-USED
+               MOVE WS-BAND-USED TO WS-WORK-SUB
+               MOVE WS-CB-LAT TO WS-BAND-LAT(WS-WORK-SUB)
+               MOVE WS-CB-LONG TO WS-BAND-LONG(WS-WORK-SUB)
+               PERFORM 2200-ACCUMULATE-BAND
+           ELSE
+               IF WS-FOUND = 'N'
+      *           Band table is full - this policy's band is dropped
+      *           from the report rather than silently under-counted
+      *           into the wrong band.
+                  ADD 1 TO WS-TOT-DROPPED-BANDS
+               END-IF
+           END-IF.
+
+       2200-ACCUMULATE-BAND.
+           ADD CX-SUM-INSURED TO WS-BAND-SUMINS(WS-WORK-SUB)
+           ADD 1 TO WS-BAND-POLICY-CNT(WS-WORK-SUB)
+           IF CX-FLOOD-PERIL > 0
+               ADD 1 TO WS-BAND-FLOOD-CNT(WS-WORK-SUB)
+           END-IF
+           IF CX-WEATHER-PERIL > 0
+               ADD 1 TO WS-BAND-WEATHER-CNT(WS-WORK-SUB)
+           END-IF.
+
+       3000-CLOSE.
+           PERFORM 3100-WRITE-ACCUM-REPORT
+           CLOSE COMM-EXTRACT-FILE
+                 ACCUM-REPORT-FILE.
+
+       3100-WRITE-ACCUM-REPORT.
+           MOVE 'CATASTROPHE ACCUMULATION REPORT - BY LAT/LONG BAND'
+               TO ACCUM-REPORT-RECORD
+           WRITE ACCUM-REPORT-RECORD
+
+           MOVE SPACES TO ACCUM-REPORT-RECORD
+           WRITE ACCUM-REPORT-RECORD
+
+           STRING 'LAT  LONG  POLICIES  FLOOD  WEATHER  SUM INSURED'
+               DELIMITED BY SIZE INTO ACCUM-REPORT-RECORD
+           WRITE ACCUM-REPORT-RECORD
+
+           PERFORM VARYING WS-WORK-SUB FROM 1 BY 1
+             UNTIL WS-WORK-SUB > WS-BAND-USED
+               PERFORM 3200-WRITE-BAND-LINE
+           END-PERFORM
+
+           MOVE SPACES TO ACCUM-REPORT-RECORD
+           WRITE ACCUM-REPORT-RECORD
+
+           MOVE WS-TOT-DROPPED-BANDS TO WS-REPORT-LINE-NUM
+           STRING 'BANDS DROPPED (TABLE FULL): ' WS-REPORT-LINE-NUM
+               DELIMITED BY SIZE INTO ACCUM-REPORT-RECORD
+           WRITE ACCUM-REPORT-RECORD.
+
+       3200-WRITE-BAND-LINE.
+           MOVE SPACES TO ACCUM-REPORT-RECORD
+           MOVE WS-BAND-SUMINS(WS-WORK-SUB) TO WS-REPORT-AMOUNT
+           STRING WS-BAND-LAT(WS-WORK-SUB) ' '
+                  WS-BAND-LONG(WS-WORK-SUB) '  '
+                  WS-BAND-POLICY-CNT(WS-WORK-SUB) '      '
+                  WS-BAND-FLOOD-CNT(WS-WORK-SUB) '      '
+                  WS-BAND-WEATHER-CNT(WS-WORK-SUB) '      '
+                  WS-REPORT-AMOUNT
+               DELIMITED BY SIZE INTO ACCUM-REPORT-RECORD
+           WRITE ACCUM-REPORT-RECORD.
