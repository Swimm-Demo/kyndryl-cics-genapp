@@ -4,7 +4,9 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-RISK-SCORE              PIC 999 VALUE ZERO.
-       
+       01  WS-TH-LEVEL-1              PIC 999 VALUE 150.
+       01  WS-TH-LEVEL-2              PIC 999 VALUE 200.
+
        LINKAGE SECTION.
        01  LS-RISK-DATA.
            05 LS-PROP-TYPE            PIC X(15).
@@ -12,10 +14,21 @@
            05 LS-RISK-SCORE           PIC 999.
            05 LS-STATUS               PIC 9.
            05 LS-REJECT-REASON        PIC X(50).
-      
+           05 LS-THRESHOLD-1          PIC 999.
+           05 LS-THRESHOLD-2          PIC 999.
+
        PROCEDURE DIVISION USING LS-RISK-DATA.
-           
+
            MOVE 100 TO WS-RISK-SCORE.
+
+      * A caller passing real configured cutoffs overrides the
+      * compiled-in defaults; zero means "use the default".
+           IF LS-THRESHOLD-1 > 0
+             MOVE LS-THRESHOLD-1 TO WS-TH-LEVEL-1
+           END-IF.
+           IF LS-THRESHOLD-2 > 0
+             MOVE LS-THRESHOLD-2 TO WS-TH-LEVEL-2
+           END-IF.
       
       * Property type risk evaluation
            EVALUATE LS-PROP-TYPE
@@ -36,12 +49,12 @@
            END-IF.
 
       * Set status based on calculated risk
-           IF WS-RISK-SCORE > 200
+           IF WS-RISK-SCORE > WS-TH-LEVEL-2
              MOVE 2 TO LS-STATUS
-             MOVE 'High Risk Score - Manual Review Required' 
+             MOVE 'High Risk Score - Manual Review Required'
                TO LS-REJECT-REASON
            ELSE
-             IF WS-RISK-SCORE > 150
+             IF WS-RISK-SCORE > WS-TH-LEVEL-1
                MOVE 1 TO LS-STATUS
                MOVE 'Medium Risk - Pending Review'
                  TO LS-REJECT-REASON
